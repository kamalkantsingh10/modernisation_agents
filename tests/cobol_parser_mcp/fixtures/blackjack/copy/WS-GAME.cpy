@@ -1,15 +1,40 @@
       * GAME STATE FLAGS AND TOTALS -- SINGLE PLAYER MODE ONLY 1981
       * UPDATED 02/86 FOR MULTI-PLAYER SUPPORT -- ABANDONED
+      * UPDATED 06/91 -- WS-BAL/WS-BET/WS-INSBET WIDENED TO PIC 9(6)V99
+      *   SO A 3:2 NATURAL BLACKJACK PAYOUT ON AN ODD BET SETTLES TO
+      *   THE CORRECT FRACTIONAL CHIP INSTEAD OF BEING TRUNCATED DOWN
+      *   (SEE PROC-NB IN BJACK-MAIN). EVERY FIELD THAT RECEIVES ONE OF
+      *   THESE THREE -- ACCT-BAL, TCFG-BETLIM, WS-BL, WS-PL-BET AND
+      *   ITS RELATIVES IN WS-PLYRS.cpy, THE SHIFT LOG/BATCH RESULTS/
+      *   HIGH SCORE RECORDS, ETC -- WAS WIDENED THE SAME WAY SO THE
+      *   CENTS SURVIVE THE FULL ROUND TRIP INSTEAD OF BEING DROPPED
+      *   ONE HOP LATER.
        01 WS-GM.
           05 WS-FLG-A        PIC X.
           05 WS-FLG-B        PIC X.
+      * WS-RC -- HAND OUTCOME CODE. 0 PENDING, 1 PLAYER WINS (REGULAR),
+      *   2 DEALER WINS (REGULAR), 3 PUSH, 4 SURRENDER (ADDED 06/91),
+      *   5 PLAYER BUST LOSS, 6 DEALER BUST WIN, 7 NATURAL BLACKJACK
+      *   WIN. 5/6/7 SPLIT OUT OF THE ORIGINAL 1/2 SO REPORTING CAN
+      *   TELL A BUST FROM A LOSS ON THE MERITS, AND A NATURAL FROM AN
+      *   ORDINARY WIN. ADDED 06/91.
           05 WS-RC           PIC 9.
           05 WS-PT           PIC 999.
           05 WS-DT           PIC 999.
           05 WS-STAT         PIC 9.
       * CHIP COUNTERS -- ADDED FOR TOURNAMENT MODE 1988
-          05 WS-BAL          PIC 9(4).
-          05 WS-BET          PIC 9(4).
+          05 WS-BAL          PIC 9(6)V99.
+          05 WS-BET          PIC 9(6)V99.
       * WS-SP -- SPLIT ACTIVE FLAG. WS-INS -- INSURANCE TAKEN FLAG
           05 WS-SP           PIC X.
           05 WS-INS          PIC X.
+      * WS-INSBET -- INSURANCE SIDE BET AMOUNT. ADDED 06/91 WHEN THE
+      *   INSURANCE OFFER IN BJACK-MAIN WAS WIRED UP FOR REAL (SEE
+      *   BJACK-DEALER'S OLD DISABLED PROC-INS).
+          05 WS-INSBET       PIC 9(6)V99.
+      * WS-RULE-H17 -- 'Y' IF THE DEALER HITS SOFT 17, 'N' IF THE
+      *   DEALER STANDS ON ALL 17S. LOADED FROM TCFG-REC AT BJACK-MAIN
+      *   TCFG-1 AND CARRIED HERE (RATHER THAN A BJACK-MAIN-ONLY 77
+      *   ITEM) SO BJACK-DEALER'S SOFT-1 CAN SEE IT -- WS-GM IS THE
+      *   ONLY PARAMETER SHARED BETWEEN THE TWO PROGRAMS. ADDED 06/91.
+          05 WS-RULE-H17     PIC X.

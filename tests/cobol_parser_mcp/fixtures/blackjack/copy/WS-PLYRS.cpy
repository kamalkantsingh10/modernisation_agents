@@ -0,0 +1,43 @@
+      * WS-PLYRS -- MULTI-HAND TABLE STATE. ADDED 05/91 FOR REAL
+      *   MULTI-PLAYER SUPPORT (SEE WS-GAME.cpy HEADER -- PRIOR
+      *   02/86 ATTEMPT WAS ABANDONED). ONE ENTRY PER SEAT AT THE
+      *   TABLE FOR THE CURRENT ROUND.
+       01 WS-PLYRS.
+          05 WS-NPL            PIC 9.
+          05 WS-PLX             PIC 9.
+          05 WS-PLREC OCCURS 4 TIMES.
+             10 WS-PL-BET       PIC 9(6)V99.
+             10 WS-PL-PT        PIC 999.
+             10 WS-PL-RC        PIC 9.
+             10 WS-PL-PC        PIC 99.
+             10 WS-PL-PHD OCCURS 11 TIMES.
+                15 WS-PL-PS1    PIC X.
+                15 WS-PL-PRK    PIC XX.
+                15 WS-PL-PFV    PIC 99.
+      * WS-PL-SP -- 'Y' IF THIS SEAT SPLIT THIS ROUND. HAND 1 OF A
+      *   SPLIT REUSES THE FIELDS ABOVE; HAND 2 IS CARRIED HERE SINCE
+      *   A SEAT CAN ONLY HOLD ONE HAND IN THE FIELDS ABOVE AT A TIME.
+             10 WS-PL-SP        PIC X.
+             10 WS-PL-SP2BET    PIC 9(6)V99.
+             10 WS-PL-SP2T      PIC 999.
+             10 WS-PL-SP2RC     PIC 9.
+      * WS-PL-INS -- INSURANCE BET THIS SEAT TOOK THIS ROUND, 0 IF NONE.
+      *   ADDED 06/91 ALONGSIDE THE INSURANCE OFFER IN BJACK-MAIN.
+             10 WS-PL-INS       PIC 9(6)V99.
+      * WS-PL-NET -- RUNNING NET WIN/LOSS FOR THIS SEAT THIS ROUND,
+      *   ACROSS THE MAIN HAND, A SPLIT HAND 2, AND INSURANCE. ADDED
+      *   06/91 FOR THE SHIFT LOG (SEE BJACK-MAIN PRST-X, BJACK-SHIFT).
+             10 WS-PL-NET       PIC S9(6)V99.
+      * WS-PL-SIDEBET -- PERFECT PAIRS SIDE WAGER THIS SEAT POSTED THIS
+      *   ROUND, 0 IF NONE. SETTLES OFF THE INITIAL TWO CARDS ONLY AND
+      *   INDEPENDENTLY OF THE MAIN HAND. WS-PL-SIDERC IS THE SAME
+      *   WIN/LOSS CODING AS WS-PL-RC (1 = WIN, 2 = LOSE). ADDED 06/91.
+             10 WS-PL-SIDEBET   PIC 9(6)V99.
+             10 WS-PL-SIDERC    PIC 9.
+      * WS-PL-JACKBET -- PROGRESSIVE JACKPOT SIDE WAGER THIS SEAT
+      *   POSTED THIS ROUND, 0 IF NONE. SETTLES OFF THE INITIAL TWO
+      *   CARDS PLUS THE DEALER'S UP CARD, INDEPENDENTLY OF THE MAIN
+      *   HAND. WS-PL-JACKRC IS THE SAME WIN/LOSS CODING AS
+      *   WS-PL-SIDERC (1 = WIN, 2 = LOSE). ADDED 06/91.
+             10 WS-PL-JACKBET   PIC 9(6)V99.
+             10 WS-PL-JACKRC    PIC 9.

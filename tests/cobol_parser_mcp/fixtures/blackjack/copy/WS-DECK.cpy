@@ -0,0 +1,50 @@
+      * CARD DECK LAYOUT -- SINGLE 52 CARD DECK PER TABLE 1984
+      * UPDATED 06/91 -- SHOE CAN NOW HOLD UP TO 8 DECKS (416 CARDS)
+      *   INSTEAD OF JUST ONE, FOR MULTI-DECK TABLES (SEE BJACK-DECK).
+      * UPDATED 06/91 -- ADDED CUT-CARD POSITION / PENETRATION FOR
+      *   RESHUFFLE-AT-PENETRATION (SEE BJACK-DECK CUT-1 AND BJACK-MAIN
+      *   PROC-A).
+      * WS-CT1 -- NEXT CARD POINTER. SHARED ACROSS CALLS VIA WS-DK.
+      * WS-DECKS -- HOW MANY 52-CARD DECKS ARE IN THIS SHOE. A CALLER
+      *   THAT ZEROES THE WHOLE WS-DK RECORD BEFORE CALLING BJACK-DECK
+      *   (AS OLDER CALLERS DO) GETS THE ORIGINAL SINGLE-DECK BEHAVIOR
+      *   -- SEE BJACK-DECK INIT-1.
+       01 WS-DK.
+          05 WS-CT1           PIC 999.
+          05 WS-DECKS         PIC 9.
+      * WS-PEN -- PENETRATION PERCENTAGE (HOW FAR INTO THE SHOE PLAY
+      *   GOES BEFORE THE CUT CARD). ZERO FROM AN OLDER CALLER DEFAULTS
+      *   TO 75 IN BJACK-DECK.
+          05 WS-PEN           PIC 99.
+      * WS-CUTPOS -- CUT-CARD POSITION, SET BY BJACK-DECK RIGHT AFTER
+      *   EACH SHUFFLE. ONCE WS-CT1 PASSES THIS THE CALLER RESHUFFLES
+      *   BEFORE STARTING THE NEXT ROUND RATHER THAN DEALING FURTHER
+      *   INTO THIS SHOE.
+          05 WS-CUTPOS        PIC 999.
+      * WS-MAXC -- TOTAL CARDS BUILT INTO THIS SHOE (WS-DECKS * 52),
+      *   SET BY BJACK-DECK'S CUT-1. BJACK-DEAL AND BJACK-DEALER CHECK
+      *   WS-CT1 AGAINST THIS BEFORE READING A CARD SO A LONG HAND
+      *   CANNOT WALK WS-CT1 PAST THE END OF WS-CRD.
+          05 WS-MAXC          PIC 999.
+      * WS-BURNED/WS-BURN-S1/RK/FV -- REAL SHOE PROCEDURE BURNS THE TOP
+      *   CARD OF THE SHOE AFTER EVERY SHUFFLE WITHOUT DEALING IT. SET
+      *   BY BJACK-DECK'S CUT-1 RIGHT AFTER THE SHUFFLE PASS ALONGSIDE
+      *   WS-CUTPOS, SO WS-CT1 STARTS PLAY ON THE SECOND CARD OF THE
+      *   SHOE INSTEAD OF THE FIRST. THE BURNED CARD ITSELF IS KEPT
+      *   HERE (RATHER THAN DISCARDED) FOR THE SHUFFLE AUDIT TRAIL.
+      *   ADDED 06/91.
+          05 WS-BURNED        PIC X.
+          05 WS-BURN-S1       PIC X.
+          05 WS-BURN-RK       PIC XX.
+          05 WS-BURN-FV       PIC 99.
+      * WS-TBL -- WHICH TABLE THIS SHOE BELONGS TO. SET BY THE CALLER
+      *   (BJACK-MAIN'S PROC-A) BEFORE EACH SHUFFLE AND CARRIED THROUGH
+      *   WS-DK SO BJACK-DECK CAN STAMP IT ON THE SHUFFLE AUDIT TRAIL
+      *   WITHOUT AN EXTRA LINKAGE PARAMETER ON EVERY CALLER, INCLUDING
+      *   BJACK-DEAL/BJACK-DEALER'S MID-HAND EMERGENCY RESHUFFLE CALLS.
+      *   ADDED 06/91.
+          05 WS-TBL           PIC X(04).
+          05 WS-CRD OCCURS 416 TIMES.
+             10 WS-S1         PIC X.
+             10 WS-RK         PIC XX.
+             10 WS-FV         PIC 99.

@@ -1,5 +1,6 @@
       * PLAYER/DEALER HAND ARRAYS -- MAX 7 CARDS PER HAND PER RULES 1980
       * UPDATED 09/85 TO SUPPORT SPLIT HANDS -- NOT YET IMPLEMENTED
+      * UPDATED 05/91 -- SPLIT HANDS NOW LIVE, SEE BJACK-MAIN PROC-SP
        01 WS-HND.
           05 WS-PC           PIC 99.
           05 WS-PHD OCCURS 11 TIMES.
@@ -16,3 +17,6 @@
           05 WS-SPLT OCCURS 11 TIMES.
              10 WS-SV        PIC 99.
              10 WS-SS        PIC X.
+      * WS-SPF -- WHEN 'Y' BJACK-DEAL ROUTES THE NEXT CARD TO PROC-DS
+      *   (THE SPLIT HAND ARRAY) INSTEAD OF THE NORMAL PLAYER HAND
+          05 WS-SPF          PIC X.

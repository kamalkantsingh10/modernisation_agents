@@ -1,5 +1,10 @@
-      * T31-DECK-BIAS -- VERIFY BIASED SHUFFLE OUTPUT
-      * STORY 3.1: DECK ORDER IS IDENTICAL ACROSS ALL RUNS
+      * T31-DECK-BIAS -- VERIFY SHUFFLE IS NOT BIASED
+      * STORY 3.1: DECK ORDER MUST NOT BE IDENTICAL ACROSS RUNS
+      * UPDATED 06/91 -- CASINO-RNG (FR58) REPLACED THE OLD
+      *   LEGACY-RANDOM-GEN CALL BJACK-DECK'S SHUFFLE PASS USED TO MAKE,
+      *   WHICH PRODUCED THE SAME ORDER EVERY RUN. THIS TEST NOW ASSERTS
+      *   THE FIXED (VARYING) SHUFFLE INSTEAD OF THE OLD BUG -- SEE
+      *   T61-PAYOUT-ROUND FOR THE SAME BEFORE/AFTER INVERSION ON FR43.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T31-DECK-BIAS.
        ENVIRONMENT DIVISION.
@@ -7,9 +12,23 @@
        WORKING-STORAGE SECTION.
            COPY WS-DECK.
            77 WS-I           PIC 99.
+           77 WS-SAME        PIC 99 VALUE 0.
+      * WS-T1/WS-T2 -- CASINO-RNG RESEEDS FROM WALL-CLOCK TIME (SEE
+      *   CASINO-RNG SEED-1), WHICH ONLY TICKS IN HUNDREDTHS OF A
+      *   SECOND. WAIT-1 SPINS BETWEEN THE TWO SHUFFLE CALLS UNTIL THE
+      *   CLOCK ACTUALLY ADVANCES SO RUN 2 IS GUARANTEED A DIFFERENT
+      *   SEED, NOT A COINCIDENTAL COLLISION FROM TWO CALLS LANDING IN
+      *   THE SAME CLOCK TICK.
+           77 WS-T1          PIC 9(08).
+           77 WS-T2          PIC 9(08).
+       01 WS-R1-CARDS.
+          05 WS-R1-ENT OCCURS 7 TIMES.
+             10 WS-R1-S1    PIC X.
+             10 WS-R1-RK    PIC XX.
        PROCEDURE DIVISION.
        MAIN-1.
-           DISPLAY "=== T31: BIASED SHUFFLE VERIFICATION ==="
+           DISPLAY "=== T31: SHUFFLE BIAS VERIFICATION ==="
+           ACCEPT WS-T1 FROM TIME
            MOVE ZEROS TO WS-DK
            CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
            DISPLAY "RUN 1 -- FIRST 7 CARDS:"
@@ -17,12 +36,22 @@
            GO TO SHOW-1.
        SHOW-1.
            IF WS-I > 7
-               GO TO RUN-2
+               GO TO WAIT-1
            END-IF
            DISPLAY "  CARD " WS-I ": " WS-S1(WS-I)
                WS-RK(WS-I) " FV=" WS-FV(WS-I)
+           MOVE WS-S1(WS-I) TO WS-R1-S1(WS-I)
+           MOVE WS-RK(WS-I) TO WS-R1-RK(WS-I)
            ADD 1 TO WS-I
            GO TO SHOW-1.
+      * WAIT-1 -- BUSY-WAITS UNTIL THE WALL CLOCK ADVANCES PAST WS-T1
+      *   SO RUN 2'S RESEED CANNOT COLLIDE WITH RUN 1'S.
+       WAIT-1.
+           ACCEPT WS-T2 FROM TIME
+           IF WS-T2 = WS-T1
+               GO TO WAIT-1
+           END-IF
+           GO TO RUN-2.
        RUN-2.
            DISPLAY " "
            MOVE ZEROS TO WS-DK
@@ -32,13 +61,25 @@
            GO TO SHOW-2.
        SHOW-2.
            IF WS-I > 7
-               GO TO DONE-1
+               GO TO CHECK-1
            END-IF
            DISPLAY "  CARD " WS-I ": " WS-S1(WS-I)
                WS-RK(WS-I) " FV=" WS-FV(WS-I)
+           IF WS-S1(WS-I) = WS-R1-S1(WS-I) AND
+               WS-RK(WS-I) = WS-R1-RK(WS-I)
+               ADD 1 TO WS-SAME
+           END-IF
            ADD 1 TO WS-I
            GO TO SHOW-2.
-       DONE-1.
+      * CHECK-1 -- A CERTIFIED (NON-BIASED) SHUFFLE WILL NOT LAND ALL 7
+      *   COMPARED CARDS THE SAME WAY TWICE IN A ROW.
+       CHECK-1.
            DISPLAY " "
-           DISPLAY "EXPECTED: BOTH RUNS IDENTICAL (BIASED SHUFFLE)"
+           DISPLAY "EXPECTED: RUNS DIFFER (SHUFFLE IS NOT BIASED)"
+           IF WS-SAME = 7
+               DISPLAY "  FAIL: ALL 7 CARDS IDENTICAL ACROSS BOTH RUNS"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "  PASS: RUNS DIFFERED ON AT LEAST ONE CARD"
            STOP RUN.

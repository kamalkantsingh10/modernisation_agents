@@ -1,6 +1,10 @@
-      * T61-PAYOUT-ROUND -- VERIFY NATURAL BJ TRUNCATION BUG (FR43)
-      * STORY 6.1: 3:2 PAY ON ODD BET MUST TRUNCATE (BUG PRESENT)
-      * COMPUTE WS-BET * 3 / 2 ON PIC 9(4) SILENTLY DROPS FRACTION
+      * T61-PAYOUT-ROUND -- VERIFY NATURAL BJ PAYOUT ROUNDING FIX (FR43)
+      * STORY 6.1: 3:2 PAY ON ODD BET MUST SETTLE TO THE EXACT
+      *   FRACTIONAL CHIP, NOT TRUNCATE IT AWAY.
+      * UPDATED 06/91 -- WS-BAL/WS-BET WIDENED TO PIC 9(6)V99 (SEE
+      *   WS-GAME.cpy) SO COMPUTE WS-BET * 3 / 2 NO LONGER DROPS THE
+      *   FRACTION ON AN ODD BET. THIS TEST NOW ASSERTS THE FIXED
+      *   (ROUNDED, NOT TRUNCATED) RESULT INSTEAD OF THE OLD BUG.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T61-PAYOUT-ROUND.
        ENVIRONMENT DIVISION.
@@ -9,37 +13,37 @@
            COPY WS-GAME.
        PROCEDURE DIVISION.
        MAIN-1.
-           DISPLAY "=== T61: PAYOUT ROUNDING ERROR (STORY 6.1) ==="
-           *> --- TEST CASE 1: ODD BET 5 -- TRUNCATES 7.5 TO 7 ---
+           DISPLAY "=== T61: PAYOUT ROUNDING FIX (STORY 6.1) ==="
+           *> --- TEST CASE 1: ODD BET 5 -- SETTLES TO 7.50, NOT 7 ---
            MOVE 100 TO WS-BAL
            MOVE 5   TO WS-BET
            COMPUTE WS-BAL = WS-BAL + WS-BET * 3 / 2
            DISPLAY "  BET=5:  WS-BAL=" WS-BAL
-           DISPLAY "  EXPECT: 0107 (5*3/2=7, NOT 7.5 -- TRUNCATED)"
-           IF WS-BAL NOT = 0107
-               DISPLAY "  FAIL: EXPECTED 0107 GOT " WS-BAL
+           DISPLAY "  EXPECT: 107.50 (5*3/2=7.50, NOT TRUNCATED TO 7)"
+           IF WS-BAL NOT = 107.50
+               DISPLAY "  FAIL: EXPECTED 107.50 GOT " WS-BAL
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF
-           *> --- TEST CASE 2: ODD BET 3 -- TRUNCATES 4.5 TO 4 ---
+           *> --- TEST CASE 2: ODD BET 3 -- SETTLES TO 4.50, NOT 4 ---
            MOVE 100 TO WS-BAL
            MOVE 3   TO WS-BET
            COMPUTE WS-BAL = WS-BAL + WS-BET * 3 / 2
            DISPLAY "  BET=3:  WS-BAL=" WS-BAL
-           DISPLAY "  EXPECT: 0104 (3*3/2=4, NOT 4.5 -- TRUNCATED)"
-           IF WS-BAL NOT = 0104
-               DISPLAY "  FAIL: EXPECTED 0104 GOT " WS-BAL
+           DISPLAY "  EXPECT: 104.50 (3*3/2=4.50, NOT TRUNCATED TO 4)"
+           IF WS-BAL NOT = 104.50
+               DISPLAY "  FAIL: EXPECTED 104.50 GOT " WS-BAL
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF
-           *> --- TEST CASE 3: EVEN BET 10 -- NO TRUNCATION ---
+           *> --- TEST CASE 3: EVEN BET 10 -- NO FRACTION TO BEGIN WITH ---
            MOVE 100 TO WS-BAL
            MOVE 10  TO WS-BET
            COMPUTE WS-BAL = WS-BAL + WS-BET * 3 / 2
            DISPLAY "  BET=10: WS-BAL=" WS-BAL
-           DISPLAY "  EXPECT: 0115 (10*3/2=15, EVEN BET -- CORRECT)"
-           IF WS-BAL NOT = 0115
-               DISPLAY "  FAIL: EXPECTED 0115 GOT " WS-BAL
+           DISPLAY "  EXPECT: 115.00 (10*3/2=15, EVEN BET -- CORRECT)"
+           IF WS-BAL NOT = 115.00
+               DISPLAY "  FAIL: EXPECTED 115.00 GOT " WS-BAL
                MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF

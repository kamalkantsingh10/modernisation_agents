@@ -1,6 +1,13 @@
       * BJACK-DEAL -- CARD DISTRIBUTION MODULE
       * WRITTEN 04/84 -- UPDATED 07/84 UPDATED 07/84 UPDATED 07/84
       * HANDLES SPLIT HANDS PER CASINO RULES
+      * UPDATED 05/91 -- MULTI-HAND PLAY. WHEN WS-PC=0 (NEW HAND) AND
+      *   WS-DC IS ALREADY NON-ZERO THE DEALER HAS BEEN DEALT FOR THIS
+      *   ROUND BY AN EARLIER SEAT -- DEAL ONLY THE PLAYER CARDS.
+      * UPDATED 06/91 -- EVERY CARD-READ SITE NOW GUARDS WS-CT1 AGAINST
+      *   WS-MAXC FIRST. A LONG MULTI-HIT HAND (OR A LONG DEALER DRAW)
+      *   CAN NO LONGER WALK WS-CT1 PAST THE END OF THE SHOE -- IT BURNS
+      *   AND RESHUFFLES IN PLACE INSTEAD.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BJACK-DEAL.
        ENVIRONMENT DIVISION.
@@ -17,26 +24,44 @@
            MOVE 0 TO WS-X1
            GO TO PROC-A.
        PROC-A.
+           IF WS-SPF = 'Y'
+               GO TO PROC-DS
+           END-IF
            IF WS-PC = 0
                GO TO CALC-1
            END-IF
            GO TO CALC-3.
        CALC-1.
+           IF WS-CT1 > WS-MAXC
+               CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+               DISPLAY "   *** SHOE EXHAUSTED -- BURN AND RESHUFFLE ***"
+           END-IF
            MOVE WS-S1(WS-CT1)  TO WS-PS1(1)
            MOVE WS-RK(WS-CT1)  TO WS-PRK(1)
            MOVE WS-FV(WS-CT1)  TO WS-PFV(1)
            ADD 1 TO WS-CT1
            GO TO CALC-2.
        CALC-2.
+           IF WS-CT1 > WS-MAXC
+               CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+               DISPLAY "   *** SHOE EXHAUSTED -- BURN AND RESHUFFLE ***"
+           END-IF
            MOVE WS-S1(WS-CT1)  TO WS-PS1(2)
            MOVE WS-RK(WS-CT1)  TO WS-PRK(2)
            MOVE WS-FV(WS-CT1)  TO WS-PFV(2)
            MOVE 2 TO WS-PC
            ADD 1 TO WS-CT1
-           GO TO CALC-4.
+           IF WS-DC = 0
+               GO TO CALC-4
+           END-IF
+           GO TO CHECK-X.
       * ACHTUNG: KARTENLOGIK NACH AENDERUNG NICHT GETESTET 08/88
       * CALC-3 -- DEALS NEXT CARD TO CORRECT HAND SLOT
        CALC-3.
+           IF WS-CT1 > WS-MAXC
+               CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+               DISPLAY "   *** SHOE EXHAUSTED -- BURN AND RESHUFFLE ***"
+           END-IF
            MOVE WS-S1(WS-CT1)  TO WS-PS1(WS-PC)
            MOVE WS-RK(WS-CT1)  TO WS-PRK(WS-PC)
            MOVE WS-FV(WS-CT1)  TO WS-PFV(WS-PC)
@@ -44,12 +69,20 @@
            ADD 1 TO WS-CT1
            GO TO CHECK-X.
        CALC-4.
+           IF WS-CT1 > WS-MAXC
+               CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+               DISPLAY "   *** SHOE EXHAUSTED -- BURN AND RESHUFFLE ***"
+           END-IF
            MOVE WS-S1(WS-CT1)  TO WS-DS1(1)
            MOVE WS-RK(WS-CT1)  TO WS-DRK(1)
            MOVE WS-FV(WS-CT1)  TO WS-DFV(1)
            ADD 1 TO WS-CT1
            GO TO CALC-5.
        CALC-5.
+           IF WS-CT1 > WS-MAXC
+               CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+               DISPLAY "   *** SHOE EXHAUSTED -- BURN AND RESHUFFLE ***"
+           END-IF
            MOVE WS-S1(WS-CT1)  TO WS-DS1(2)
            MOVE WS-RK(WS-CT1)  TO WS-DRK(2)
            MOVE WS-FV(WS-CT1)  TO WS-DFV(2)
@@ -58,10 +91,17 @@
            GO TO CHECK-X.
        CHECK-X.
            GOBACK.
-      *  PROC-DS -- DEAL TO SPLIT HAND. REMOVED 10/87 SPLIT NOT TESTED
-      *   PROC-DS.
-      *       ADD 1 TO WS-SC
-      *       MOVE WS-S1(WS-CT1) TO WS-SS(WS-SC)
-      *       MOVE WS-RK(WS-CT1) TO WS-SV(WS-SC)
-      *       ADD 1 TO WS-CT1
-      *       GO TO CALC-1.
+      * PROC-DS -- DEAL TO SPLIT HAND. REACTIVATED 05/91 FOR REAL
+      *   SPLIT SUPPORT -- SEE BJACK-MAIN PROC-SP. WS-SV HOLDS THE
+      *   CARD'S BLACKJACK VALUE (NOT RANK -- WAS WS-RK IN THE OLD
+      *   REMOVED VERSION, A TYPE MISMATCH AGAINST WS-SV PIC 99).
+       PROC-DS.
+           IF WS-CT1 > WS-MAXC
+               CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+               DISPLAY "   *** SHOE EXHAUSTED -- BURN AND RESHUFFLE ***"
+           END-IF
+           ADD 1 TO WS-SC
+           MOVE WS-S1(WS-CT1) TO WS-SS(WS-SC)
+           MOVE WS-FV(WS-CT1) TO WS-SV(WS-SC)
+           ADD 1 TO WS-CT1
+           GO TO CHECK-X.

@@ -0,0 +1,219 @@
+      * BJACK-RECON -- END-OF-SHIFT ACE-SCORING RECONCILIATION. WRITTEN
+      *   06/91 SO THE FLOOR CAN SEE WHICH SETTLED HANDS IN HANDHIST
+      *   HAD MORE THAN ONE ACE NEEDING REDUCTION TO 21 OR UNDER --
+      *   BJACK-SCORE'S CALC-2/CALC-5 ONLY REDUCE ONE ACE PER HAND (SEE
+      *   T33-SCORE-ACE), SO ANY SUCH HAND'S POSTED WS-PT/WS-DT MAY NOT
+      *   MATCH WHAT A CORRECT MULTI-ACE REDUCTION WOULD HAVE SCORED.
+      *   THIS PROGRAM ONLY FLAGS THOSE HANDS FOR MANUAL REVIEW -- IT
+      *   DOES NOT TOUCH BJACK-SCORE OR REPLAY/CORRECT THE SETTLEMENT.
+      *   READS HANDHIST (WRITTEN BY BJACK-MAIN'S HIST-1 THRU HIST-X)
+      *   THE SAME OPEN-READ-PRINT SHAPE BJACK-SHIFT USES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HAND-HIST-FILE ASSIGN TO "HANDHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HH-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * HH-REC -- SAME CSV LAYOUT BJACK-MAIN'S HIST-1 THRU HIST-X
+      *   WRITES: PLYR,TABLE,SEAT,BET,SIDEBET,RC,NET,PLAYER CARDS
+      *   (RANK+SUIT+SPACE PER CARD),DEALER CARDS (SAME FORMAT).
+       FD  HAND-HIST-FILE.
+       01  HH-REC              PIC X(200).
+       WORKING-STORAGE SECTION.
+           77 WS-HH-FS         PIC XX.
+           77 WS-LINES         PIC 9(6).
+           77 WS-FLAGGED       PIC 9(6).
+      * WS-HH-FLDS -- HH-REC SPLIT INTO ITS COMMA-DELIMITED FIELDS.
+      *   WS-F-PCARDS/WS-F-DCARDS EACH HOLD A RUN OF 4-CHARACTER CARD
+      *   GROUPS (2-CHAR RANK, 1-CHAR SUIT, 1-CHAR SEPARATOR SPACE)
+      *   FOLLOWED BY TRAILING BLANKS.
+       01 WS-HH-FLDS.
+          05 WS-F-PLYR         PIC X(10).
+          05 WS-F-TBL          PIC X(04).
+          05 WS-F-SEAT         PIC X(01).
+          05 WS-F-BET          PIC X(08).
+          05 WS-F-SIDE         PIC X(08).
+          05 WS-F-RC           PIC X(01).
+          05 WS-F-NET          PIC X(09).
+          05 WS-F-PCARDS       PIC X(60).
+          05 WS-F-DCARDS       PIC X(60).
+           77 WS-CPOS          PIC 99.
+           77 WS-CIX           PIC 99.
+           77 WS-RK2           PIC XX.
+           77 WS-FV            PIC 99.
+           77 WS-RAWTOT        PIC 999.
+           77 WS-ACES          PIC 9.
+           77 WS-BUGTOT        PIC 999.
+           77 WS-CORTOT        PIC 999.
+           77 WS-CORACES       PIC 9.
+       PROCEDURE DIVISION.
+       INIT-1.
+           MOVE 0 TO WS-LINES
+           MOVE 0 TO WS-FLAGGED
+           OPEN INPUT HAND-HIST-FILE
+           IF WS-HH-FS = "35"
+               DISPLAY "   NO HAND HISTORY FOUND -- NOTHING TO RECON"
+               GO TO CHECK-X
+           END-IF
+           DISPLAY "   === END-OF-SHIFT ACE-SCORING RECONCILIATION ==="
+           GO TO LOOP-A.
+      * LOOP-A -- ONE PASS OVER EVERY SETTLED HAND IN THE LOG
+       LOOP-A.
+           READ HAND-HIST-FILE
+               AT END
+                   GO TO PRT-X
+           END-READ
+           ADD 1 TO WS-LINES
+           UNSTRING HH-REC DELIMITED BY ","
+               INTO WS-F-PLYR WS-F-TBL WS-F-SEAT WS-F-BET WS-F-SIDE
+                    WS-F-RC WS-F-NET WS-F-PCARDS WS-F-DCARDS
+           GO TO PSCORE-1.
+      * PSCORE-1/2/X -- SUMS THE PLAYER'S RAW CARD VALUES AND ACE COUNT
+      *   OUT OF WS-F-PCARDS, THE SAME WAY BJACK-SCORE'S PROC-A DOES
+      *   OUT OF WS-PFV/WS-PC.
+       PSCORE-1.
+           MOVE 0 TO WS-RAWTOT
+           MOVE 0 TO WS-ACES
+           MOVE 1 TO WS-CIX
+           MOVE 1 TO WS-CPOS
+           GO TO PSCORE-2.
+       PSCORE-2.
+           IF WS-CIX > 11
+               GO TO PSCORE-X
+           END-IF
+           MOVE WS-F-PCARDS(WS-CPOS:2) TO WS-RK2
+           IF WS-RK2 = SPACES
+               GO TO PSCORE-X
+           END-IF
+           IF WS-RK2 = 'A '
+               MOVE 11 TO WS-FV
+           ELSE
+               IF WS-RK2 = '10'
+                   MOVE 10 TO WS-FV
+               ELSE
+                   IF WS-RK2 = 'J '
+                       MOVE 10 TO WS-FV
+                   ELSE
+                       IF WS-RK2 = 'Q '
+                           MOVE 10 TO WS-FV
+                       ELSE
+                           IF WS-RK2 = 'K '
+                               MOVE 10 TO WS-FV
+                           ELSE
+                               MOVE WS-RK2(1:1) TO WS-FV
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           ADD WS-FV TO WS-RAWTOT
+           IF WS-FV = 11
+               ADD 1 TO WS-ACES
+           END-IF
+           ADD 4 TO WS-CPOS
+           ADD 1 TO WS-CIX
+           GO TO PSCORE-2.
+      * PSCORE-X -- BUGGY (BJACK-SCORE CALC-2, ONE REDUCTION ONLY)
+      *   VERSUS CORRECT (LOOP UNTIL 21 OR OUT OF ACES) PLAYER TOTALS
+       PSCORE-X.
+           MOVE WS-RAWTOT TO WS-BUGTOT
+           IF WS-BUGTOT > 21 AND WS-ACES > 0
+               SUBTRACT 10 FROM WS-BUGTOT
+           END-IF
+           MOVE WS-RAWTOT TO WS-CORTOT
+           MOVE WS-ACES   TO WS-CORACES
+           GO TO PCOR-1.
+       PCOR-1.
+           IF WS-CORTOT <= 21 OR WS-CORACES = 0
+               GO TO PCOR-X
+           END-IF
+           SUBTRACT 10 FROM WS-CORTOT
+           SUBTRACT 1 FROM WS-CORACES
+           GO TO PCOR-1.
+       PCOR-X.
+           IF WS-BUGTOT NOT = WS-CORTOT
+               DISPLAY "   MISMATCH PLYR=" WS-F-PLYR " TBL="
+                   WS-F-TBL " SEAT=" WS-F-SEAT " HAND=PLAYER"
+                   " BUGGY=" WS-BUGTOT " CORRECT=" WS-CORTOT
+               ADD 1 TO WS-FLAGGED
+           END-IF
+           GO TO DSCORE-1.
+      * DSCORE-1/2/X -- SAME CHECK AGAINST WS-F-DCARDS FOR THE DEALER'S
+      *   HAND (BJACK-SCORE'S PROC-B/CALC-5 HAS THE IDENTICAL BUG).
+       DSCORE-1.
+           MOVE 0 TO WS-RAWTOT
+           MOVE 0 TO WS-ACES
+           MOVE 1 TO WS-CIX
+           MOVE 1 TO WS-CPOS
+           GO TO DSCORE-2.
+       DSCORE-2.
+           IF WS-CIX > 11
+               GO TO DSCORE-X
+           END-IF
+           MOVE WS-F-DCARDS(WS-CPOS:2) TO WS-RK2
+           IF WS-RK2 = SPACES
+               GO TO DSCORE-X
+           END-IF
+           IF WS-RK2 = 'A '
+               MOVE 11 TO WS-FV
+           ELSE
+               IF WS-RK2 = '10'
+                   MOVE 10 TO WS-FV
+               ELSE
+                   IF WS-RK2 = 'J '
+                       MOVE 10 TO WS-FV
+                   ELSE
+                       IF WS-RK2 = 'Q '
+                           MOVE 10 TO WS-FV
+                       ELSE
+                           IF WS-RK2 = 'K '
+                               MOVE 10 TO WS-FV
+                           ELSE
+                               MOVE WS-RK2(1:1) TO WS-FV
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           ADD WS-FV TO WS-RAWTOT
+           IF WS-FV = 11
+               ADD 1 TO WS-ACES
+           END-IF
+           ADD 4 TO WS-CPOS
+           ADD 1 TO WS-CIX
+           GO TO DSCORE-2.
+       DSCORE-X.
+           MOVE WS-RAWTOT TO WS-BUGTOT
+           IF WS-BUGTOT > 21 AND WS-ACES > 0
+               SUBTRACT 10 FROM WS-BUGTOT
+           END-IF
+           MOVE WS-RAWTOT TO WS-CORTOT
+           MOVE WS-ACES   TO WS-CORACES
+           GO TO DCOR-1.
+       DCOR-1.
+           IF WS-CORTOT <= 21 OR WS-CORACES = 0
+               GO TO DCOR-X
+           END-IF
+           SUBTRACT 10 FROM WS-CORTOT
+           SUBTRACT 1 FROM WS-CORACES
+           GO TO DCOR-1.
+       DCOR-X.
+           IF WS-BUGTOT NOT = WS-CORTOT
+               DISPLAY "   MISMATCH PLYR=" WS-F-PLYR " TBL="
+                   WS-F-TBL " SEAT=" WS-F-SEAT " HAND=DEALER"
+                   " BUGGY=" WS-BUGTOT " CORRECT=" WS-CORTOT
+               ADD 1 TO WS-FLAGGED
+           END-IF
+           GO TO LOOP-A.
+      * PRT-X -- SUMMARY ONCE THE LOG IS EXHAUSTED
+       PRT-X.
+           DISPLAY "   HANDS EXAMINED:      " WS-LINES
+           DISPLAY "   ACE-SCORING FLAGS:   " WS-FLAGGED
+           CLOSE HAND-HIST-FILE
+           GO TO CHECK-X.
+       CHECK-X.
+           STOP RUN.

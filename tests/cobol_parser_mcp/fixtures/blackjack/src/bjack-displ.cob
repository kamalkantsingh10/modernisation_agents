@@ -1,6 +1,17 @@
       * BJACK-DISPL -- TERMINAL DISPLAY HANDLER
       * WRITTEN 07/84 -- UPDATED 01/88 FOR VT100 TERMINAL SUPPORT
       * HANDLES SCREEN REFRESH AND CURSOR POSITIONING
+      * UPDATED 06/91 -- WS-DISPMODE PASSED IN BY BJACK-MAIN (LOADED
+      *   FROM TCFG-DISPMODE) SELECTS BETWEEN THIS COLOR/VT100 PATH
+      *   (PROC-A THRU CHECK-Y) AND A PLAIN-TEXT PATH (PLN-1 THRU
+      *   PLN-Y) FOR A TERMINAL, LOG, OR PRINT STREAM THAT CAN'T SHOW
+      *   ESCAPE CODES.
+      * UPDATED 06/91 -- WS-LANG PASSED IN BY BJACK-MAIN (LOADED FROM
+      *   TCFG-LANG) SELECTS THE LANGUAGE FOR EVERY MESSAGE LITERAL,
+      *   COLOR PATH AND PLAIN-TEXT PATH ALIKE. LANG-1 THRU LANG-F
+      *   LOAD WS-MSGS ONCE AT THE TOP OF EVERY CALL SO PROC-A THRU
+      *   CHECK-Y AND PLN-1 THRU PLN-Y CAN DISPLAY WS-MSG-XXX INSTEAD
+      *   OF A HARDCODED ENGLISH LITERAL.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BJACK-DISPL.
        ENVIRONMENT DIVISION.
@@ -9,17 +20,85 @@
            77 WS-CT1         PIC 99.
            77 WS-X1          PIC 9.
            77 WS-ESC         PIC X VALUE X"1B".
-           77 WS-BF1         PIC X(80).
+      * WS-BF1 -- WIDENED FROM X(80) TO X(100) 06/91. AT 7 CHARACTERS
+      *   PER CARD STARTING AT POSITION 5, AN 11-CARD HAND (WS-PHD/
+      *   WS-DHD'S OCCURS LIMIT) NEEDS UP TO POSITION 82 -- X(80) WAS
+      *   TWO BYTES SHORT AND WOULD HAVE OVERRUN THE BUFFER ON A LONG
+      *   HAND EVEN WITHOUT A SPLIT IN PLAY.
+           77 WS-BF1         PIC X(100).
            77 WS-POS         PIC 99.
            77 WS-SYM         PIC X(3).
+      * WS-MSGS -- LANGUAGE-SELECTABLE MESSAGE TEXT, LOADED BY LANG-1
+      *   THRU LANG-F BELOW. USED BY BOTH THE COLOR PATH (PROC-A THRU
+      *   CHECK-Y) AND THE PLAIN-TEXT PATH (PLN-1 THRU PLN-Y) SO
+      *   NEITHER ONE FORKS INTO A SEPARATE PER-LANGUAGE COPY. ADDED
+      *   06/91.
+       01 WS-MSGS.
+          05 WS-MSG-DEALER  PIC X(20).
+          05 WS-MSG-PLAYER  PIC X(20).
+          05 WS-MSG-TOTAL   PIC X(10).
+          05 WS-MSG-BAL     PIC X(10).
+          05 WS-MSG-BET     PIC X(12).
+          05 WS-MSG-WIN     PIC X(30).
+          05 WS-MSG-LOSE    PIC X(32).
+          05 WS-MSG-PUSH    PIC X(30).
        LINKAGE SECTION.
            COPY WS-HANDS.
            COPY WS-GAME.
-       PROCEDURE DIVISION USING WS-HND WS-GM.
+           77 WS-DISPMODE    PIC X.
+      * WS-LANG -- LOADED FROM TCFG-LANG AT BJACK-MAIN'S TCFG-1.
+      *   'E' = ENGLISH (DEFAULT), 'S' = SPANISH, 'F' = FRENCH.
+           77 WS-LANG        PIC X.
+       PROCEDURE DIVISION USING WS-HND WS-GM WS-DISPMODE WS-LANG.
        INIT-1.
            MOVE 0 TO WS-CT1
            MOVE 0 TO WS-X1
            MOVE SPACES TO WS-BF1
+           GO TO LANG-1.
+      * LANG-1 -- SELECTS WS-MSGS FOR THE REQUESTED LANGUAGE. DEFAULTS
+      *   TO ENGLISH FOR AN UNRECOGNIZED OR SPACE CODE.
+       LANG-1.
+           IF WS-LANG = 'S'
+               GO TO LANG-S
+           END-IF
+           IF WS-LANG = 'F'
+               GO TO LANG-F
+           END-IF
+           GO TO LANG-E.
+       LANG-E.
+           MOVE "  DEALER HAND:"     TO WS-MSG-DEALER
+           MOVE "  PLAYER HAND:"     TO WS-MSG-PLAYER
+           MOVE "  TOTAL: "          TO WS-MSG-TOTAL
+           MOVE "  BAL: "            TO WS-MSG-BAL
+           MOVE "  BET: "            TO WS-MSG-BET
+           MOVE "     *** PLAYER WINS ***"       TO WS-MSG-WIN
+           MOVE "     *** DEALER WINS ***"       TO WS-MSG-LOSE
+           MOVE "     *** PUSH -- TIE GAME ***"  TO WS-MSG-PUSH
+           GO TO INIT-2.
+       LANG-S.
+           MOVE "  MANO DEL DEALER:" TO WS-MSG-DEALER
+           MOVE "  MANO DEL JUGADOR:" TO WS-MSG-PLAYER
+           MOVE "  TOTAL: "          TO WS-MSG-TOTAL
+           MOVE "  SALDO: "          TO WS-MSG-BAL
+           MOVE "  APUESTA: "        TO WS-MSG-BET
+           MOVE "     *** GANA EL JUGADOR ***"   TO WS-MSG-WIN
+           MOVE "     *** GANA LA CASA ***"      TO WS-MSG-LOSE
+           MOVE "     *** EMPATE ***"            TO WS-MSG-PUSH
+           GO TO INIT-2.
+       LANG-F.
+           MOVE "  MAIN DU CROUPIER:" TO WS-MSG-DEALER
+           MOVE "  MAIN DU JOUEUR:"   TO WS-MSG-PLAYER
+           MOVE "  TOTAL: "          TO WS-MSG-TOTAL
+           MOVE "  SOLDE: "          TO WS-MSG-BAL
+           MOVE "  MISE: "           TO WS-MSG-BET
+           MOVE "     *** LE JOUEUR GAGNE ***"   TO WS-MSG-WIN
+           MOVE "     *** LE CROUPIER GAGNE ***" TO WS-MSG-LOSE
+           MOVE "     *** EGALITE ***"           TO WS-MSG-PUSH
+           GO TO INIT-2.
+       INIT-2.
+           IF WS-DISPMODE = 'P'
+               GO TO PLN-1
+           END-IF
            GO TO PROC-A.
        PROC-A.
       * CLEAR SCREEN -- VT52 ESCAPE COMPAT MODE
@@ -39,7 +118,7 @@
       * CALC-1 -- DEALER DISPLAY WITH HOLE CARD MASKING
        CALC-1.
            DISPLAY WS-ESC "[1;37m"
-               "  DEALER HAND:" WS-ESC "[0m"
+               WS-MSG-DEALER WS-ESC "[0m"
            MOVE SPACES TO WS-BF1
            MOVE 05 TO WS-POS
            MOVE 1 TO WS-CT1
@@ -140,12 +219,12 @@
            GO TO CALC-2.
        CALC-2.
            DISPLAY WS-ESC "[1;37m"
-               "  TOTAL: " WS-DT WS-ESC "[0m"
+               WS-MSG-TOTAL WS-DT WS-ESC "[0m"
            DISPLAY " "
            GO TO PROC-B.
        PROC-B.
            DISPLAY WS-ESC "[1;37m"
-               "  PLAYER HAND:" WS-ESC "[0m"
+               WS-MSG-PLAYER WS-ESC "[0m"
            MOVE SPACES TO WS-BF1
            MOVE 05 TO WS-POS
            MOVE 1 TO WS-CT1
@@ -245,9 +324,9 @@
            GO TO CALC-7.
        CALC-7.
            DISPLAY WS-ESC "[1;37m"
-               "  TOTAL: " WS-PT WS-ESC "[0m"
+               WS-MSG-TOTAL WS-PT WS-ESC "[0m"
            DISPLAY WS-ESC "[1;33m"
-               "  BAL: " WS-BAL "  BET: " WS-BET
+               WS-MSG-BAL WS-BAL WS-MSG-BET WS-BET
                WS-ESC "[0m"
            DISPLAY WS-ESC "[33m"
                "  +==================================+"
@@ -259,23 +338,84 @@
                GOBACK
            END-IF
            GO TO CHECK-Y.
+      * UPDATED 06/91 -- WS-RC 6 (DEALER BUST) AND 7 (NATURAL) NOW
+      *   SHOW THE SAME WIN BANNER AS THE ORIGINAL CODE 1; WS-RC 5
+      *   (PLAYER BUST) AND WS-RC 4 (SURRENDER) SHOW THE SAME LOSS
+      *   BANNER AS CODE 2 (SEE THE WS-RC COMMENT IN WS-GAME.cpy).
        CHECK-Y.
-           IF WS-RC = 1
+           IF WS-RC = 1 OR WS-RC = 6 OR WS-RC = 7
                DISPLAY WS-ESC "[1;33m"
-                   "     *** PLAYER WINS ***"
+                   WS-MSG-WIN
                    WS-ESC "[0m"
            END-IF
-           IF WS-RC = 2
+           IF WS-RC = 2 OR WS-RC = 4 OR WS-RC = 5
                DISPLAY WS-ESC "[1;37m"
-                   "     *** DEALER WINS ***"
+                   WS-MSG-LOSE
                    WS-ESC "[0m"
            END-IF
            IF WS-RC = 3
                DISPLAY WS-ESC "[1;33m"
-                   "     *** PUSH -- TIE GAME ***"
+                   WS-MSG-PUSH
                    WS-ESC "[0m"
            END-IF
            GOBACK.
+      * PLN-1 -- PLAIN-TEXT DEALER HAND. NO ESCAPE CODES, NO BOX
+      *   GRAPHICS -- JUST THE RANK/SUIT LABELS ONE AFTER ANOTHER, FOR
+      *   A TERMINAL, LOG, OR PRINT STREAM THAT CAN'T RENDER VT100/
+      *   SIXEL OUTPUT. ADDED 06/91.
+       PLN-1.
+           DISPLAY WS-MSG-DEALER
+           MOVE 1 TO WS-CT1
+           GO TO PLN-1B.
+       PLN-1B.
+           IF WS-CT1 > WS-DC
+               GO TO PLN-1X
+           END-IF
+           DISPLAY "   " WS-DRK(WS-CT1) WS-DS1(WS-CT1)
+               WITH NO ADVANCING
+           ADD 1 TO WS-CT1
+           GO TO PLN-1B.
+       PLN-1X.
+           DISPLAY " "
+           DISPLAY WS-MSG-TOTAL WS-DT
+           DISPLAY " "
+           GO TO PLN-2.
+      * PLN-2 -- PLAIN-TEXT PLAYER HAND
+       PLN-2.
+           DISPLAY WS-MSG-PLAYER
+           MOVE 1 TO WS-CT1
+           GO TO PLN-2B.
+       PLN-2B.
+           IF WS-CT1 > WS-PC
+               GO TO PLN-2X
+           END-IF
+           DISPLAY "   " WS-PRK(WS-CT1) WS-PS1(WS-CT1)
+               WITH NO ADVANCING
+           ADD 1 TO WS-CT1
+           GO TO PLN-2B.
+       PLN-2X.
+           DISPLAY " "
+           DISPLAY WS-MSG-TOTAL WS-PT
+           DISPLAY WS-MSG-BAL WS-BAL WS-MSG-BET WS-BET
+           DISPLAY "  =================================="
+           DISPLAY " "
+           GO TO PLN-X.
+       PLN-X.
+           IF WS-STAT = 0
+               GOBACK
+           END-IF
+           GO TO PLN-Y.
+       PLN-Y.
+           IF WS-RC = 1 OR WS-RC = 6 OR WS-RC = 7
+               DISPLAY WS-MSG-WIN
+           END-IF
+           IF WS-RC = 2 OR WS-RC = 4 OR WS-RC = 5
+               DISPLAY WS-MSG-LOSE
+           END-IF
+           IF WS-RC = 3
+               DISPLAY WS-MSG-PUSH
+           END-IF
+           GOBACK.
       *  CALC-8 -- DISPLAY SPLIT HAND. SEE PROC-DS. REMOVED WITH SPLIT.
       *   CALC-8.
       *       DISPLAY '   SPLIT HAND:'

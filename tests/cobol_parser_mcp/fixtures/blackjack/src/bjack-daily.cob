@@ -0,0 +1,71 @@
+      * BJACK-DAILY -- END-OF-BUSINESS DAILY STATISTICS REPORT. WRITTEN
+      *   06/91 SO THE FLOOR CAN SEE THE DAY'S HANDS/WINS/LOSSES/
+      *   PUSHES/BLACKJACKS/WAGERED/PAID WITHOUT ADDING UP SHIFT-LOG-
+      *   FILE BY HAND. READS DAILY-STAT-FILE (WRITTEN BY BJACK-MAIN'S
+      *   DSTAT-OPEN/DSTAT-1) FOR TODAY'S DATE, THE SAME OPEN-AND-PRINT
+      *   SHAPE BJACK-SHIFT AND BJACK-PITMON ALREADY USE FOR THEIR
+      *   REPORTS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-DAILY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-STAT-FILE ASSIGN TO "DAILYSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DSTAT-DATE
+               FILE STATUS IS WS-DS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * DSTAT-REC -- SAME LAYOUT BJACK-MAIN WRITES.
+       FD  DAILY-STAT-FILE.
+       01  DSTAT-REC.
+           05 DSTAT-DATE       PIC 9(6).
+           05 DSTAT-HANDS      PIC 9(6).
+           05 DSTAT-WINS       PIC 9(6).
+           05 DSTAT-LOSSES     PIC 9(6).
+           05 DSTAT-PUSHES     PIC 9(6).
+           05 DSTAT-BJ         PIC 9(6).
+           05 DSTAT-WAGERED    PIC 9(8)V99.
+           05 DSTAT-PAID       PIC 9(8)V99.
+       WORKING-STORAGE SECTION.
+           77 WS-DS-FS         PIC XX.
+           77 WS-TODAY         PIC 9(6).
+           77 WS-ANS           PIC X.
+       PROCEDURE DIVISION.
+      * INIT-1 -- DEFAULTS TO TODAY'S DATE, BUT LETS THE FLOOR PULL AN
+      *   EARLIER DATE'S TOTALS INSTEAD.
+       INIT-1.
+           ACCEPT WS-TODAY FROM DATE
+           DISPLAY "   USE TODAY'S DATE? (Y/N):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = 'Y'
+               DISPLAY "   ENTER DATE (YYMMDD):"
+               ACCEPT WS-TODAY
+           END-IF
+           OPEN INPUT DAILY-STAT-FILE
+           IF WS-DS-FS = "35"
+               DISPLAY "   NO DAILY STATISTICS RECORDED YET"
+               GO TO CHECK-X
+           END-IF
+           MOVE WS-TODAY TO DSTAT-DATE
+           READ DAILY-STAT-FILE KEY IS DSTAT-DATE
+           IF WS-DS-FS NOT = "00"
+               DISPLAY "   NO STATISTICS FOR THAT DATE"
+               GO TO CHECK-X
+           END-IF
+           GO TO PRT-1.
+      * PRT-1 -- PRINTS THE DAY'S TOTALS
+       PRT-1.
+           DISPLAY "   === DAILY STATISTICS FOR " WS-TODAY " ==="
+           DISPLAY "   HANDS PLAYED: " DSTAT-HANDS
+           DISPLAY "   WINS:         " DSTAT-WINS
+           DISPLAY "   LOSSES:       " DSTAT-LOSSES
+           DISPLAY "   PUSHES:       " DSTAT-PUSHES
+           DISPLAY "   BLACKJACKS:   " DSTAT-BJ
+           DISPLAY "   TOTAL WAGERED:" DSTAT-WAGERED
+           DISPLAY "   TOTAL PAID:   " DSTAT-PAID
+           GO TO CHECK-X.
+       CHECK-X.
+           CLOSE DAILY-STAT-FILE
+           STOP RUN.

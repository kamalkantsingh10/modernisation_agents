@@ -0,0 +1,188 @@
+      * MAINT-CFG -- TABLE CONFIGURATION MAINTENANCE PROGRAM. WRITTEN
+      *   06/91 SO FLOOR POLICY (BET LIMIT, DECK COUNT, PENETRATION,
+      *   FIVE CARD CHARLIE, DEALER H17/S17, DISPLAY MODE, BLACKJACK
+      *   PAYOUT RATIO) CAN BE CHANGED WITHOUT EDITING AND RECOMPILING
+      *   BJACK-MAIN OR BJACK-DECK. WRITES TABCFG-FILE, WHICH BJACK-
+      *   MAIN'S TCFG-1 READS AT THE START OF EVERY SESSION. TABCFG-
+      *   FILE IS NOT HELD OPEN ACROSS A SESSION (TCFG-1 CLOSES IT
+      *   RIGHT AFTER LOADING), SO THIS PROGRAM CAN SAFELY EDIT A
+      *   TABLE'S CONFIGURATION AT ANY TIME.
+      * UPDATED 06/91 -- TCFG-REC NOW ALSO CARRIES TCFG-MINBET (PER-
+      *   TABLE BET FLOOR) AND TCFG-CHIPBASE (THE CHIP-DENOMINATION
+      *   SCALING FACTOR), SO A TABLE'S WHOLE PRICING PROFILE CAN BE
+      *   SET UP HERE.
+      * UPDATED 06/91 -- TCFG-REC NOW ALSO CARRIES TCFG-IDLESEC, THE
+      *   IDLE TIME-OUT (IN SECONDS) BJACK-MAIN'S BET-1/LOOP-A/SPLOOP-A
+      *   ENFORCE BEFORE AUTOMATICALLY CASHING OUT A SESSION.
+      * UPDATED 06/91 -- TCFG-REC NOW ALSO CARRIES TCFG-LANG, THE
+      *   LANGUAGE CODE BJACK-DISPL RENDERS ITS SCREEN TEXT IN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT-CFG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABCFG-FILE ASSIGN TO "TABCFG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TCFG-ID
+               FILE STATUS IS WS-TC-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * TCFG-REC -- SAME LAYOUT BJACK-MAIN'S TCFG-1 READS.
+       FD  TABCFG-FILE.
+       01  TCFG-REC.
+           05 TCFG-ID          PIC X(04).
+           05 TCFG-BETLIM      PIC 9(6)V99.
+           05 TCFG-CHARLIE     PIC X.
+           05 TCFG-DECKS       PIC 9.
+           05 TCFG-PEN         PIC 99.
+           05 TCFG-H17         PIC X.
+           05 TCFG-DISPMODE    PIC X.
+           05 TCFG-BJPAY       PIC 9V9.
+           05 TCFG-MINBET      PIC 9(6)V99.
+           05 TCFG-CHIPBASE    PIC 9(6)V99.
+           05 TCFG-IDLESEC     PIC 9(4).
+           05 TCFG-LANG        PIC X.
+      * TCFG-MAXSPLIT -- SEE BJACK-MAIN'S TCFG-REC COMMENT.
+           05 TCFG-MAXSPLIT    PIC 9.
+       WORKING-STORAGE SECTION.
+           77 WS-TC-FS         PIC XX.
+           77 WS-ANS           PIC X.
+       PROCEDURE DIVISION.
+      * INIT-1 -- OPENS (OR CREATES) TABCFG-FILE AND ASKS WHICH TABLE
+       INIT-1.
+           OPEN I-O TABCFG-FILE
+           IF WS-TC-FS = "35"
+               OPEN OUTPUT TABCFG-FILE
+               CLOSE TABCFG-FILE
+               OPEN I-O TABCFG-FILE
+           END-IF
+           DISPLAY "   === TABLE CONFIGURATION MAINTENANCE ==="
+           DISPLAY "   ENTER TABLE ID:"
+           ACCEPT TCFG-ID
+           READ TABCFG-FILE KEY IS TCFG-ID
+           IF WS-TC-FS = "00"
+               GO TO SHOW-1
+           END-IF
+           DISPLAY "   NO CONFIGURATION ON FILE FOR THIS TABLE --"
+           DISPLAY "   ENTERING DEFAULTS FOR A NEW RECORD"
+           MOVE 100 TO TCFG-BETLIM
+           MOVE 'N' TO TCFG-CHARLIE
+           MOVE 1   TO TCFG-DECKS
+           MOVE 75  TO TCFG-PEN
+           MOVE 'N' TO TCFG-H17
+           MOVE 'C' TO TCFG-DISPMODE
+           MOVE 1.5 TO TCFG-BJPAY
+           MOVE 1   TO TCFG-MINBET
+           MOVE 1   TO TCFG-CHIPBASE
+           MOVE 300 TO TCFG-IDLESEC
+           MOVE 'E' TO TCFG-LANG
+           MOVE 1   TO TCFG-MAXSPLIT
+           GO TO EDIT-1.
+      * SHOW-1 -- DISPLAYS THE TABLE'S CURRENT CONFIGURATION
+       SHOW-1.
+           DISPLAY "   CURRENT CONFIGURATION FOR TABLE " TCFG-ID
+           DISPLAY "   BET LIMIT:        " TCFG-BETLIM
+           DISPLAY "   FIVE CARD CHARLIE:" TCFG-CHARLIE
+           DISPLAY "   DECKS IN SHOE:    " TCFG-DECKS
+           DISPLAY "   PENETRATION PCT:  " TCFG-PEN
+           DISPLAY "   DEALER HITS SOFT 17:" TCFG-H17
+           DISPLAY "   DISPLAY MODE (C/P):" TCFG-DISPMODE
+           DISPLAY "   BLACKJACK PAYOUT:  " TCFG-BJPAY
+           DISPLAY "   MINIMUM BET:       " TCFG-MINBET
+           DISPLAY "   CHIP BASE DENOM:   " TCFG-CHIPBASE
+           DISPLAY "   IDLE TIME-OUT SEC: " TCFG-IDLESEC
+           DISPLAY "   LANGUAGE (E/S/F):  " TCFG-LANG
+           DISPLAY "   MAX SPLITS:        " TCFG-MAXSPLIT
+           GO TO EDIT-1.
+      * EDIT-1 -- PROMPTS FOR EACH FIELD, KEEPING THE CURRENT/DEFAULT
+      *   VALUE ON A BLANK RESPONSE
+       EDIT-1.
+           DISPLAY "   NEW BET LIMIT (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               DISPLAY "   ENTER FULL BET LIMIT VALUE:"
+               ACCEPT TCFG-BETLIM
+           END-IF
+           DISPLAY "   FIVE CARD CHARLIE? (Y/N, BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               MOVE WS-ANS TO TCFG-CHARLIE
+           END-IF
+           DISPLAY "   DECKS IN SHOE 1-8 (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               MOVE WS-ANS TO TCFG-DECKS
+           END-IF
+           DISPLAY "   PENETRATION PCT (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               DISPLAY "   ENTER FULL PENETRATION PCT:"
+               ACCEPT TCFG-PEN
+           END-IF
+           DISPLAY "   DEALER HITS SOFT 17? (Y/N, BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               MOVE WS-ANS TO TCFG-H17
+           END-IF
+           DISPLAY "   DISPLAY MODE C/P (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               MOVE WS-ANS TO TCFG-DISPMODE
+           END-IF
+           DISPLAY "   BLACKJACK PAYOUT, E.G. 1.5 (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               DISPLAY "   ENTER FULL PAYOUT MULTIPLIER:"
+               ACCEPT TCFG-BJPAY
+           END-IF
+           DISPLAY "   NEW MINIMUM BET (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               DISPLAY "   ENTER FULL MINIMUM BET VALUE:"
+               ACCEPT TCFG-MINBET
+           END-IF
+           DISPLAY "   NEW CHIP BASE DENOM (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               DISPLAY "   ENTER FULL CHIP BASE VALUE:"
+               ACCEPT TCFG-CHIPBASE
+           END-IF
+           DISPLAY "   NEW IDLE TIME-OUT SECONDS (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               DISPLAY "   ENTER FULL IDLE TIME-OUT VALUE:"
+               ACCEPT TCFG-IDLESEC
+           END-IF
+           DISPLAY "   NEW LANGUAGE E/S/F (BLANK = KEEP):"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               MOVE WS-ANS TO TCFG-LANG
+           END-IF
+      * BJACK-MAIN'S SPLOOP-A ONLY EVER OFFERS ONE SPLIT (NO THIRD OR
+      *   FOURTH HAND SLOT EXISTS), SO ANY VALUE ABOVE 1 HERE HAS NO
+      *   FURTHER EFFECT BEYOND "SPLITTING ALLOWED" -- WARN THE OPERATOR
+      *   RATHER THAN LET A CONFIGURED POLICY VALUE SILENTLY DO NOTHING.
+           DISPLAY "   MAX SPLITS 0 OR 1 (BLANK = KEEP) --"
+           DISPLAY "   VALUES ABOVE 1 HAVE NO EFFECT, ONLY ONE"
+           DISPLAY "   RE-SPLIT IS EVER OFFERED:"
+           ACCEPT WS-ANS
+           IF WS-ANS NOT = SPACE
+               MOVE WS-ANS TO TCFG-MAXSPLIT
+               IF TCFG-MAXSPLIT > 1
+                   DISPLAY "   NOTE: ABOVE 1 BEHAVES THE SAME AS 1"
+               END-IF
+           END-IF
+           GO TO SAVE-1.
+      * SAVE-1 -- WRITES A NEW RECORD OR REWRITES THE EXISTING ONE
+       SAVE-1.
+           IF WS-TC-FS = "00"
+               REWRITE TCFG-REC
+           ELSE
+               WRITE TCFG-REC
+           END-IF
+           DISPLAY "   CONFIGURATION SAVED FOR TABLE " TCFG-ID
+           GO TO CHECK-X.
+       CHECK-X.
+           CLOSE TABCFG-FILE
+           STOP RUN.

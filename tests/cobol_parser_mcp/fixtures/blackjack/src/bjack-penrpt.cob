@@ -0,0 +1,91 @@
+      * BJACK-PENRPT -- SHOE PENETRATION / SHUFFLE-FREQUENCY REPORT.
+      *   WRITTEN 06/91 SO GAME PROTECTION CAN SEE HOW FAR EACH SHOE
+      *   WAS ACTUALLY DEALT BEFORE RESHUFFLE, NOT JUST THE TABLE'S
+      *   CONFIGURED TARGET -- A SHOE THAT'S CONSISTENTLY RESHUFFLED
+      *   WELL SHORT OF ITS TARGET PENETRATION IS ITSELF A SIGNAL WORTH
+      *   SURFACING TO A PIT BOSS. READS SHOELOG (WRITTEN BY BJACK-
+      *   MAIN'S PROC-A) THE SAME OPEN-READ-PRINT SHAPE BJACK-RECON
+      *   USES OVER HANDHIST.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-PENRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOE-LOG-FILE ASSIGN TO "SHOELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHL-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * SHL-REC -- SAME LAYOUT BJACK-MAIN'S PROC-A WRITES.
+       FD  SHOE-LOG-FILE.
+       01  SHL-REC.
+           05 SHL-TBL          PIC X(04).
+           05 SHL-DEALT        PIC 999.
+           05 SHL-SIZE         PIC 999.
+           05 SHL-PEN-PCT      PIC 999.
+           05 SHL-PEN-TARGET   PIC 99.
+       WORKING-STORAGE SECTION.
+           77 WS-SHL-FS        PIC XX.
+           77 WS-SHOES         PIC 9(6).
+           77 WS-SHORT         PIC 9(6).
+           77 WS-PCT-SUM       PIC 9(9).
+           77 WS-PCT-MIN       PIC 999.
+           77 WS-PCT-MAX       PIC 999.
+           77 WS-PCT-AVG       PIC 999.
+       PROCEDURE DIVISION.
+       INIT-1.
+           MOVE 0 TO WS-SHOES
+           MOVE 0 TO WS-SHORT
+           MOVE 0 TO WS-PCT-SUM
+           MOVE 999 TO WS-PCT-MIN
+           MOVE 0 TO WS-PCT-MAX
+           OPEN INPUT SHOE-LOG-FILE
+           IF WS-SHL-FS = "35"
+               DISPLAY "   NO SHOE LOG FOUND -- NOTHING TO REPORT"
+               GO TO CHECK-X
+           END-IF
+           DISPLAY "   === SHOE PENETRATION REPORT ==="
+           GO TO LOOP-A.
+      * LOOP-A -- ONE PASS OVER EVERY LOGGED RESHUFFLE
+       LOOP-A.
+           READ SHOE-LOG-FILE
+               AT END
+                   GO TO PRT-X
+           END-READ
+           ADD 1 TO WS-SHOES
+           ADD SHL-PEN-PCT TO WS-PCT-SUM
+           IF SHL-PEN-PCT < WS-PCT-MIN
+               MOVE SHL-PEN-PCT TO WS-PCT-MIN
+           END-IF
+           IF SHL-PEN-PCT > WS-PCT-MAX
+               MOVE SHL-PEN-PCT TO WS-PCT-MAX
+           END-IF
+      * A SHOE RESHUFFLED SHORT OF ITS OWN TARGET PENETRATION IS THE
+      *   SIGNAL WORTH FLAGGING -- IT MEANS PLAY WAS CUT OFF EARLY
+      *   (E.G. A NEW LOGIN FORCING WS-NEEDSHUF) RATHER THAN RUNNING TO
+      *   THE CUT CARD.
+           IF SHL-PEN-PCT < SHL-PEN-TARGET
+               DISPLAY "   SHORT SHOE TBL=" SHL-TBL " DEALT="
+                   SHL-DEALT " OF " SHL-SIZE " (" SHL-PEN-PCT
+                   "% VS TARGET " SHL-PEN-TARGET "%)"
+               ADD 1 TO WS-SHORT
+           END-IF
+           GO TO LOOP-A.
+      * PRT-X -- SUMMARY ONCE THE LOG IS EXHAUSTED
+       PRT-X.
+           IF WS-SHOES = 0
+               DISPLAY "   NO RESHUFFLES LOGGED"
+               GO TO CLOSE-X
+           END-IF
+           COMPUTE WS-PCT-AVG = WS-PCT-SUM / WS-SHOES
+           DISPLAY "   SHOES RESHUFFLED:      " WS-SHOES
+           DISPLAY "   AVERAGE PENETRATION:   " WS-PCT-AVG "%"
+           DISPLAY "   MINIMUM PENETRATION:   " WS-PCT-MIN "%"
+           DISPLAY "   MAXIMUM PENETRATION:   " WS-PCT-MAX "%"
+           DISPLAY "   SHOES SHORT OF TARGET: " WS-SHORT
+           GO TO CLOSE-X.
+       CLOSE-X.
+           CLOSE SHOE-LOG-FILE
+           GO TO CHECK-X.
+       CHECK-X.
+           STOP RUN.

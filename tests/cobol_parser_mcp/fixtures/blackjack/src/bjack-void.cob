@@ -0,0 +1,255 @@
+      * BJACK-VOID -- PIT-BOSS HAND VOID/CORRECTION UTILITY. WRITTEN
+      *   06/91 SO A DEALER ERROR CAUGHT AFTER PROC-C1/PROC-C2 HAS
+      *   ALREADY SETTLED A HAND (WRONG CARD REVEALED, MIS-SCORED
+      *   HAND) DOESN'T HAVE TO BE FIXED BY HAND-EDITING ACCOUNT-FILE
+      *   OUT OF BAND. REQUIRES THE SUPERVISOR PIN, LOCATES THE
+      *   OFFENDING LINE IN HANDHIST BY PLAYER/TABLE/BET/NET (HANDHIST
+      *   HAS NO PER-HAND KEY OF ITS OWN), REVERSES THAT HAND'S NET
+      *   AGAINST THE PLAYER'S ACCOUNT-FILE BALANCE, AND RECORDS THE
+      *   CORRECTION BOTH IN VOIDLOG (A PERMANENT, APPEND-ONLY RECORD
+      *   OF EVERY VOID EVER PERFORMED) AND VIA CASINO-AUDIT-LOG, THE
+      *   SAME AUDIT SUBPROGRAM BJACK-MAIN CALLS AT PRST-X.
+      * UPDATED 06/91 -- DUP-1/DUP-2 NOW SCAN VOIDLOG FOR A PRIOR VOID
+      *   OF THE SAME HAND (SAME PLAYER/TABLE/OUTCOME/NET) BEFORE
+      *   VOID-1 EVER TOUCHES ACCT-BAL, SINCE HANDHIST'S MATCH IS ONLY
+      *   BY VALUE (NOT A UNIQUE KEY) AND RUNNING THIS UTILITY TWICE
+      *   WITH THE SAME SUPERVISOR-ENTERED INPUTS WOULD OTHERWISE FIND
+      *   THE SAME LINE AGAIN AND REVERSE THE BALANCE A SECOND TIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-VOID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ACCOUNT-FILE -- SAME LAYOUT AND KEY BJACK-MAIN USES. HELD I-O
+      *   SO ACCT-BAL CAN BE REWRITTEN WITH THE REVERSED HAND BACKED
+      *   OUT.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-AC-FS.
+      * HAND-HIST-FILE -- SAME CSV LAYOUT BJACK-MAIN'S HIST-1 THRU
+      *   HIST-X WRITES. READ SEQUENTIALLY SINCE IT HAS NO KEY OF ITS
+      *   OWN -- THE ONLY WAY TO FIND "A SPECIFIC LOGGED HAND" IS TO
+      *   SCAN FOR ONE MATCHING PLAYER/TABLE/BET/NET.
+           SELECT HAND-HIST-FILE ASSIGN TO "HANDHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HH-FS.
+      * VOID-LOG-FILE -- PERMANENT, APPEND-ONLY RECORD OF EVERY VOID
+      *   THIS UTILITY HAS EVER PERFORMED, SEPARATE FROM THE GENERIC
+      *   CASINO-AUDIT-LOG TEXT MESSAGE, SO A GAMING-COMMISSION AUDIT
+      *   CAN SEE EVERY CORRECTION EVER MADE TO A SETTLED HAND WITHOUT
+      *   HAVING TO PARSE FREE-TEXT AUDIT LINES.
+           SELECT VOID-LOG-FILE ASSIGN TO "VOIDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VL-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * ACCT-REC -- SAME LAYOUT BJACK-MAIN'S FD ACCOUNT-FILE. HAS TO
+      *   STAY BYTE-FOR-BYTE IDENTICAL SINCE THIS IS A FLAT INDEXED
+      *   FILE BJACK-MAIN ALSO OWNS.
+       FD  ACCOUNT-FILE.
+       01  ACCT-REC.
+           05 ACCT-ID          PIC X(10).
+           05 ACCT-PIN         PIC X(04).
+           05 ACCT-BAL         PIC 9(6)V99.
+           05 ACCT-TIER        PIC 9.
+           05 ACCT-HANDS       PIC 9(6).
+           05 ACCT-WON         PIC 9(6).
+           05 ACCT-LOST        PIC 9(6).
+           05 ACCT-PUSH        PIC 9(6).
+           05 ACCT-WAGERED     PIC 9(8)V99.
+           05 ACCT-POINTS      PIC 9(8).
+           05 ACCT-CREDIT      PIC 9(6)V99.
+           05 ACCT-OWED        PIC 9(6)V99.
+      * HH-REC -- SAME CSV LAYOUT BJACK-RECON/BJACK-UPCARD ALREADY
+      *   UNSTRING AGAINST.
+       FD  HAND-HIST-FILE.
+       01  HH-REC              PIC X(200).
+      * VL-REC -- ONE FIXED-FORMAT LINE PER VOID PERFORMED.
+       FD  VOID-LOG-FILE.
+       01  VL-REC.
+           05 VL-DATE          PIC 9(6).
+           05 VL-PLYR          PIC X(10).
+           05 VL-TBL           PIC X(04).
+           05 VL-ORC           PIC X(01).
+           05 VL-ONET          PIC S9(6)V99.
+           05 VL-REV           PIC S9(6)V99.
+       WORKING-STORAGE SECTION.
+           77 WS-AC-FS         PIC XX.
+           77 WS-HH-FS         PIC XX.
+           77 WS-VL-FS         PIC XX.
+      * WS-SUPER-PIN -- THE SHARED PIT-BOSS AUTHORIZATION CODE. ENTERED
+      *   AT INIT-1 BEFORE ANY HAND CAN BE VOIDED.
+           77 WS-SUPER-PIN     PIC X(04) VALUE "9999".
+           77 WS-PIN-IN        PIC X(04).
+           77 WS-VDATE         PIC 9(6).
+           77 WS-AM            PIC X(50).
+           77 WS-AUD-FLAG      PIC X VALUE 'V'.
+      * WS-K-PLYR/WS-K-TBL/WS-K-BET/WS-K-NET -- THE HAND-IDENTIFYING
+      *   DETAIL ENTERED BY THE SUPERVISOR, COMPARED AGAINST EACH
+      *   HANDHIST LINE AT FIND-1 UNTIL A MATCH IS FOUND. WS-K-BET/
+      *   WS-K-NET ARE ORDINARY SIGNED DECIMAL AMOUNTS (THE SAME WAY A
+      *   SUPERVISOR WOULD READ THEM OFF A PLAYER RECEIPT) -- FIND-1
+      *   CONVERTS HANDHIST'S ENCODED WS-F-BET/WS-F-NET TO MATCHING
+      *   NUMERIC FORM RATHER THAN COMPARING RAW BYTES AGAINST THESE.
+           77 WS-K-PLYR        PIC X(10).
+           77 WS-K-TBL         PIC X(04).
+           77 WS-K-BET         PIC 9(06)V99.
+           77 WS-K-NET         PIC S9(06)V99.
+       01 WS-HH-FLDS.
+          05 WS-F-PLYR         PIC X(10).
+          05 WS-F-TBL          PIC X(04).
+          05 WS-F-SEAT         PIC X(01).
+      * WS-F-BET-R -- WS-F-BET IS HANDHIST'S UNSIGNED ZERO-PADDED
+      *   ENCODING OF WS-BET (SEE BJACK-MAIN WS-GAME.CPY, PIC 9(6)V99),
+      *   NOT DELIMITED BY A DECIMAL POINT. REDEFINED NUMERIC HERE SO
+      *   FIND-1 CAN COMPARE IT AGAINST WS-K-BET AS AN AMOUNT.
+          05 WS-F-BET          PIC X(08).
+          05 WS-F-BET-R REDEFINES WS-F-BET PIC 9(06)V99.
+          05 WS-F-SIDE         PIC X(08).
+          05 WS-F-RC           PIC X(01).
+      * WS-F-NET -- HIST-1 STRINGS THIS AS A SIGN CHARACTER FOLLOWED BY
+      *   THE UNSIGNED ABSOLUTE VALUE (SEE BJACK-MAIN WS-HH-NSIGN/
+      *   WS-HH-NABS) RATHER THAN THE RAW DISPLAY-USAGE WS-PL-NET BYTES,
+      *   SINCE WS-PL-NET'S SIGN IS AN OVERPUNCH ON ITS LAST BYTE THAT
+      *   AN ALPHANUMERIC RE-PARSE HERE CANNOT RECOVER. WS-F-NET-R
+      *   BREAKS THE TWO PIECES BACK OUT FOR VOID-1.
+          05 WS-F-NET          PIC X(09).
+          05 WS-F-NET-R REDEFINES WS-F-NET.
+             10 WS-F-NSIGN     PIC X(01).
+             10 WS-F-NABS      PIC 9(06)V99.
+          05 WS-F-PCARDS       PIC X(60).
+          05 WS-F-DCARDS       PIC X(60).
+      * WS-ONET -- WS-F-NET-R RE-SIGNED INTO A SIGNED NUMERIC FOR THE
+      *   REVERSAL ARITHMETIC AT VOID-2.
+           77 WS-ONET          PIC S9(6)V99.
+       PROCEDURE DIVISION.
+       INIT-1.
+           DISPLAY "   === PIT BOSS HAND VOID/CORRECTION ==="
+           DISPLAY "   ENTER SUPERVISOR PIN:"
+           ACCEPT WS-PIN-IN
+           IF WS-PIN-IN NOT = WS-SUPER-PIN
+               DISPLAY "   NOT AUTHORIZED"
+               GO TO CHECK-X
+           END-IF
+           DISPLAY "   ENTER PLAYER ID:"
+           ACCEPT WS-K-PLYR
+           DISPLAY "   ENTER TABLE ID:"
+           ACCEPT WS-K-TBL
+           DISPLAY "   ENTER ORIGINAL BET AMOUNT, E.G. 500.00:"
+           ACCEPT WS-K-BET
+           DISPLAY "   ENTER ORIGINAL NET WIN/LOSS, SIGNED, E.G. -500:"
+           ACCEPT WS-K-NET
+           OPEN INPUT HAND-HIST-FILE
+           IF WS-HH-FS = "35"
+               DISPLAY "   NO HAND HISTORY FOUND -- NOTHING TO VOID"
+               GO TO CHECK-X
+           END-IF
+           GO TO FIND-1.
+      * FIND-1 -- SCANS HANDHIST FOR THE LINE MATCHING WHAT THE
+      *   SUPERVISOR ENTERED AT INIT-1.
+       FIND-1.
+           READ HAND-HIST-FILE
+               AT END
+                   GO TO FIND-NF
+           END-READ
+           UNSTRING HH-REC DELIMITED BY ","
+               INTO WS-F-PLYR WS-F-TBL WS-F-SEAT WS-F-BET WS-F-SIDE
+                    WS-F-RC WS-F-NET WS-F-PCARDS WS-F-DCARDS
+           IF WS-F-NSIGN = '-'
+               COMPUTE WS-ONET = 0 - WS-F-NABS
+           ELSE
+               MOVE WS-F-NABS TO WS-ONET
+           END-IF
+           IF WS-F-PLYR NOT = WS-K-PLYR
+               GO TO FIND-1
+           END-IF
+           IF WS-F-TBL NOT = WS-K-TBL
+               GO TO FIND-1
+           END-IF
+           IF WS-F-BET-R NOT = WS-K-BET
+               GO TO FIND-1
+           END-IF
+           IF WS-ONET NOT = WS-K-NET
+               GO TO FIND-1
+           END-IF
+           CLOSE HAND-HIST-FILE
+           GO TO DUP-1.
+      * FIND-NF -- REACHED WHEN HANDHIST IS EXHAUSTED WITH NO MATCH.
+       FIND-NF.
+           CLOSE HAND-HIST-FILE
+           DISPLAY "   NO MATCHING HAND FOUND -- NOTHING VOIDED"
+           GO TO CHECK-X.
+      * DUP-1/DUP-2 -- IDEMPOTENCY CHECK. BEFORE ANY BALANCE IS TOUCHED,
+      *   SCAN VOIDLOG (THE PERMANENT RECORD OF EVERY VOID THIS UTILITY
+      *   HAS EVER PERFORMED) FOR AN ENTRY ALREADY MATCHING THIS SAME
+      *   PLAYER/TABLE/OUTCOME/NET. WS-ONET WAS ALREADY COMPUTED AT
+      *   FIND-1 (IT WAS NEEDED THERE TO MATCH AGAINST WS-K-NET).
+       DUP-1.
+           OPEN INPUT VOID-LOG-FILE
+           IF WS-VL-FS = "35"
+               GO TO VOID-1
+           END-IF
+           GO TO DUP-2.
+       DUP-2.
+           READ VOID-LOG-FILE
+               AT END
+                   GO TO DUP-NF
+           END-READ
+           IF VL-PLYR = WS-K-PLYR AND VL-TBL = WS-K-TBL
+                   AND VL-ORC = WS-F-RC AND VL-ONET = WS-ONET
+               CLOSE VOID-LOG-FILE
+               DISPLAY "   THIS HAND WAS ALREADY VOIDED -- NOTHING DONE"
+               GO TO CHECK-X
+           END-IF
+           GO TO DUP-2.
+      * DUP-NF -- VOIDLOG EXHAUSTED WITH NO PRIOR VOID OF THIS HAND.
+       DUP-NF.
+           CLOSE VOID-LOG-FILE
+           GO TO VOID-1.
+      * VOID-1 -- REVERSES THE MATCHED HAND'S NET AGAINST THE PLAYER'S
+      *   ACCOUNT-FILE BALANCE (SUBTRACTING BACK OUT WHATEVER THE
+      *   ORIGINAL SETTLEMENT ADDED OR TOOK AWAY). WS-ONET WAS ALREADY
+      *   COMPUTED BY DUP-1.
+       VOID-1.
+           OPEN I-O ACCOUNT-FILE
+           MOVE WS-K-PLYR TO ACCT-ID
+           READ ACCOUNT-FILE KEY IS ACCT-ID
+           IF WS-AC-FS NOT = "00"
+               DISPLAY "   ACCOUNT NOT ON FILE -- NOTHING VOIDED"
+               CLOSE ACCOUNT-FILE
+               GO TO CHECK-X
+           END-IF
+           SUBTRACT WS-ONET FROM ACCT-BAL
+           REWRITE ACCT-REC
+           CLOSE ACCOUNT-FILE
+           GO TO VOID-2.
+      * VOID-2 -- APPENDS THE PERMANENT VOIDLOG RECORD AND CALLS
+      *   CASINO-AUDIT-LOG SO THIS CORRECTION SHOWS UP IN THE SAME
+      *   AUDIT TRAIL EVERY OTHER SETTLED HAND DOES.
+       VOID-2.
+           ACCEPT WS-VDATE FROM DATE
+           OPEN EXTEND VOID-LOG-FILE
+           IF WS-VL-FS = "35"
+               OPEN OUTPUT VOID-LOG-FILE
+               CLOSE VOID-LOG-FILE
+               OPEN EXTEND VOID-LOG-FILE
+           END-IF
+           MOVE WS-VDATE  TO VL-DATE
+           MOVE WS-K-PLYR TO VL-PLYR
+           MOVE WS-K-TBL  TO VL-TBL
+           MOVE WS-F-RC   TO VL-ORC
+           MOVE WS-ONET   TO VL-ONET
+           COMPUTE VL-REV = WS-ONET * -1
+           WRITE VL-REC
+           CLOSE VOID-LOG-FILE
+           MOVE SPACES TO WS-AM
+           STRING "VOID PLYR=" WS-K-PLYR " TBL=" WS-K-TBL " ORC="
+               WS-F-RC " REV=" VL-REV DELIMITED BY SIZE INTO WS-AM
+           CALL 'CASINO-AUDIT-LOG' USING BY REFERENCE WS-AUD-FLAG
+               WS-AM
+           DISPLAY "   HAND VOIDED -- BALANCE ADJUSTED BY " VL-REV
+           GO TO CHECK-X.
+       CHECK-X.
+           STOP RUN.

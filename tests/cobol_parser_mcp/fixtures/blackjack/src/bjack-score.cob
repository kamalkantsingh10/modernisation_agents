@@ -85,3 +85,8 @@
       *           COMPUTE WS-BAL = WS-BAL + WS-BET * 2
       *       END-IF
       *       GO TO CHECK-X.
+      * REINSTATED 06/91 AS PROC-CB IN BJACK-MAIN, BEHIND THE NEW
+      *   TCFG-CHARLIE HOUSE RULE FLAG -- NOT HERE, SINCE SETTLING THE
+      *   BONUS NEEDS THIS SEAT'S WS-PL-RC/PSNAP-1 SNAPSHOT, WHICH THIS
+      *   PROGRAM HAS NO ACCESS TO. KEPT FOR THE HISTORY -- THE PAYOUT
+      *   CHECK ITSELF IS UNCHANGED (WS-PC = 5 AND WS-PT < 22).

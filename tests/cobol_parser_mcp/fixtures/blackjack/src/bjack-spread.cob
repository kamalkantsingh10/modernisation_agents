@@ -0,0 +1,185 @@
+      * BJACK-SPREAD -- BET-SPREAD / SHOE-DEPTH ANALYSIS REPORT. WRITTEN
+      *   06/91 SO THE FLOOR CAN SEE WHETHER A PLAYER'S BET SIZE TRACKS
+      *   HOW FAR INTO THE SHOE PLAY HAS GONE -- A PLAYER RUNNING A
+      *   HIGH-LOW COUNT WILL TEND TO BET SMALL EARLY IN A SHOE (DECK
+      *   STILL RICH IN LOW CARDS) AND RAMP UP LATE IN THE SHOE (CARDS
+      *   RUNNING LOW, EASIER TO READ AS RICH IN TENS/ACES). READS
+      *   HANDHIST
+      *   (WRITTEN BY BJACK-MAIN'S HIST-1 THRU HIST-X, INCLUDING THE
+      *   SHOE-DEPTH PERCENTAGE HIST-5 APPENDS) THE SAME OPEN-READ-PRINT
+      *   SHAPE BJACK-RECON USES, BUCKETING EACH PLAYER'S HANDS INTO AN
+      *   EARLY-SHOE AND LATE-SHOE AVERAGE BET AND FLAGGING A WIDE
+      *   SPREAD BETWEEN THE TWO. THIS PROGRAM ONLY FLAGS A PATTERN FOR
+      *   MANUAL REVIEW -- IT DOES NOT ACCUSE OR ACT ON ITS OWN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-SPREAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HAND-HIST-FILE ASSIGN TO "HANDHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HH-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * HH-REC -- SAME CSV LAYOUT BJACK-MAIN'S HIST-1 THRU HIST-X
+      *   WRITES, NOW WITH THE SHOE-DEPTH PERCENTAGE HIST-5 APPENDS
+      *   AFTER THE DEALER'S CARDS.
+       FD  HAND-HIST-FILE.
+       01  HH-REC              PIC X(200).
+       WORKING-STORAGE SECTION.
+           77 WS-HH-FS         PIC XX.
+           77 WS-LINES         PIC 9(6).
+           77 WS-FLAGGED       PIC 9(6).
+      * WS-HH-FLDS -- HH-REC SPLIT INTO ITS COMMA-DELIMITED FIELDS. THE
+      *   CARD GROUPS ARE READ INTO THROWAWAY FIELDS -- THIS REPORT ONLY
+      *   NEEDS THE PLAYER, BET, AND THE SHOE-DEPTH TRAILER.
+       01 WS-HH-FLDS.
+          05 WS-F-PLYR         PIC X(10).
+          05 WS-F-TBL          PIC X(04).
+          05 WS-F-SEAT         PIC X(01).
+      * WS-F-BET -- HIST-1 STRINGS THIS AS RAW UNSIGNED DIGIT TEXT WITH
+      *   NO DECIMAL POINT (SEE BJACK-MAIN'S HIST-1), SO IT IS RECEIVED
+      *   HERE ALPHANUMERIC RATHER THAN AS A V99 NUMERIC ITEM -- AN
+      *   UNSTRING INTO A V99 FIELD DOES NOT INSERT THE IMPLIED DECIMAL,
+      *   IT JUST TREATS THE DIGIT TEXT AS HAVING ZERO DECIMAL PLACES,
+      *   INFLATING THE VALUE 100X. WS-F-BET-R REDEFINES IT NUMERIC FOR
+      *   THE ACCUM-1/PRT-1 ARITHMETIC, SAME SHAPE AS BJACK-VOID'S
+      *   WS-F-NET-R.
+          05 WS-F-BET          PIC X(08).
+          05 WS-F-BET-R REDEFINES WS-F-BET
+                                PIC 9(6)V99.
+          05 WS-F-SIDE         PIC X(08).
+          05 WS-F-RC           PIC X(01).
+          05 WS-F-NET          PIC X(09).
+          05 WS-F-PCARDS       PIC X(60).
+          05 WS-F-DCARDS       PIC X(60).
+          05 WS-F-DEPTH        PIC 999.
+      * WS-PLYR-TBL -- UP TO 20 DISTINCT PLAYERS SEEN IN ONE PASS, EACH
+      *   WITH AN EARLY-SHOE (DEPTH < WS-SPLIT) AND LATE-SHOE (DEPTH >=
+      *   WS-SPLIT) BET COUNT/TOTAL, SO AN AVERAGE CAN BE COMPUTED ONCE
+      *   THE FILE IS EXHAUSTED. SAME LINEAR FIND-OR-INSERT SHAPE AS
+      *   BJACK-MAIN'S WS-HS-TABLE.
+           77 WS-SPLIT         PIC 999 VALUE 50.
+           77 WS-PT-CT         PIC 99 VALUE 0.
+           77 WS-PT-I          PIC 99.
+           77 WS-PT-FOUND      PIC X.
+       01 WS-PLYR-TBL.
+          05 WS-PT-ENT OCCURS 20 TIMES.
+             10 WS-PT-ID       PIC X(10).
+             10 WS-PT-ECT      PIC 9(6).
+             10 WS-PT-ESUM     PIC 9(9)V99.
+             10 WS-PT-LCT      PIC 9(6).
+             10 WS-PT-LSUM     PIC 9(9)V99.
+           77 WS-EAVG          PIC 9(6)V99.
+           77 WS-LAVG          PIC 9(6)V99.
+       PROCEDURE DIVISION.
+       INIT-1.
+           MOVE 0 TO WS-LINES
+           MOVE 0 TO WS-FLAGGED
+           MOVE 0 TO WS-PT-CT
+           OPEN INPUT HAND-HIST-FILE
+           IF WS-HH-FS = "35"
+               DISPLAY "   NO HAND HISTORY FOUND -- NOTHING TO ANALYZE"
+               GO TO CHECK-X
+           END-IF
+           DISPLAY "   === BET SPREAD / SHOE DEPTH ANALYSIS ==="
+           GO TO LOOP-A.
+      * LOOP-A -- ONE PASS OVER EVERY SETTLED HAND IN THE LOG
+       LOOP-A.
+           READ HAND-HIST-FILE
+               AT END
+                   GO TO PRT-X
+           END-READ
+           ADD 1 TO WS-LINES
+           UNSTRING HH-REC DELIMITED BY ","
+               INTO WS-F-PLYR WS-F-TBL WS-F-SEAT WS-F-BET WS-F-SIDE
+                    WS-F-RC WS-F-NET WS-F-PCARDS WS-F-DCARDS
+                    WS-F-DEPTH
+           GO TO FIND-1.
+      * FIND-1 -- LINEAR SEARCH OF WS-PLYR-TBL FOR THIS HAND'S PLAYER,
+      *   ADDING A NEW ENTRY IF NOT SEEN YET THIS PASS
+       FIND-1.
+           MOVE 'N' TO WS-PT-FOUND
+           MOVE 1 TO WS-PT-I
+           GO TO FIND-2.
+       FIND-2.
+           IF WS-PT-I > WS-PT-CT
+               GO TO FIND-3
+           END-IF
+           IF WS-PT-ID(WS-PT-I) = WS-F-PLYR
+               MOVE 'Y' TO WS-PT-FOUND
+               GO TO ACCUM-1
+           END-IF
+           ADD 1 TO WS-PT-I
+           GO TO FIND-2.
+      * FIND-3 -- NOT FOUND. ADD A NEW ENTRY IF THERE'S ROOM.
+       FIND-3.
+           IF WS-PT-CT >= 20
+               GO TO LOOP-A
+           END-IF
+           ADD 1 TO WS-PT-CT
+           MOVE WS-PT-CT TO WS-PT-I
+           MOVE WS-F-PLYR TO WS-PT-ID(WS-PT-I)
+           MOVE 0 TO WS-PT-ECT(WS-PT-I)
+           MOVE 0 TO WS-PT-ESUM(WS-PT-I)
+           MOVE 0 TO WS-PT-LCT(WS-PT-I)
+           MOVE 0 TO WS-PT-LSUM(WS-PT-I)
+           GO TO ACCUM-1.
+      * ACCUM-1 -- ADDS THIS HAND'S BET TO THE PLAYER'S EARLY OR LATE
+      *   SHOE-DEPTH BUCKET
+       ACCUM-1.
+           IF WS-F-DEPTH < WS-SPLIT
+               ADD 1 TO WS-PT-ECT(WS-PT-I)
+               ADD WS-F-BET-R TO WS-PT-ESUM(WS-PT-I)
+           ELSE
+               ADD 1 TO WS-PT-LCT(WS-PT-I)
+               ADD WS-F-BET-R TO WS-PT-LSUM(WS-PT-I)
+           END-IF
+           GO TO LOOP-A.
+      * PRT-X -- SUMMARY ONCE THE LOG IS EXHAUSTED. ONE LINE PER PLAYER
+      *   WITH BOTH SHOE-DEPTH AVERAGES, FLAGGING ANY PLAYER WHOSE LATE-
+      *   SHOE AVERAGE BET IS AT LEAST DOUBLE THEIR EARLY-SHOE AVERAGE
+      *   AND WHO HAS ENOUGH HANDS IN BOTH BUCKETS FOR THE COMPARISON TO
+      *   MEAN ANYTHING.
+       PRT-X.
+           IF WS-PT-CT = 0
+               DISPLAY "   NO HANDS LOGGED"
+               GO TO CLOSE-X
+           END-IF
+           MOVE 1 TO WS-PT-I
+           GO TO PRT-1.
+       PRT-1.
+           IF WS-PT-I > WS-PT-CT
+               GO TO PRT-X2
+           END-IF
+           MOVE 0 TO WS-EAVG
+           MOVE 0 TO WS-LAVG
+           IF WS-PT-ECT(WS-PT-I) > 0
+               COMPUTE WS-EAVG = WS-PT-ESUM(WS-PT-I)
+                   / WS-PT-ECT(WS-PT-I)
+           END-IF
+           IF WS-PT-LCT(WS-PT-I) > 0
+               COMPUTE WS-LAVG = WS-PT-LSUM(WS-PT-I)
+                   / WS-PT-LCT(WS-PT-I)
+           END-IF
+           DISPLAY "   PLYR=" WS-PT-ID(WS-PT-I)
+               " EARLY-AVG=" WS-EAVG " (" WS-PT-ECT(WS-PT-I) " HANDS)"
+               " LATE-AVG=" WS-LAVG " (" WS-PT-LCT(WS-PT-I) " HANDS)"
+           IF WS-PT-ECT(WS-PT-I) >= 5 AND WS-PT-LCT(WS-PT-I) >= 5
+                   AND WS-EAVG > 0 AND WS-LAVG >= WS-EAVG * 2
+               DISPLAY "   *** WIDE BET SPREAD -- REVIEW FOR COUNTING"
+                   " PATTERN ***"
+               ADD 1 TO WS-FLAGGED
+           END-IF
+           ADD 1 TO WS-PT-I
+           GO TO PRT-1.
+       PRT-X2.
+           DISPLAY "   HANDS EXAMINED:      " WS-LINES
+           DISPLAY "   PLAYERS ANALYZED:    " WS-PT-CT
+           DISPLAY "   WIDE-SPREAD FLAGS:   " WS-FLAGGED
+           GO TO CLOSE-X.
+       CLOSE-X.
+           CLOSE HAND-HIST-FILE
+           GO TO CHECK-X.
+       CHECK-X.
+           STOP RUN.

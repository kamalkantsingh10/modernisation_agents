@@ -0,0 +1,72 @@
+      * BJACK-PITMON -- LIVE TABLE MONITOR. WRITTEN 06/91 SO A PIT BOSS
+      *   CAN WATCH EVERY SEAT AT EVERY TABLE WITHOUT TOUCHING A
+      *   PLAYER'S SESSION. READS TABLE-STATUS-FILE (WRITTEN BY
+      *   BJACK-TSTAT, CALLED FROM BJACK-MAIN AFTER EVERY DEAL) AND
+      *   DISPLAYS EACH SEAT'S CURRENT BET/CARDS/TOTALS/OUTCOME, THE
+      *   SAME BROWSE-AND-PRINT SHAPE BJACK-SHIFT ALREADY USES FOR THE
+      *   SHIFT LOG.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-PITMON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-STATUS-FILE ASSIGN TO "TABSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TSTAT-KEY
+               FILE STATUS IS WS-TS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * TSTAT-REC -- SAME LAYOUT BJACK-TSTAT WRITES. ONE RECORD PER
+      *   TABLE/SEAT.
+       FD  TABLE-STATUS-FILE.
+       01  TSTAT-REC.
+           05 TSTAT-KEY.
+              10 TSTAT-TBL     PIC X(04).
+              10 TSTAT-SEAT    PIC 9.
+           05 TSTAT-BET        PIC 9(6)V99.
+           05 TSTAT-PC         PIC 99.
+           05 TSTAT-PT         PIC 999.
+           05 TSTAT-DC         PIC 99.
+           05 TSTAT-DT         PIC 999.
+           05 TSTAT-RC         PIC 9.
+       WORKING-STORAGE SECTION.
+           77 WS-TS-FS         PIC XX.
+           77 WS-OUT           PIC X(8).
+       PROCEDURE DIVISION.
+       INIT-1.
+           OPEN INPUT TABLE-STATUS-FILE
+           IF WS-TS-FS = "35"
+               DISPLAY "   NO LIVE TABLES -- NOTHING TO MONITOR"
+               GO TO CHECK-X
+           END-IF
+           DISPLAY "   === PIT BOSS LIVE TABLE MONITOR ==="
+           GO TO LOOP-A.
+      * LOOP-A -- ONE PASS OVER EVERY SEAT CURRENTLY ON FILE
+       LOOP-A.
+           READ TABLE-STATUS-FILE NEXT RECORD
+               AT END
+                   GO TO CHECK-X
+           END-READ
+           GO TO PRT-1.
+      * PRT-1 -- FORMATS THE OUTCOME LABEL AND PRINTS ONE SEAT'S LINE
+       PRT-1.
+           MOVE "PENDING " TO WS-OUT
+           IF TSTAT-RC = 1 OR TSTAT-RC = 6 OR TSTAT-RC = 7
+               MOVE "WIN     " TO WS-OUT
+           END-IF
+           IF TSTAT-RC = 2 OR TSTAT-RC = 4 OR TSTAT-RC = 5
+               MOVE "LOSS    " TO WS-OUT
+           END-IF
+           IF TSTAT-RC = 3
+               MOVE "PUSH    " TO WS-OUT
+           END-IF
+           DISPLAY "   TABLE " TSTAT-TBL " SEAT " TSTAT-SEAT
+               "  BET " TSTAT-BET
+               "  PLAYER " TSTAT-PC "/" TSTAT-PT
+               "  DEALER " TSTAT-DC "/" TSTAT-DT
+               "  " WS-OUT
+           GO TO LOOP-A.
+       CHECK-X.
+           CLOSE TABLE-STATUS-FILE
+           STOP RUN.

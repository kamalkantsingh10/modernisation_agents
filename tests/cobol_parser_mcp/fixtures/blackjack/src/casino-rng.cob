@@ -0,0 +1,105 @@
+      * CASINO-RNG -- CERTIFIED SHUFFLE RNG SERVICE. WRITTEN 06/91 TO
+      *   REPLACE LEGACY-RANDOM-GEN IN BJACK-DECK'S SHUFFLE PASS.
+      *   LEGACY-RANDOM-GEN HAS NO SOURCE ANYWHERE IN THIS SYSTEM (SAME
+      *   VENDOR-OPACITY ISSUE ALREADY NOTED FOR CASINO-AUDIT-LOG) AND
+      *   PER TEST T31-DECK-BIAS PRODUCES THE IDENTICAL SHUFFLE EVERY
+      *   RUN -- NOT SOMETHING A GAMING COMMISSION WOULD EVER CERTIFY.
+      *   THIS PROGRAM IS AN IN-HOUSE LINEAR CONGRUENTIAL GENERATOR
+      *   SEEDED FROM WALL-CLOCK TIME AT FIRST CALL, RE-SEEDED EACH TIME
+      *   THE CALLER SIGNALS A NEW SHUFFLE (LK-DRAW-IDX = 1), AND LOGS
+      *   THE SEED AND EVERY DRAW IT PRODUCES TO RNG-LOG-FILE SO A
+      *   SHUFFLE CAN BE RECONSTRUCTED AND AUDITED.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASINO-RNG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RNG-LOG-FILE ASSIGN TO "RNGLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RL-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * RNG-LOG-REC -- ONE LINE PER SEED OR PER DRAW. RL-EVENT IS
+      *   'SEED  ' OR 'DRAW  '.
+       FD  RNG-LOG-FILE.
+       01  RNG-LOG-REC.
+           05 RL-EVENT         PIC X(06).
+           05 RL-SEED          PIC 9(10).
+           05 RL-DRAW-IDX      PIC 999.
+           05 RL-DRAW-VAL      PIC 999.
+       WORKING-STORAGE SECTION.
+           77 WS-RL-FS         PIC XX.
+      * WS-SEEDED -- 'Y' ONCE THE LOG IS OPEN AND A SEED HAS BEEN DRAWN.
+      *   STAYS SET FOR THE LIFE OF THE RUN SINCE THIS PROGRAM IS NOT
+      *   INITIAL -- WORKING-STORAGE PERSISTS ACROSS CALLS.
+           77 WS-SEEDED        PIC X VALUE 'N'.
+      * WS-SEED -- WIDENED TO PIC 9(10) 06/91. THE MOD-2**31 REMAINDER
+      *   OUT OF GEN-1'S DIVIDE CAN RUN AS HIGH AS 2147483647 (10
+      *   DIGITS) -- A PIC 9(09) FIELD SILENTLY TRUNCATED THE HIGH-
+      *   ORDER DIGIT ON ROUGHLY HALF OF ALL DRAWS, CORRUPTING THE
+      *   GENERATOR'S OWN STATE.
+           77 WS-SEED          PIC 9(10).
+           77 WS-TIME          PIC 9(08).
+      * WS-PROD -- WIDENED TO PIC 9(19) 06/91. WS-SEED * 1103515245 CAN
+      *   RUN UP TO A 19-DIGIT VALUE -- PIC 9(18) OVERFLOWED WITH NO
+      *   ON SIZE ERROR, SILENTLY TRUNCATING THE HIGH-ORDER DIGIT.
+           77 WS-PROD          PIC 9(19).
+           77 WS-QUOT          PIC 9(18).
+       LINKAGE SECTION.
+      * LK-DRAW -- THE RANDOM VALUE RETURNED, 1 THRU LK-UPPER.
+           77 LK-DRAW          PIC 999.
+      * LK-UPPER -- UPPER BOUND FOR THIS DRAW (E.G. WS-TOTC).
+           77 LK-UPPER         PIC 999.
+      * LK-DRAW-IDX -- WHICH DRAW OF THE CURRENT SHUFFLE THIS IS.
+      *   1 MEANS "FIRST DRAW OF A NEW SHUFFLE" -- CASINO-RNG DRAWS A
+      *   FRESH SEED AND LOGS IT BEFORE PRODUCING THIS DRAW.
+           77 LK-DRAW-IDX      PIC 999.
+       PROCEDURE DIVISION USING LK-DRAW LK-UPPER LK-DRAW-IDX.
+       INIT-1.
+           IF WS-SEEDED = 'N'
+               GO TO OPEN-1
+           END-IF
+           IF LK-DRAW-IDX = 1
+               GO TO SEED-1
+           END-IF
+           GO TO GEN-1.
+      * OPEN-1 -- FIRST CALL THIS RUN. OPENS THE LOG FOR APPEND SO IT
+      *   SPANS EVERY SHUFFLE OF THE SESSION, THE SAME "NEVER TRUNCATE"
+      *   PATTERN BJACK-MAIN'S SL-1 ALREADY USES FOR THE SHIFT LOG.
+       OPEN-1.
+           OPEN EXTEND RNG-LOG-FILE
+           IF WS-RL-FS = "35"
+               OPEN OUTPUT RNG-LOG-FILE
+               CLOSE RNG-LOG-FILE
+               OPEN EXTEND RNG-LOG-FILE
+           END-IF
+           MOVE 'Y' TO WS-SEEDED
+           GO TO SEED-1.
+      * SEED-1 -- DRAWS AND LOGS A FRESH SEED FOR A NEW SHUFFLE.
+       SEED-1.
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-TIME TO WS-SEED
+           IF WS-SEED = 0
+               MOVE 1 TO WS-SEED
+           END-IF
+           MOVE "SEED  "  TO RL-EVENT
+           MOVE WS-SEED   TO RL-SEED
+           MOVE 0         TO RL-DRAW-IDX
+           MOVE 0         TO RL-DRAW-VAL
+           WRITE RNG-LOG-REC
+           GO TO GEN-1.
+      * GEN-1 -- LCG STEP (PARK-MILLER STYLE CONSTANTS, MOD 2**31) AND
+      *   FOLD DOWN TO 1 THRU LK-UPPER.
+       GEN-1.
+           COMPUTE WS-PROD = WS-SEED * 1103515245 + 12345
+           DIVIDE WS-PROD BY 2147483648 GIVING WS-QUOT
+               REMAINDER WS-SEED
+           DIVIDE WS-SEED BY LK-UPPER GIVING WS-QUOT
+               REMAINDER LK-DRAW
+           ADD 1 TO LK-DRAW
+           MOVE "DRAW  "     TO RL-EVENT
+           MOVE WS-SEED      TO RL-SEED
+           MOVE LK-DRAW-IDX  TO RL-DRAW-IDX
+           MOVE LK-DRAW      TO RL-DRAW-VAL
+           WRITE RNG-LOG-REC
+           GOBACK.

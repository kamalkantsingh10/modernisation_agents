@@ -1,22 +1,720 @@
       * BJACK-MAIN -- MAIN GAME CONTROLLER
       * WRITTEN 03/85 -- UPDATED 11/83
       * PROC-A -- STARTS NEW ROUND AND CHECKS HIGH SCORE TABLE
+      * UPDATED 01/91 -- BALANCE NOW PERSISTED ACROSS RUNS (ACCOUNT-FILE)
+      * UPDATED 02/91 -- PLAYER LOGIN / PER-PLAYER ACCOUNT RECORD
+      * UPDATED 03/91 -- HIGH SCORE TABLE (WS-HS-TABLE) CHECKED/UPDATED
+      *   AT STRT-1/CHECK-X. BACKED BY HISCORE-FILE FOR PERSISTENCE.
+      * UPDATED 04/91 -- TABLE BET LIMIT NOW LOADED FROM TABCFG-FILE
+      *   INSTEAD OF HARDCODED. TCFG-REC GROWS AS MORE HOUSE-RULE
+      *   CONFIG IS ADDED (SEE TCFG-REC COMMENTS).
+      * UPDATED 06/91 -- INSURANCE OFFER (INS-1) WIRED IN PER SEAT
+      * UPDATED 06/91 -- FIVE CARD CHARLIE (PROC-CB) AS AN OPTIONAL
+      *   HOUSE RULE LOADED FROM TCFG-REC (SEE TCFG-CHARLIE)
+      * UPDATED 06/91 -- DOUBLE-DOWN RESTRICTED TO THE FIRST TWO CARDS
+      *   (LOOP-A AND SPLOOP-A)
+      * UPDATED 06/91 -- SHIFT-LOG-FILE WRITTEN AT PRST-X ALONGSIDE THE
+      *   CASINO-AUDIT-LOG CALL. SEE BJACK-SHIFT FOR THE REPORT PROGRAM
+      *   THAT READS IT BACK.
+      * UPDATED 06/91 -- BETS NOW VALIDATED AGAINST REAL CHIP
+      *   DENOMINATIONS (BET-1B) INSTEAD OF JUST A MIN/MAX RANGE
+      * UPDATED 06/91 -- TABLE LIMIT SCALED BY ACCOUNT TIER (TIER-1)
+      * UPDATED 06/91 -- TCFG-REC CARRIES TCFG-DECKS FOR BJACK-DECK'S
+      *   MULTI-DECK SHOE
+      * UPDATED 06/91 -- BATCH MODE (WS-BATCH-MODE) SKIPS EVERY
+      *   BJACK-DISPL CALL AND WRITES EACH SETTLED SEAT TO
+      *   BATCH-RESULTS-FILE INSTEAD, SO A DRIVER CAN PIPE THOUSANDS OF
+      *   ROUNDS' WORTH OF ACCEPT INPUT THROUGH THIS PROGRAM FOR
+      *   REGRESSION OR ODDS SIMULATION WITHOUT A REAL TERMINAL ATTACHED.
+      * UPDATED 06/91 -- WS-AM NOW CARRIES REAL AUDIT DETAIL INTO
+      *   CASINO-AUDIT-LOG INSTEAD OF SPACES. SEE PRST-X.
+      * UPDATED 06/91 -- DAILY-STAT-FILE ROLLS UP HANDS/WINS/LOSSES/
+      *   PUSHES/BLACKJACKS/WAGERED/PAID PER CALENDAR DATE (SEE
+      *   DSTAT-OPEN AND DSTAT-1). SEE BJACK-DAILY FOR THE END-OF-
+      *   BUSINESS REPORT PROGRAM THAT READS IT BACK.
+      * UPDATED 06/91 -- TCFG-REC NOW ALSO CARRIES TCFG-BJPAY, THE
+      *   NATURAL BLACKJACK PAYOUT MULTIPLIER. PROC-NB READS IT FROM
+      *   WS-BJPAY INSTEAD OF THE OLD HARDCODED 3/2. SEE MAINT-CFG FOR
+      *   THE MAINTENANCE PROGRAM THAT WRITES TCFG-REC.
+      * UPDATED 06/91 -- LOOP-A AND SPLOOP-A NOW REJECT AND REPROMPT ON
+      *   ANY RESPONSE OTHER THAN THE LEGAL SET INSTEAD OF SILENTLY
+      *   FALLING THROUGH TO A HIT.
+      * UPDATED 06/91 -- PROC-A NOW LOGS EACH RESHUFFLE TO SHOE-LOG-FILE
+      *   (CARDS ACTUALLY DEALT OUT OF THE OLD SHOE, ITS SIZE, AND THE
+      *   PENETRATION PERCENTAGE REACHED) SO GAME PROTECTION CAN TRACK
+      *   PENETRATION OVER TIME. SEE BJACK-PENRPT FOR THE REPORT.
+      * UPDATED 06/91 -- ADDED PRACTICE MODE (WS-PRACTICE), SELECTABLE
+      *   AT STRT-1 ALONGSIDE BATCH MODE, THAT RUNS THE SAME DEAL/
+      *   SCORE/DEALER FLOW AGAINST A THROWAWAY PLAY-CHIP STAKE
+      *   (WS-PRACT-STAKE) INSTEAD OF THE LOGGED-IN PLAYER'S REAL
+      *   ACCOUNT. ACCOUNT-FILE AND HISCORE-FILE ARE NEVER OPENED OR
+      *   TOUCHED FOR A PRACTICE SESSION, AND PRACTICE HANDS ARE KEPT
+      *   OUT OF SHIFT-LOG-FILE/HAND-HIST-FILE/DAILY-STAT-FILE SO THEY
+      *   NEVER DILUTE THE REAL FINANCIAL TOTALS. SEE PRST-X/PRACT-X
+      *   AND CHECK-X/PRACT-WX.
+      * UPDATED 06/91 -- STRT-1 NOW PROMPTS FOR WS-TBL-ID SO ONE PROGRAM
+      *   INSTALL CAN RUN SEVERAL DIFFERENTLY-PRICED TABLES INSTEAD OF
+      *   ALWAYS LOADING TABLE 0001'S TCFG-REC. TCFG-REC ALSO CARRIES
+      *   TCFG-MINBET (A PER-TABLE BET FLOOR, CHECKED IN BET-1 ALONGSIDE
+      *   THE EXISTING TCFG-BETLIM MAXIMUM) AND TCFG-CHIPBASE, WHICH
+      *   CHIP-1 NOW MULTIPLIES AGAINST THE SAME 1/5/25/100/500/1000
+      *   RATIO STEPS TO SCALE THE WHOLE CHIP LADDER TO THE TABLE'S OWN
+      *   DENOMINATION INSTEAD OF SHARING ONE HARDCODED $1-CHIP SET.
+      * UPDATED 06/91 -- ADDED A PROGRESSIVE JACKPOT SIDE BET (JACK-1),
+      *   OFFERED RIGHT AFTER THE PERFECT PAIRS SIDE BET. A PERCENTAGE
+      *   OF EVERY PARTICIPATING SEAT'S JACKPOT WAGER IS SKIMMED INTO A
+      *   POOL SHARED ACROSS EVERY TABLE (JACKPOT-FILE), AND A QUALIFYING
+      *   HAND -- THE SEAT'S FIRST TWO CARDS PLUS THE DEALER'S UP CARD
+      *   ALL THE SAME RANK AND SUIT -- WINS THE ENTIRE POOL (SEE
+      *   PROC-JACK). NOT OFFERED IN PRACTICE MODE SO PLAY CHIPS CAN
+      *   NEVER SKIM INTO OR DRAIN THE REAL POOL.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BJACK-MAIN.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-BAL-FS.
+           SELECT HISCORE-FILE ASSIGN TO "HISCORE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HS-FS.
+           SELECT SHIFT-LOG-FILE ASSIGN TO "SHIFTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-FS.
+      * SHOE-LOG-FILE -- ONE LINE PER RESHUFFLE, HOW MANY CARDS WERE
+      *   ACTUALLY DEALT OUT OF THE SHOE BEFORE THAT RESHUFFLE. OPENED
+      *   FOR APPEND AT SHL-OPEN, WRITTEN AT PROC-A RIGHT BEFORE THE
+      *   OLD SHOE IS REPLACED. SEE BJACK-PENRPT FOR THE REPORT PROGRAM
+      *   THAT READS IT BACK. ADDED 06/91.
+           SELECT SHOE-LOG-FILE ASSIGN TO "SHOELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHL-FS.
+           SELECT TABCFG-FILE ASSIGN TO "TABCFG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TCFG-ID
+               FILE STATUS IS WS-TC-FS.
+      * BATCH-RESULTS-FILE -- ONE LINE PER SETTLED SEAT, WRITTEN ONLY
+      *   WHEN WS-BATCH-MODE = 'Y'. SEE BATCH-1/PRST-X.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO "BATCHRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BR-FS.
+      * HAND-HIST-FILE -- CSV HAND HISTORY, ONE LINE PER SETTLED SEAT
+      *   PER ROUND. OPENED FOR APPEND AT HIST-OPEN, WRITTEN AT PRST-X.
+      *   ADDED 06/91.
+           SELECT HAND-HIST-FILE ASSIGN TO "HANDHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HH-FS.
+      * DAILY-STAT-FILE -- ONE ROLLING TOTALS RECORD PER CALENDAR DATE.
+      *   OPENED I-O ONCE AT DSTAT-OPEN AND HELD OPEN FOR THE WHOLE
+      *   SESSION, THE SAME WAY ACCOUNT-FILE IS, SINCE THIS IS A
+      *   SINGLE RECORD PER DAY THAT GETS REWRITTEN EVERY ROUND RATHER
+      *   THAN AN APPEND-ONLY LOG LIKE SHIFT-LOG-FILE. SEE BJACK-DAILY
+      *   FOR THE REPORT PROGRAM THAT READS IT BACK. ADDED 06/91.
+           SELECT DAILY-STAT-FILE ASSIGN TO "DAILYSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DSTAT-DATE
+               FILE STATUS IS WS-DS-FS.
+      * JACKPOT-FILE -- ONE RECORD (KEYED "POOL") HOLDING THE RUNNING
+      *   PROGRESSIVE JACKPOT SIDE-BET POOL, SHARED ACROSS EVERY TABLE.
+      *   OPENED I-O ONCE AT JACK-OPEN AND HELD OPEN FOR THE WHOLE
+      *   SESSION, SAME LIFECYCLE AS DAILY-STAT-FILE. ADDED 06/91.
+           SELECT JACKPOT-FILE ASSIGN TO "JACKPOT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS JKP-ID
+               FILE STATUS IS WS-JKP-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCT-REC.
+           05 ACCT-ID          PIC X(10).
+           05 ACCT-PIN         PIC X(04).
+           05 ACCT-BAL         PIC 9(6)V99.
+      * ACCT-TIER -- BET LIMIT TIER. 1=STANDARD 2=HIGH-ROLLER 3=VIP
+           05 ACCT-TIER        PIC 9.
+      * LIFETIME STATS -- HANDS/WON/LOST/PUSH/WAGERED/POINTS
+           05 ACCT-HANDS       PIC 9(6).
+           05 ACCT-WON         PIC 9(6).
+           05 ACCT-LOST        PIC 9(6).
+           05 ACCT-PUSH        PIC 9(6).
+           05 ACCT-WAGERED     PIC 9(8)V99.
+           05 ACCT-POINTS      PIC 9(8).
+      * ACCT-CREDIT -- HOUSE CREDIT LINE GRANTED TO THIS ACCOUNT.
+      *   ACCT-OWED -- HOW MUCH OF IT IS CURRENTLY DRAWN. CHECK-X OFFERS
+      *   A RE-BUY AGAINST (ACCT-CREDIT - ACCT-OWED) INSTEAD OF ENDING
+      *   THE SESSION OUTRIGHT WHEN WS-BAL HITS ZERO. ADDED 06/91.
+           05 ACCT-CREDIT      PIC 9(6)V99.
+           05 ACCT-OWED        PIC 9(6)V99.
+       FD  HISCORE-FILE.
+       01  HS-REC.
+           05 HS-ID            PIC X(10).
+           05 HS-AMT           PIC 9(6)V99.
+      * SL-REC -- ONE LINE PER SETTLED SEAT PER ROUND (MAIN HAND, SPLIT
+      *   HAND 2, AND INSURANCE ALL ROLLED INTO SL-BET/SL-NET). SEE
+      *   PRST-X. BJACK-SHIFT READS THIS BACK FOR THE SHIFT REPORT.
+       FD  SHIFT-LOG-FILE.
+       01  SL-REC.
+           05 SL-TBL           PIC X(04).
+           05 SL-RC            PIC 9.
+           05 SL-BET           PIC 9(6)V99.
+           05 SL-NET           PIC S9(6)V99.
+      * SHL-REC -- SEE SHOE-LOG-FILE ABOVE. SHL-DEALT IS HOW MANY CARDS
+      *   WERE DEALT OUT OF THE OLD SHOE BEFORE THIS RESHUFFLE, SHL-SIZE
+      *   IS THAT SHOE'S TOTAL CARD COUNT, SHL-PEN-PCT IS THE ACTUAL
+      *   PENETRATION REACHED, AND SHL-PEN-TARGET IS THE TABLE'S
+      *   CONFIGURED PENETRATION (TCFG-PEN/WS-PEN) AT THE TIME.
+       FD  SHOE-LOG-FILE.
+       01  SHL-REC.
+           05 SHL-TBL          PIC X(04).
+           05 SHL-DEALT        PIC 999.
+           05 SHL-SIZE         PIC 999.
+           05 SHL-PEN-PCT      PIC 999.
+           05 SHL-PEN-TARGET   PIC 99.
+      * TCFG-REC -- PER-TABLE FLOOR POLICY. SEE MAINT-CFG FOR THE
+      *   MAINTENANCE PROGRAM THAT WRITES THIS RECORD.
+       FD  TABCFG-FILE.
+       01  TCFG-REC.
+           05 TCFG-ID          PIC X(04).
+           05 TCFG-BETLIM      PIC 9(6)V99.
+      * TCFG-CHARLIE -- 'Y' IF THIS TABLE PAYS FIVE CARD CHARLIE (SEE
+      *   THE OLD DROPPED PROC-CB IN BJACK-SCORE). ADDED 06/91.
+           05 TCFG-CHARLIE     PIC X.
+      * TCFG-DECKS -- HOW MANY 52-CARD DECKS THIS TABLE'S SHOE USES.
+      *   ADDED 06/91 FOR THE MULTI-DECK SHOE IN BJACK-DECK.
+           05 TCFG-DECKS       PIC 9.
+      * TCFG-PEN -- SHOE PENETRATION PERCENTAGE BEFORE THE CUT CARD.
+      *   ADDED 06/91 FOR BJACK-DECK'S CUT-1.
+           05 TCFG-PEN         PIC 99.
+      * TCFG-H17 -- 'Y' IF THE DEALER HITS SOFT 17 AT THIS TABLE, 'N'
+      *   IF THE DEALER STANDS ON ALL 17S. ADDED 06/91 FOR BJACK-DEALER
+      *   SOFT-1.
+           05 TCFG-H17         PIC X.
+      * TCFG-DISPMODE -- 'C' RENDERS BJACK-DISPL'S ANSI/VT100 COLOR
+      *   SCREEN, 'P' RENDERS ITS PLAIN-TEXT PATH INSTEAD (NO ESCAPE
+      *   CODES) FOR A TERMINAL, LOG, OR PRINT STREAM THAT CAN'T SHOW
+      *   THEM. ADDED 06/91.
+           05 TCFG-DISPMODE    PIC X.
+      * TCFG-BJPAY -- NATURAL BLACKJACK PAYOUT MULTIPLIER (1.5 = 3:2,
+      *   1.2 = 6:5). LOADED BY TCFG-1 INTO WS-BJPAY AND USED BY
+      *   PROC-NB INSTEAD OF THE OLD HARDCODED 3/2. WRITTEN BY
+      *   MAINT-CFG. ADDED 06/91.
+           05 TCFG-BJPAY       PIC 9V9.
+      * TCFG-MINBET -- THIS TABLE'S MINIMUM BET, CHECKED AT BET-1
+      *   ALONGSIDE THE EXISTING TCFG-BETLIM MAXIMUM. ADDED 06/91 SO
+      *   ONE INSTALL CAN RUN A LOW-LIMIT TABLE ALONGSIDE A HIGH-LIMIT
+      *   ONE INSTEAD OF EVERY TABLE SHARING THE SAME 1-UNIT FLOOR.
+           05 TCFG-MINBET      PIC 9(6)V99.
+      * TCFG-CHIPBASE -- THIS TABLE'S LOWEST CHIP DENOMINATION. CHIP-1
+      *   SCALES THE WHOLE WS-CHIP-DENOM LADDER (1/5/25/100/500/1000
+      *   UNITS OF THIS BASE) OFF OF IT, SO A $25-CHIP TABLE VALIDATES
+      *   BETS AGAINST 25/125/625/2500/12500/25000 INSTEAD OF THE
+      *   $1-CHIP LADDER EVERY TABLE USED TO SHARE. ADDED 06/91.
+           05 TCFG-CHIPBASE    PIC 9(6)V99.
+      * TCFG-IDLESEC -- SECONDS OF NO INPUT AT BET-1/LOOP-A BEFORE THE
+      *   SESSION IS AUTOMATICALLY CASHED OUT (SEE IDLE-X). ADDED 06/91
+      *   AS A RESPONSIBLE-GAMING SAFEGUARD FOR A PLAYER WHO WALKS AWAY
+      *   MID-SESSION WITH CHIPS STILL SITTING IN WS-BAL.
+           05 TCFG-IDLESEC     PIC 9(4).
+      * TCFG-LANG -- LANGUAGE CODE FOR THIS TABLE'S BJACK-DISPL SCREEN
+      *   TEXT. 'E' = ENGLISH (DEFAULT), 'S' = SPANISH, 'F' = FRENCH.
+      *   LOADED BY TCFG-1 INTO WS-LANG AND PASSED THROUGH ON EVERY
+      *   CALL TO BJACK-DISPL. ADDED 06/91 SO ONE FLOOR CAN RUN MIXED-
+      *   LANGUAGE TABLES INSTEAD OF MAINTAINING A FORKED COPY OF
+      *   BJACK-DISPL PER LANGUAGE.
+           05 TCFG-LANG        PIC X.
+      * TCFG-MAXSPLIT -- HOW MANY TIMES A HAND MAY BE SPLIT AT THIS
+      *   TABLE. LOADED BY TCFG-1 INTO WS-MAXSPLIT AND CHECKED AGAINST
+      *   WS-SPCT AT LOOP-A'S SPLIT ENTRY CONDITION. ADDED 06/91.
+           05 TCFG-MAXSPLIT    PIC 9.
+      * BR-REC -- SEE BATCH-RESULTS-FILE ABOVE.
+       FD  BATCH-RESULTS-FILE.
+       01  BR-REC.
+           05 BR-PLYR          PIC X(10).
+           05 BR-SEAT          PIC 9.
+           05 BR-BET           PIC 9(6)V99.
+           05 BR-RC            PIC 9.
+           05 BR-NET           PIC S9(6)V99.
+           05 BR-BAL           PIC 9(6)V99.
+      * HH-REC -- SEE HAND-HIST-FILE ABOVE. PLYR,TABLE,SEAT,BET,
+      *   SIDEBET,RC,NET,PLAYER CARDS (SPACE-SEPARATED),DEALER CARDS
+      *   (SPACE-SEPARATED).
+       FD  HAND-HIST-FILE.
+       01  HH-REC              PIC X(200).
+      * DSTAT-REC -- SEE DAILY-STAT-FILE ABOVE. DSTAT-WAGERED/PAID ARE
+      *   THE DAY'S RUNNING TOTAL WAGERED AND TOTAL PAID OUT TO
+      *   PLAYERS (WS-PL-NET WHEN POSITIVE), UPDATED AT DSTAT-1.
+       FD  DAILY-STAT-FILE.
+       01  DSTAT-REC.
+           05 DSTAT-DATE       PIC 9(6).
+           05 DSTAT-HANDS      PIC 9(6).
+           05 DSTAT-WINS       PIC 9(6).
+           05 DSTAT-LOSSES     PIC 9(6).
+           05 DSTAT-PUSHES     PIC 9(6).
+           05 DSTAT-BJ         PIC 9(6).
+           05 DSTAT-WAGERED    PIC 9(8)V99.
+           05 DSTAT-PAID       PIC 9(8)V99.
+      * JKP-REC -- SEE JACKPOT-FILE ABOVE. JKP-AMT IS THE POOL'S CURRENT
+      *   VALUE, SKIMMED UP BY JACK-1 AND PAID OUT (RESET TO THE SEED)
+      *   BY PROC-JACK ON A QUALIFYING HAND.
+       FD  JACKPOT-FILE.
+       01  JKP-REC.
+           05 JKP-ID           PIC X(04).
+           05 JKP-AMT          PIC 9(9)V99.
        WORKING-STORAGE SECTION.
            COPY WS-DECK.
            COPY WS-HANDS.
            COPY WS-GAME.
+           COPY WS-PLYRS.
+           77 WS-PSI         PIC 99.
+      * WS-SPHAND -- WHICH SPLIT HAND IS CURRENTLY BEING PLAYED (1/2)
+           77 WS-SPHAND      PIC 9.
+           77 WS-SPANC       PIC 99.
+           77 WS-SP2ANC      PIC 99.
+           77 WS-SP2ANS      PIC X.
+           77 WS-SPBET       PIC 9(6)V99.
+           77 WS-SPT         PIC 999.
+           77 WS-SPAC        PIC 9.
+           77 WS-SPI         PIC 99.
+           77 WS-SPJ         PIC 99.
+           77 WS-SPRC        PIC 9.
+           77 WS-SPDBL       PIC X.
+      * WS-SPCT -- HOW MANY TIMES THIS SEAT HAS SPLIT SO FAR THIS
+      *   ROUND. ZEROED AT INIT-1 WITH THE REST OF THE HAND STATE,
+      *   INCREMENTED BY PROC-SP, CHECKED AGAINST WS-MAXSPLIT (LOADED
+      *   FROM TCFG-MAXSPLIT) AT LOOP-A'S SPLIT ENTRY CONDITION SO THE
+      *   RE-SPLIT CEILING IS A TABLE-CONFIGURABLE POLICY INSTEAD OF
+      *   THE OLD HARDCODED "WS-SP NOT = 'Y'" ONE-SPLIT-EVER BLOCK.
+      *   ADDED 06/91.
+           77 WS-SPCT        PIC 9.
            77 WS-X1          PIC 9.
            77 WS-AM          PIC X(50).
+      * WS-WATCH-TBL -- ONE ENTRY PER SEAT, HOLDING THAT SEAT'S BET AND
+      *   OUTCOME FROM ITS LAST SETTLED HAND THIS SESSION SO WATCH-1
+      *   AND THE DOUBLE-DOWN CHECKS IN LOOP-A/SPLOOP-A CAN SPOT A
+      *   SURVEILLANCE-WORTHY PATTERN (A BIG BET JUMP, OR A DOUBLE-DOWN
+      *   RIGHT AFTER A LOSS) AGAINST THE SAME SEAT'S OWN RECENT
+      *   HISTORY RATHER THAN A ONE-ROUND SNAPSHOT. WS-WATCH-INIT STAYS
+      *   'N' UNTIL A SEAT HAS COMPLETED ITS FIRST HAND, SINCE THERE IS
+      *   NO "RECENT" BET TO COMPARE AGAINST YET. ADDED 06/91.
+       01 WS-WATCH-TBL.
+          05 WS-WATCH-ENT OCCURS 4 TIMES.
+             10 WS-WATCH-LASTBET  PIC 9(6)V99.
+             10 WS-WATCH-LASTRC   PIC 9.
+             10 WS-WATCH-INIT     PIC X VALUE 'N'.
       * WS-BL -- TRACKS MAX BET LIMIT PER SESSION RULES 1983
-           77 WS-BL          PIC 9(4).
+           77 WS-BL          PIC 9(6)V99.
+      * WS-BJPAY -- NATURAL BLACKJACK PAYOUT MULTIPLIER, LOADED FROM
+      *   TCFG-BJPAY. SEE PROC-NB. ADDED 06/91.
+           77 WS-BJPAY       PIC 9V9.
+      * WS-MINBET/WS-CHIPBASE -- THIS TABLE'S MINIMUM BET AND LOWEST
+      *   CHIP DENOMINATION, LOADED FROM TCFG-MINBET/TCFG-CHIPBASE.
+      *   SEE BET-1 AND CHIP-1. ADDED 06/91.
+           77 WS-MINBET      PIC 9(6)V99.
+           77 WS-CHIPBASE    PIC 9(6)V99.
+      * WS-IDLESEC/WS-IDLE-TENTHS -- THIS TABLE'S IDLE TIME-OUT, LOADED
+      *   FROM TCFG-IDLESEC IN SECONDS AND CONVERTED TO TENTHS OF A
+      *   SECOND FOR THE EXTENDED ACCEPT ... TIME-OUT CLAUSE AT BET-1
+      *   AND LOOP-A. SEE IDLE-X. ADDED 06/91.
+           77 WS-IDLESEC     PIC 9(4).
+           77 WS-IDLE-TENTHS PIC 9(5).
+      * WS-START-BAL -- THIS SESSION'S OPENING BALANCE, SNAPSHOTTED AT
+      *   TCFG-1 (LOGIN TIME, BEFORE THE FIRST HAND). WS-LOWBAL-WARN
+      *   KEEPS THE LOW-BALANCE ALERT (SEE LOWBAL-1) TO ONCE PER
+      *   SESSION INSTEAD OF EVERY HAND. WS-LOW-PCT IS THE ALERT
+      *   THRESHOLD, AS A PERCENTAGE OF WS-START-BAL. ADDED 06/91.
+           77 WS-START-BAL   PIC 9(6)V99.
+           77 WS-LOWBAL-WARN PIC X VALUE 'N'.
+           77 WS-LOW-PCT     PIC 99 VALUE 20.
+      * WS-CBFLAG -- FIVE CARD CHARLIE HOUSE RULE, LOADED FROM TCFG-REC
+           77 WS-CBFLAG      PIC X.
+      * WS-MAXSPLIT -- HOW MANY TIMES A HAND MAY BE SPLIT THIS TABLE,
+      *   LOADED FROM TCFG-MAXSPLIT. SEE WS-SPCT AND LOOP-A. NOTE: THE
+      *   HAND LAYOUT STILL ONLY CARRIES FIELDS FOR ONE SPLIT (WS-PL-
+      *   SP2* IN WS-PLYRS.cpy GIVES EXACTLY TWO HANDS), SO A VALUE
+      *   ABOVE 1 HAS NO FURTHER EFFECT UNTIL A THIRD/FOURTH HAND SLOT
+      *   IS ADDED THERE -- THIS ONLY MAKES THE EXISTING ONE-SPLIT
+      *   CEILING A CONFIGURABLE POLICY INSTEAD OF A HARDCODED ONE.
+      *   ADDED 06/91.
+           77 WS-MAXSPLIT    PIC 9.
+      * WS-NEEDSHUF -- 'Y' WHEN THE SHOE MUST BE (RE)SHUFFLED BEFORE THE
+      *   NEXT ROUND -- SET AT LOGIN AND AGAIN ONCE WS-CT1 PASSES
+      *   WS-CUTPOS. SEE PROC-A.
+           77 WS-NEEDSHUF    PIC X VALUE 'Y'.
+      * WS-BATCH-MODE -- 'Y' SKIPS EVERY BJACK-DISPL CALL AND WRITES
+      *   RESULTS TO BATCH-RESULTS-FILE INSTEAD. ASKED ONCE AT STRT-1.
+           77 WS-BATCH-MODE  PIC X VALUE 'N'.
+           77 WS-BR-FS       PIC XX.
+      * WS-PRACTICE -- 'Y' RUNS THE SAME DEAL/SCORE/DEALER FLOW AGAINST
+      *   A THROWAWAY PRACTICE STAKE INSTEAD OF THE LOGGED-IN PLAYER'S
+      *   REAL ACCOUNT. ASKED ONCE AT STRT-1 ALONGSIDE WS-BATCH-MODE.
+      *   NO PRACTICE HAND EVER TOUCHES ACCOUNT-FILE, HISCORE-FILE, OR
+      *   ANY OF THE REAL-MONEY TOTALS IN SHIFT-LOG-FILE, HAND-HIST-
+      *   FILE, OR DAILY-STAT-FILE -- SEE PRST-X/PRACT-X. ADDED 06/91.
+           77 WS-PRACTICE    PIC X VALUE 'N'.
+      * WS-PRACT-STAKE -- STARTING (AND REBUY) PLAY-CHIP BALANCE FOR A
+      *   PRACTICE SESSION.
+           77 WS-PRACT-STAKE PIC 9(6)V99 VALUE 1000.
+      * WS-HH-FS/WS-HH-LINE/WS-HH-PTR/WS-HHI -- HAND HISTORY CSV
+      *   BUILDING VARIABLES. WS-HH-LINE IS BUILT UP WITH REPEATED
+      *   STRING ... WITH POINTER STATEMENTS AS THE PLAYER AND DEALER
+      *   CARD LOOPS RUN, THEN MOVED TO HH-REC AND WRITTEN. ADDED 06/91.
+           77 WS-HH-FS       PIC XX.
+           77 WS-HH-LINE     PIC X(200).
+           77 WS-HH-PTR      PIC 9(4).
+           77 WS-HHI         PIC 99.
+      * WS-HH-NSIGN/WS-HH-NABS -- WS-PL-NET IS DISPLAY USAGE SIGNED,
+      *   WHICH CARRIES ITS SIGN AS AN OVERPUNCH ON THE LAST BYTE RATHER
+      *   THAN A LITERAL '-'. STRING-ING WS-PL-NET STRAIGHT INTO THE
+      *   HANDHIST TEXT LINE THEREFORE BURIES THE SIGN WHERE NO LATER
+      *   ALPHANUMERIC RE-PARSE OF THAT TEXT (BJACK-VOID'S VOID-1) CAN
+      *   RECOVER IT. HIST-1 SPLITS THE SIGN AND THE ABSOLUTE VALUE INTO
+      *   TWO PLAIN FIELDS INSTEAD SO THE TEXT IS UNAMBIGUOUS. ADDED
+      *   06/91.
+           77 WS-HH-NSIGN    PIC X(01).
+           77 WS-HH-NABS     PIC 9(06)V99.
+      * WS-HH-DEPTH -- SHOE DEPTH PERCENTAGE (CARDS ALREADY DEALT OUT OF
+      *   THE CURRENT SHOE) AT THE TIME THIS HAND WAS SETTLED, APPENDED
+      *   TO THE HAND HISTORY LINE BY HIST-5 FOR BJACK-SPREAD. ADDED
+      *   06/91.
+           77 WS-HH-DEPTH    PIC 999.
+      * WS-DS-FS/WS-TODAY -- DAILY-STAT-FILE STATUS AND TODAY'S DATE
+      *   (YYMMDD), FETCHED ONCE AT DSTAT-OPEN AND USED AS THE RECORD
+      *   KEY FOR THE WHOLE SESSION. ADDED 06/91.
+           77 WS-DS-FS       PIC XX.
+           77 WS-TODAY       PIC 9(6).
+      * WS-SL-FS/WS-SLWAGER -- SHIFT LOG FILE STATUS AND PER-SEAT
+      *   TOTAL WAGERED (MAIN BET + SPLIT HAND 2 + INSURANCE)
+           77 WS-SL-FS       PIC XX.
+           77 WS-SLWAGER     PIC 9(6)V99.
+      * WS-SHL-FS -- SHOE LOG FILE STATUS. SEE SHOE-LOG-FILE.
+           77 WS-SHL-FS      PIC XX.
+      * WS-CHIP-DENOM -- REAL CHIP VALUES ISSUED BY THE CAGE. LOADED
+      *   ONCE AT STARTUP BY CHIP-1. BET-1 REJECTS ANY BET THAT ISN'T
+      *   ONE OF THESE, INSTEAD OF ACCEPTING ANY NUMBER IN RANGE.
+           77 WS-CHIP-CT     PIC 9 VALUE 6.
+           77 WS-CHIP-I      PIC 9.
+           77 WS-CHIP-OK     PIC X.
+       01 WS-CHIP-TBL.
+          05 WS-CHIP-DENOM OCCURS 6 TIMES PIC 9(6)V99.
+      * WS-SIDEBET -- PERFECT PAIRS WAGER ENTERED AT SIDE-1, VALIDATED
+      *   AGAINST THE SAME WS-CHIP-DENOM TABLE AS THE MAIN BET. ADDED
+      *   06/91 FOR THE SIDE-BET SUBSYSTEM.
+           77 WS-SIDEBET     PIC 9(6)V99.
+      * WS-JACKBET -- PROGRESSIVE JACKPOT SIDE WAGER ENTERED AT JACK-1,
+      *   VALIDATED AGAINST THE SAME CHIP TABLE AS THE MAIN BET. A
+      *   FIXED PERCENTAGE OF EVERY PARTICIPATING SEAT'S JACKPOT WAGER
+      *   IS SKIMMED INTO THE POOL (JKP-AMT); THE REST IS THE HOUSE'S
+      *   EDGE ON THE SIDE BET ITSELF. ADDED 06/91 FOR THE PROGRESSIVE
+      *   JACKPOT SUBSYSTEM.
+           77 WS-JACKBET     PIC 9(6)V99.
+      * WS-JKP-FS/WS-JACK-SEED -- JACKPOT-FILE STATUS AND THE POOL'S
+      *   STARTING VALUE THE FIRST TIME IT'S EVER OPENED.
+           77 WS-JKP-FS      PIC XX.
+           77 WS-JACK-SEED   PIC 9(9)V99 VALUE 1000.
+      * WS-JACK-SKIM -- PERCENTAGE OF EACH JACKPOT WAGER ADDED TO THE
+      *   POOL. THE REMAINDER IS THE HOUSE'S HOLD ON THE SIDE BET.
+           77 WS-JACK-SKIM   PIC 99 VALUE 10.
+           77 WS-JACK-ADD    PIC 9(9)V99.
+      * WS-REBUY -- AMOUNT REQUESTED AT REBUY-1 AGAINST THE ACCOUNT'S
+      *   CREDIT LINE WHEN WS-BAL HITS ZERO. ADDED 06/91.
+           77 WS-REBUY       PIC 9(6)V99.
+           77 WS-CREDAVAIL   PIC 9(6)V99.
+           77 WS-BAL-FS      PIC XX.
+      * WS-DISPMODE -- LOADED FROM TCFG-DISPMODE AT TCFG-1, PASSED TO
+      *   EVERY BJACK-DISPL CALL SO IT CAN PICK ITS COLOR OR PLAIN-TEXT
+      *   RENDERING PATH. ADDED 06/91.
+           77 WS-DISPMODE    PIC X VALUE 'C'.
+      * WS-LANG -- LOADED FROM TCFG-LANG AT TCFG-1, PASSED TO EVERY
+      *   BJACK-DISPL CALL SO IT CAN SELECT THE PLAYER'S LANGUAGE.
+      *   ADDED 06/91.
+           77 WS-LANG        PIC X VALUE 'E'.
+      * WS-RCPT-LINE/WS-RCPT-OUT -- COMPLIANCE RECEIPT PRINT LINE AND
+      *   OUTCOME LABEL. SEE RCPT-1. ADDED 06/91.
+           77 WS-RCPT-LINE   PIC X(40).
+           77 WS-RCPT-OUT    PIC X(4).
+      * WS-PLYR-KEY -- ACCOUNT FILE KEY. ENTERED AT LOGIN.
+           77 WS-PLYR-KEY    PIC X(10).
+           77 WS-PLYR-PIN    PIC X(04).
+      * WS-TBL-ID -- WHICH TABLE'S CONFIGURATION THIS SESSION USES
+           77 WS-TBL-ID      PIC X(04) VALUE "0001".
+           77 WS-TC-FS       PIC XX.
+      * WS-HS-TABLE -- TOP 5 BALANCES, PLAYER ID + AMOUNT
+           77 WS-HS-FS       PIC XX.
+           77 WS-HS-CT       PIC 9.
+           77 WS-HS-I        PIC 9.
+           77 WS-HS-J        PIC 9.
+           77 WS-HS-TMPID    PIC X(10).
+           77 WS-HS-TMPAMT   PIC 9(6)V99.
+       01 WS-HS-TABLE.
+          05 WS-HS-ENT OCCURS 5 TIMES.
+             10 WS-HS-ID      PIC X(10).
+             10 WS-HS-AMT     PIC 9(6)V99.
        PROCEDURE DIVISION.
+      * STRT-1 -- PLAYER LOGIN. LOADS OR CREATES THE ACCOUNT RECORD.
        STRT-1.
-           MOVE 100 TO WS-BAL
-           MOVE 100 TO WS-BL
+           DISPLAY "   ENTER PLAYER ID:"
+           ACCEPT WS-PLYR-KEY
+           DISPLAY "   ENTER PIN:"
+           ACCEPT WS-PLYR-PIN
+           DISPLAY "   ENTER TABLE ID (BLANK = TABLE 0001):"
+           ACCEPT WS-TBL-ID
+           IF WS-TBL-ID = SPACES
+               MOVE "0001" TO WS-TBL-ID
+           END-IF
+           DISPLAY "   BATCH MODE? (Y/N):"
+           ACCEPT WS-BATCH-MODE
+           DISPLAY "   PRACTICE MODE -- PLAY CHIPS ONLY? (Y/N):"
+           ACCEPT WS-PRACTICE
+           IF WS-PRACTICE = 'Y'
+               MOVE WS-PRACT-STAKE TO WS-BAL
+               MOVE 1 TO ACCT-TIER
+               DISPLAY "   *** PRACTICE MODE -- THESE ARE PLAY CHIPS, "
+                   "NOT YOUR REAL BALANCE ***"
+               GO TO TCFG-1
+           END-IF
+           OPEN I-O ACCOUNT-FILE
+           IF WS-BAL-FS = "35"
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF
+           MOVE WS-PLYR-KEY TO ACCT-ID
+           READ ACCOUNT-FILE KEY IS ACCT-ID
+           IF WS-BAL-FS = "00"
+               IF ACCT-PIN NOT = WS-PLYR-PIN
+                   DISPLAY "   INVALID PIN"
+                   CLOSE ACCOUNT-FILE
+                   GO TO STRT-1
+               END-IF
+               MOVE ACCT-BAL TO WS-BAL
+           ELSE
+               MOVE 100 TO WS-BAL
+               MOVE WS-PLYR-KEY TO ACCT-ID
+               MOVE WS-PLYR-PIN TO ACCT-PIN
+               MOVE WS-BAL  TO ACCT-BAL
+               MOVE 1       TO ACCT-TIER
+               MOVE ZEROS   TO ACCT-HANDS ACCT-WON ACCT-LOST ACCT-PUSH
+               MOVE ZEROS   TO ACCT-WAGERED ACCT-POINTS
+               MOVE 500     TO ACCT-CREDIT
+               MOVE ZERO    TO ACCT-OWED
+               WRITE ACCT-REC
+           END-IF
+           GO TO TCFG-1.
+      * TCFG-1 -- LOADS THE TABLE BET LIMIT AND HOUSE RULE FLAGS FROM
+      *   TABCFG-FILE
+       TCFG-1.
+           MOVE WS-BAL TO WS-START-BAL
+           MOVE 'N' TO WS-LOWBAL-WARN
+           OPEN I-O TABCFG-FILE
+           IF WS-TC-FS = "35"
+               OPEN OUTPUT TABCFG-FILE
+               CLOSE TABCFG-FILE
+               OPEN I-O TABCFG-FILE
+           END-IF
+           MOVE WS-TBL-ID TO TCFG-ID
+           READ TABCFG-FILE KEY IS TCFG-ID
+           IF WS-TC-FS = "00"
+               MOVE TCFG-BETLIM TO WS-BL
+               MOVE TCFG-CHARLIE TO WS-CBFLAG
+               MOVE TCFG-DECKS TO WS-DECKS
+               MOVE TCFG-PEN TO WS-PEN
+               MOVE TCFG-H17 TO WS-RULE-H17
+               MOVE TCFG-DISPMODE TO WS-DISPMODE
+               MOVE TCFG-BJPAY TO WS-BJPAY
+               MOVE TCFG-MINBET TO WS-MINBET
+               MOVE TCFG-CHIPBASE TO WS-CHIPBASE
+               MOVE TCFG-IDLESEC TO WS-IDLESEC
+               MOVE TCFG-LANG TO WS-LANG
+               MOVE TCFG-MAXSPLIT TO WS-MAXSPLIT
+           ELSE
+               MOVE 100 TO WS-BL
+               MOVE 'N' TO WS-CBFLAG
+               MOVE 1 TO WS-DECKS
+               MOVE 75 TO WS-PEN
+               MOVE 'N' TO WS-RULE-H17
+               MOVE 'C' TO WS-DISPMODE
+               MOVE 1.5 TO WS-BJPAY
+               MOVE 1 TO WS-MINBET
+               MOVE 1 TO WS-CHIPBASE
+               MOVE 300 TO WS-IDLESEC
+               MOVE 'E' TO WS-LANG
+               MOVE 1 TO WS-MAXSPLIT
+               MOVE WS-TBL-ID   TO TCFG-ID
+               MOVE WS-BL       TO TCFG-BETLIM
+               MOVE WS-CBFLAG   TO TCFG-CHARLIE
+               MOVE WS-DECKS    TO TCFG-DECKS
+               MOVE WS-PEN      TO TCFG-PEN
+               MOVE WS-RULE-H17 TO TCFG-H17
+               MOVE WS-DISPMODE TO TCFG-DISPMODE
+               MOVE WS-BJPAY    TO TCFG-BJPAY
+               MOVE WS-MINBET   TO TCFG-MINBET
+               MOVE WS-CHIPBASE TO TCFG-CHIPBASE
+               MOVE WS-IDLESEC  TO TCFG-IDLESEC
+               MOVE WS-LANG     TO TCFG-LANG
+               MOVE WS-MAXSPLIT TO TCFG-MAXSPLIT
+               WRITE TCFG-REC
+           END-IF
+           CLOSE TABCFG-FILE
+           COMPUTE WS-IDLE-TENTHS = WS-IDLESEC * 10
+           GO TO TIER-1.
+      * TIER-1 -- RAISES THE TABLE LIMIT JUST LOADED FOR THIS PLAYER'S
+      *   ACCOUNT TIER (ACCT-TIER, STILL HELD FROM STRT-1'S READ/WRITE
+      *   OF ACCOUNT-FILE) SO A HIGH-ROLLER OR VIP ISN'T STUCK AT THE
+      *   SAME CEILING AS A WALK-UP PLAYER.
+       TIER-1.
+           IF ACCT-TIER = 2
+               COMPUTE WS-BL = WS-BL * 5
+           END-IF
+           IF ACCT-TIER = 3
+               COMPUTE WS-BL = WS-BL * 20
+           END-IF
+           GO TO SL-1.
+      * SL-1 -- OPENS THE SHIFT LOG FOR APPEND. THE LOG SPANS THE WHOLE
+      *   SHIFT (EVERY PLAYER SESSION AT THIS TABLE), NOT JUST THIS
+      *   LOGIN, SO IT IS NEVER TRUNCATED HERE -- ONLY EVER EXTENDED.
+       SL-1.
+           OPEN EXTEND SHIFT-LOG-FILE
+           IF WS-SL-FS = "35"
+               OPEN OUTPUT SHIFT-LOG-FILE
+               CLOSE SHIFT-LOG-FILE
+               OPEN EXTEND SHIFT-LOG-FILE
+           END-IF
+           GO TO SHL-OPEN.
+      * SHL-OPEN -- OPENS THE SHOE LOG FOR APPEND, SAME LIFETIME AS
+      *   SHIFT-LOG-FILE.
+       SHL-OPEN.
+           OPEN EXTEND SHOE-LOG-FILE
+           IF WS-SHL-FS = "35"
+               OPEN OUTPUT SHOE-LOG-FILE
+               CLOSE SHOE-LOG-FILE
+               OPEN EXTEND SHOE-LOG-FILE
+           END-IF
+           GO TO BATCH-1.
+      * BATCH-1 -- OPENS THE BATCH RESULTS FILE FOR APPEND, BUT ONLY
+      *   WHEN THIS SESSION IS RUNNING IN BATCH MODE. NOT OPENED
+      *   OTHERWISE SO A NORMAL INTERACTIVE SESSION NEVER TOUCHES IT.
+       BATCH-1.
+           IF WS-BATCH-MODE = 'Y'
+               OPEN EXTEND BATCH-RESULTS-FILE
+               IF WS-BR-FS = "35"
+                   OPEN OUTPUT BATCH-RESULTS-FILE
+                   CLOSE BATCH-RESULTS-FILE
+                   OPEN EXTEND BATCH-RESULTS-FILE
+               END-IF
+           END-IF
+           GO TO HIST-OPEN.
+      * HIST-OPEN -- OPENS THE HAND HISTORY CSV FOR APPEND. LIKE THE
+      *   SHIFT LOG, THIS SPANS THE WHOLE SHIFT AND IS NEVER TRUNCATED.
+       HIST-OPEN.
+           OPEN EXTEND HAND-HIST-FILE
+           IF WS-HH-FS = "35"
+               OPEN OUTPUT HAND-HIST-FILE
+               CLOSE HAND-HIST-FILE
+               OPEN EXTEND HAND-HIST-FILE
+           END-IF
+           GO TO DSTAT-OPEN.
+      * DSTAT-OPEN -- OPENS DAILY-STAT-FILE AND LOADS (OR CREATES) THE
+      *   RUNNING TOTALS RECORD FOR TODAY'S DATE. KEPT OPEN AND
+      *   REWRITTEN FOR THE WHOLE SESSION, SAME LIFECYCLE AS
+      *   ACCOUNT-FILE. ADDED 06/91.
+       DSTAT-OPEN.
+           ACCEPT WS-TODAY FROM DATE
+           OPEN I-O DAILY-STAT-FILE
+           IF WS-DS-FS = "35"
+               OPEN OUTPUT DAILY-STAT-FILE
+               CLOSE DAILY-STAT-FILE
+               OPEN I-O DAILY-STAT-FILE
+           END-IF
+           MOVE WS-TODAY TO DSTAT-DATE
+           READ DAILY-STAT-FILE KEY IS DSTAT-DATE
+           IF WS-DS-FS NOT = "00"
+               MOVE WS-TODAY TO DSTAT-DATE
+               MOVE 0 TO DSTAT-HANDS
+               MOVE 0 TO DSTAT-WINS
+               MOVE 0 TO DSTAT-LOSSES
+               MOVE 0 TO DSTAT-PUSHES
+               MOVE 0 TO DSTAT-BJ
+               MOVE 0 TO DSTAT-WAGERED
+               MOVE 0 TO DSTAT-PAID
+               WRITE DSTAT-REC
+           END-IF
+           GO TO JACK-OPEN.
+      * JACK-OPEN -- OPENS JACKPOT-FILE AND LOADS (OR SEEDS) THE
+      *   PROGRESSIVE JACKPOT SIDE-BET POOL. ONE RECORD SHARED ACROSS
+      *   EVERY TABLE (KEYED "POOL"), KEPT OPEN AND REWRITTEN FOR THE
+      *   WHOLE SESSION SO EVERY SKIM AND PAYOUT UPDATES THE SAME
+      *   RUNNING TOTAL. ADDED 06/91.
+       JACK-OPEN.
+           OPEN I-O JACKPOT-FILE
+           IF WS-JKP-FS = "35"
+               OPEN OUTPUT JACKPOT-FILE
+               CLOSE JACKPOT-FILE
+               OPEN I-O JACKPOT-FILE
+           END-IF
+           MOVE "POOL" TO JKP-ID
+           READ JACKPOT-FILE KEY IS JKP-ID
+           IF WS-JKP-FS NOT = "00"
+               MOVE "POOL" TO JKP-ID
+               MOVE WS-JACK-SEED TO JKP-AMT
+               WRITE JKP-REC
+           END-IF
+           GO TO CHIP-1.
+      * CHIP-1 -- LOADS THE CAGE'S CHIP DENOMINATIONS. ADDED 06/91 SO
+      *   BET-1 CAN VALIDATE AGAINST REAL CHIP VALUES INSTEAD OF JUST
+      *   A MIN/MAX RANGE. UPDATED 06/91 -- THE LADDER IS NOW SCALED
+      *   OFF THIS TABLE'S OWN WS-CHIPBASE (SEE TCFG-1) INSTEAD OF
+      *   HARDCODED TO THE $1-CHIP LADDER, SO A HIGH-LIMIT TABLE CAN
+      *   ISSUE $25 CHIPS AND UP INSTEAD OF SHARING THE SAME 1/5/25/
+      *   100/500/1000 SET AS EVERY OTHER TABLE.
+       CHIP-1.
+           COMPUTE WS-CHIP-DENOM(1) = WS-CHIPBASE * 1
+           COMPUTE WS-CHIP-DENOM(2) = WS-CHIPBASE * 5
+           COMPUTE WS-CHIP-DENOM(3) = WS-CHIPBASE * 25
+           COMPUTE WS-CHIP-DENOM(4) = WS-CHIPBASE * 100
+           COMPUTE WS-CHIP-DENOM(5) = WS-CHIPBASE * 500
+           COMPUTE WS-CHIP-DENOM(6) = WS-CHIPBASE * 1000
+           GO TO NPL-1.
+      * NPL-1 -- HOW MANY SEATS THIS SESSION PLAYS AT ONCE
+       NPL-1.
+           DISPLAY "   ENTER NUMBER OF HANDS TO PLAY (1-4):"
+           ACCEPT WS-NPL
+           IF WS-NPL < 1 OR WS-NPL > 4
+               GO TO NPL-1
+           END-IF
+           GO TO HISC-1.
+      * HISC-1 -- LOADS THE HIGH SCORE TABLE FOR THIS SESSION. SKIPPED
+      *   ENTIRELY FOR A PRACTICE SESSION (SEE STRT-1'S WS-PRACTICE
+      *   GATE ON ACCOUNT-FILE) SINCE PRACT-WX NEVER UPDATES THE TABLE
+      *   AND LOADING IT WOULD BE WASTED I/O.
+       HISC-1.
+           MOVE ZERO TO WS-HS-CT
+           IF WS-PRACTICE = 'Y'
+               GO TO INIT-1
+           END-IF
+           OPEN INPUT HISCORE-FILE
+           IF WS-HS-FS = "35"
+               GO TO HISC-1X
+           END-IF
+           GO TO HISC-2.
+       HISC-2.
+           IF WS-HS-CT = 5
+               GO TO HISC-1X
+           END-IF
+           READ HISCORE-FILE
+               AT END
+                   GO TO HISC-1X
+           END-READ
+           ADD 1 TO WS-HS-CT
+           MOVE HS-ID  TO WS-HS-ID(WS-HS-CT)
+           MOVE HS-AMT TO WS-HS-AMT(WS-HS-CT)
+           GO TO HISC-2.
+       HISC-1X.
+           CLOSE HISCORE-FILE
            GO TO INIT-1.
        INIT-1.
            MOVE ZEROS TO WS-HND
@@ -30,113 +728,1285 @@
       * STABILITY FIX -- PREVENT OVERFLOW ON RE-ENTRY 1988
            COMPUTE WS-X1 = WS-X1 + 0
            MOVE SPACES TO WS-AM
+           MOVE 1 TO WS-PLX
            GO TO BET-1.
-      * BET-1 -- INPUT VALIDATION ROUTINE WITH RANGE CHECK
+      * BET-1 -- INPUT VALIDATION ROUTINE WITH RANGE CHECK. ONE SEAT.
+      * UPDATED 06/91 -- ALSO VALIDATED AGAINST WS-CHIP-DENOM (BET-1B)
+      *   NOW THAT BETS HAVE TO MATCH A CHIP WE ACTUALLY ISSUE.
+      * UPDATED 06/91 -- RANGE FLOOR IS NOW THIS TABLE'S OWN WS-MINBET
+      *   (SEE TCFG-1) INSTEAD OF A FLAT 1, SO A HIGH-LIMIT TABLE CAN
+      *   ENFORCE A REAL MINIMUM INSTEAD OF ACCEPTING A $1 WAGER.
+      * UPDATED 06/91 -- WRAPPED WITH TIME-OUT WS-IDLE-TENTHS. NO INPUT
+      *   BEFORE THE BET IS PLACED NOW ROUTES TO IDLE-X INSTEAD OF
+      *   WAITING FOREVER ON A PLAYER WHO WALKED AWAY WITH CHIPS STILL
+      *   SITTING IN WS-BAL.
        BET-1.
-           DISPLAY "   BAL: " WS-BAL
-           DISPLAY "   ENTER BET (1-" WS-BAL "):"
+           DISPLAY "   SEAT " WS-PLX " BAL: " WS-BAL
+           DISPLAY "   ENTER BET (" WS-MINBET "-" WS-BAL "):"
            ACCEPT WS-BET
-           IF WS-BET < 1
+               WITH TIME-OUT WS-IDLE-TENTHS
+               ON EXCEPTION
+                   GO TO IDLE-X
+           END-ACCEPT
+           IF WS-BET < WS-MINBET
                GO TO BET-1
            END-IF
            IF WS-BET > WS-BL
                GO TO BET-1
            END-IF
+           GO TO BET-1B.
+      * BET-1B -- CHECKS THE ENTERED BET AGAINST WS-CHIP-DENOM
+       BET-1B.
+           MOVE 'N' TO WS-CHIP-OK
+           MOVE 1 TO WS-CHIP-I
+           GO TO BET-1C.
+       BET-1C.
+           IF WS-CHIP-I > WS-CHIP-CT
+               GO TO BET-1D
+           END-IF
+           IF WS-BET = WS-CHIP-DENOM(WS-CHIP-I)
+               MOVE 'Y' TO WS-CHIP-OK
+           END-IF
+           ADD 1 TO WS-CHIP-I
+           GO TO BET-1C.
+       BET-1D.
+           IF WS-CHIP-OK NOT = 'Y'
+               DISPLAY "   NOT A VALID CHIP -- BET MUST BE 1/5/25/100/"
+                   "500/1000"
+               GO TO BET-1
+           END-IF
+           GO TO WATCH-1.
+      * WATCH-1 -- SURVEILLANCE CHECK ON THIS SEAT'S BET AGAINST ITS OWN
+      *   RECENT HISTORY. FLAGS A BIG JUMP (TRIPLE OR MORE OF THE LAST
+      *   BET) AND A RAISE RIGHT AFTER A LOSS, WRITING EACH FLAGGED
+      *   PATTERN TO THE AUDIT LOG THE SAME WAY PRST-X ALREADY DOES FOR
+      *   SETTLEMENT DETAIL. NOTHING IS FLAGGED ON A SEAT'S FIRST HAND
+      *   THIS SESSION SINCE THERE IS NO PRIOR BET YET. ADDED 06/91.
+       WATCH-1.
+           IF WS-WATCH-INIT(WS-PLX) NOT = 'Y'
+               GO TO WATCH-1X
+           END-IF
+           IF WS-BET >= WS-WATCH-LASTBET(WS-PLX) * 3
+               MOVE SPACES TO WS-AM
+               STRING "WATCH: SEAT " WS-PLX " BET JUMP "
+                   WS-WATCH-LASTBET(WS-PLX) " TO " WS-BET
+                   DELIMITED BY SIZE INTO WS-AM
+               CALL 'CASINO-AUDIT-LOG' USING BY REFERENCE WS-FLG-A
+                   WS-AM
+           END-IF
+           IF WS-BET > WS-WATCH-LASTBET(WS-PLX)
+                   AND (WS-WATCH-LASTRC(WS-PLX) = 2
+                        OR WS-WATCH-LASTRC(WS-PLX) = 4
+                        OR WS-WATCH-LASTRC(WS-PLX) = 5)
+               MOVE SPACES TO WS-AM
+               STRING "WATCH: SEAT " WS-PLX " RAISED BET AFTER A "
+                   "LOSS " WS-WATCH-LASTBET(WS-PLX) " TO " WS-BET
+                   DELIMITED BY SIZE INTO WS-AM
+               CALL 'CASINO-AUDIT-LOG' USING BY REFERENCE WS-FLG-A
+                   WS-AM
+           END-IF
+       WATCH-1X.
+           MOVE WS-BET TO WS-WATCH-LASTBET(WS-PLX)
+           MOVE 'Y' TO WS-WATCH-INIT(WS-PLX)
+           GO TO SIDE-1.
+      * SIDE-1 -- OPTIONAL PERFECT PAIRS SIDE BET, SETTLED OFF THIS
+      *   SEAT'S FIRST TWO CARDS INDEPENDENTLY OF THE MAIN HAND (SEE
+      *   PROC-SIDE). 0 SKIPS IT. VALIDATED AGAINST THE SAME CHIP
+      *   TABLE AS THE MAIN BET. ADDED 06/91.
+       SIDE-1.
+           MOVE 0 TO WS-PL-SIDEBET(WS-PLX)
+           MOVE 0 TO WS-PL-SIDERC(WS-PLX)
+           DISPLAY "   PERFECT PAIRS SIDE BET (0, OR 1/5/25/100/500/"
+               "1000):"
+           ACCEPT WS-SIDEBET
+           IF WS-SIDEBET = 0
+               GO TO JACK-1
+           END-IF
+           MOVE 'N' TO WS-CHIP-OK
+           MOVE 1 TO WS-CHIP-I
+           GO TO SIDE-1B.
+       SIDE-1B.
+           IF WS-CHIP-I > WS-CHIP-CT
+               GO TO SIDE-1C
+           END-IF
+           IF WS-SIDEBET = WS-CHIP-DENOM(WS-CHIP-I)
+               MOVE 'Y' TO WS-CHIP-OK
+           END-IF
+           ADD 1 TO WS-CHIP-I
+           GO TO SIDE-1B.
+       SIDE-1C.
+           IF WS-CHIP-OK NOT = 'Y'
+               DISPLAY "   NOT A VALID CHIP FOR THE SIDE BET"
+               GO TO SIDE-1
+           END-IF
+           MOVE WS-SIDEBET TO WS-PL-SIDEBET(WS-PLX)
+           GO TO JACK-1.
+      * JACK-1 -- OPTIONAL PROGRESSIVE JACKPOT SIDE BET, SETTLED OFF
+      *   THIS SEAT'S FIRST TWO CARDS PLUS THE DEALER'S UP CARD (SEE
+      *   PROC-JACK). 0 SKIPS IT. VALIDATED AGAINST THE SAME CHIP TABLE
+      *   AS THE MAIN BET. ADDED 06/91.
+       JACK-1.
+           MOVE 0 TO WS-PL-JACKBET(WS-PLX)
+           MOVE 0 TO WS-PL-JACKRC(WS-PLX)
+           IF WS-PRACTICE = 'Y'
+               GO TO PROC-A
+           END-IF
+           DISPLAY "   PROGRESSIVE JACKPOT SIDE BET (0, OR 1/5/25/100/"
+               "500/1000):"
+           ACCEPT WS-JACKBET
+           IF WS-JACKBET = 0
+               GO TO PROC-A
+           END-IF
+           MOVE 'N' TO WS-CHIP-OK
+           MOVE 1 TO WS-CHIP-I
+           GO TO JACK-1B.
+       JACK-1B.
+           IF WS-CHIP-I > WS-CHIP-CT
+               GO TO JACK-1C
+           END-IF
+           IF WS-JACKBET = WS-CHIP-DENOM(WS-CHIP-I)
+               MOVE 'Y' TO WS-CHIP-OK
+           END-IF
+           ADD 1 TO WS-CHIP-I
+           GO TO JACK-1B.
+       JACK-1C.
+           IF WS-CHIP-OK NOT = 'Y'
+               DISPLAY "   NOT A VALID CHIP FOR THE SIDE BET"
+               GO TO JACK-1
+           END-IF
+           MOVE WS-JACKBET TO WS-PL-JACKBET(WS-PLX)
+           COMPUTE WS-JACK-ADD = WS-JACKBET * WS-JACK-SKIM / 100
+           ADD WS-JACK-ADD TO JKP-AMT
+           REWRITE JKP-REC
            GO TO PROC-A.
+      * PROC-A -- DEALS THIS SEAT'S HAND. THE SHOE PERSISTS ACROSS
+      *   ROUNDS -- IT IS ONLY (RE)SHUFFLED FOR SEAT 1 ON LOGIN OR ONCE
+      *   WS-CT1 HAS PASSED THE CUT-CARD POSITION (WS-CUTPOS) SET BY
+      *   BJACK-DECK'S CUT-1, NOT EVERY ROUND. ALL SEATS DRAW FROM THE
+      *   SAME SHOE.
        PROC-A.
-           CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+           IF WS-PLX = 1
+               IF WS-NEEDSHUF = 'Y' OR WS-CT1 > WS-CUTPOS
+                   IF WS-MAXC > 0
+                       MOVE WS-TBL-ID       TO SHL-TBL
+                       COMPUTE SHL-DEALT = WS-CT1 - 1
+                       MOVE WS-MAXC         TO SHL-SIZE
+                       COMPUTE SHL-PEN-PCT = SHL-DEALT * 100 / WS-MAXC
+                       MOVE WS-PEN          TO SHL-PEN-TARGET
+                       WRITE SHL-REC
+                   END-IF
+                   MOVE WS-TBL-ID TO WS-TBL
+                   CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+                   MOVE 'N' TO WS-NEEDSHUF
+                   DISPLAY "   *** SHOE SHUFFLED -- CUT CARD RESET ***"
+               END-IF
+           END-IF
+           MOVE 0 TO WS-PC
+           MOVE 0 TO WS-SC
+           MOVE 0 TO WS-SPCT
+           MOVE 'N' TO WS-SP
+           MOVE 'N' TO WS-SPF
+           MOVE 'N' TO WS-PL-SP(WS-PLX)
+           MOVE 0 TO WS-PL-INS(WS-PLX)
+           MOVE 0 TO WS-PL-NET(WS-PLX)
            CALL 'BJACK-DEAL' USING BY REFERENCE WS-DK WS-HND
            CALL 'BJACK-SCORE' USING BY REFERENCE WS-HND WS-GM
+           GO TO PROC-SIDE.
+      * PROC-SIDE -- SETTLES THE PERFECT PAIRS SIDE BET OFF THE
+      *   SEAT'S INITIAL TWO CARDS (WS-PHD(1)/WS-PHD(2)), INDEPENDENTLY
+      *   OF WHATEVER THE MAIN HAND GOES ON TO DO -- A MIXED PAIR (SAME
+      *   RANK, DIFFERENT COLOR) PAYS 5:1, A COLORED PAIR (SAME RANK,
+      *   SAME COLOR, DIFFERENT SUIT) PAYS 10:1, AND A PERFECT PAIR
+      *   (SAME RANK AND SUIT) PAYS 30:1. ADDED 06/91.
+       PROC-SIDE.
+           IF WS-PL-SIDEBET(WS-PLX) = 0
+               GO TO PROC-JACK
+           END-IF
+           IF WS-PRK(1) NOT = WS-PRK(2)
+               MOVE 2 TO WS-PL-SIDERC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL - WS-PL-SIDEBET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) - WS-PL-SIDEBET(WS-PLX)
+               DISPLAY "   SIDE BET LOSES"
+               GO TO PROC-JACK
+           END-IF
+           IF WS-PS1(1) = WS-PS1(2)
+               MOVE 1 TO WS-PL-SIDERC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + WS-PL-SIDEBET(WS-PLX) * 30
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) + WS-PL-SIDEBET(WS-PLX) * 30
+               DISPLAY "   *** PERFECT PAIR -- SIDE BET PAYS 30:1 ***"
+               GO TO PROC-JACK
+           END-IF
+           IF (WS-PS1(1) = 'H' OR WS-PS1(1) = 'D')
+                   AND (WS-PS1(2) = 'H' OR WS-PS1(2) = 'D')
+               MOVE 1 TO WS-PL-SIDERC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + WS-PL-SIDEBET(WS-PLX) * 10
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) + WS-PL-SIDEBET(WS-PLX) * 10
+               DISPLAY "   *** COLORED PAIR -- SIDE BET PAYS 10:1 ***"
+               GO TO PROC-JACK
+           END-IF
+           IF (WS-PS1(1) = 'C' OR WS-PS1(1) = 'S')
+                   AND (WS-PS1(2) = 'C' OR WS-PS1(2) = 'S')
+               MOVE 1 TO WS-PL-SIDERC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + WS-PL-SIDEBET(WS-PLX) * 10
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) + WS-PL-SIDEBET(WS-PLX) * 10
+               DISPLAY "   *** COLORED PAIR -- SIDE BET PAYS 10:1 ***"
+               GO TO PROC-JACK
+           END-IF
+           MOVE 1 TO WS-PL-SIDERC(WS-PLX)
+           COMPUTE WS-BAL = WS-BAL + WS-PL-SIDEBET(WS-PLX) * 5
+           COMPUTE WS-PL-NET(WS-PLX) =
+               WS-PL-NET(WS-PLX) + WS-PL-SIDEBET(WS-PLX) * 5
+           DISPLAY "   *** MIXED PAIR -- SIDE BET PAYS 5:1 ***"
+           GO TO PROC-JACK.
+      * PROC-JACK -- SETTLES THE PROGRESSIVE JACKPOT SIDE BET OFF THE
+      *   SEAT'S INITIAL TWO CARDS (WS-PRK(1)/WS-PRK(2)) PLUS THE
+      *   DEALER'S UP CARD (WS-DRK(1)), INDEPENDENTLY OF THE MAIN HAND
+      *   AND THE PERFECT PAIRS SIDE BET -- ALL THREE CARDS THE SAME
+      *   RANK AND SAME SUIT (SUITED TRIPS) WINS THE ENTIRE POOL
+      *   (JKP-AMT), WHICH THEN RESETS TO ITS SEED VALUE; ALL THREE THE
+      *   SAME RANK IN MIXED SUITS PAYS A FLAT 50:1 WITHOUT TOUCHING THE
+      *   POOL. ADDED 06/91.
+       PROC-JACK.
+           IF WS-PL-JACKBET(WS-PLX) = 0
+               GO TO PROC-A2
+           END-IF
+           IF WS-PRK(1) NOT = WS-PRK(2) OR WS-PRK(1) NOT = WS-DRK(1)
+               MOVE 2 TO WS-PL-JACKRC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL - WS-PL-JACKBET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) - WS-PL-JACKBET(WS-PLX)
+               DISPLAY "   JACKPOT SIDE BET LOSES"
+               GO TO PROC-A2
+           END-IF
+           IF WS-PS1(1) = WS-PS1(2) AND WS-PS1(1) = WS-DS1(1)
+               MOVE 1 TO WS-PL-JACKRC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + JKP-AMT
+               COMPUTE WS-PL-NET(WS-PLX) = WS-PL-NET(WS-PLX) + JKP-AMT
+               DISPLAY "   *** SUITED TRIPS -- JACKPOT HIT! POOL PAYS "
+                   JKP-AMT " ***"
+               MOVE WS-JACK-SEED TO JKP-AMT
+               REWRITE JKP-REC
+               GO TO PROC-A2
+           END-IF
+           MOVE 1 TO WS-PL-JACKRC(WS-PLX)
+           COMPUTE WS-BAL = WS-BAL + WS-PL-JACKBET(WS-PLX) * 50
+           COMPUTE WS-PL-NET(WS-PLX) =
+               WS-PL-NET(WS-PLX) + WS-PL-JACKBET(WS-PLX) * 50
+           DISPLAY "   *** THREE OF A KIND -- JACKPOT SIDE BET PAYS "
+               "50:1 ***"
+           GO TO PROC-A2.
+      * PROC-A2 -- RESUMES THE MAIN HAND (INSURANCE OFFER, DEALER PEEK,
+      *   NATURAL CHECK, DISPLAY) ONCE THE SIDE BETS HAVE SETTLED.
+      * UPDATED 06/91 -- INSURANCE IS NOW OFFERED (INS-1) AHEAD OF THE
+      *   NATURAL CHECK (DPEEK-2) INSTEAD OF AFTER IT. INSURANCE IS THE
+      *   PLAYER BETTING THAT THE DEALER HOLDS A NATURAL -- OFFERING IT
+      *   ONLY AFTER DPEEK-2 HAD ALREADY PROVEN THE DEALER DOES NOT HOLD
+      *   ONE (THE OLD ORDER) MEANT AN INSURANCE BET COULD NEVER WIN.
+       PROC-A2.
+           GO TO DPEEK-1.
+      * DPEEK-1 -- DEALER HOLE-CARD PEEK, INSURANCE GATE. THE DEALER'S
+      *   FULL HAND (BOTH WS-DHD(1) AND WS-DHD(2)) IS ALREADY DEALT AND
+      *   SCORED BY THE TIME SEAT 1 REACHES PROC-A2 (SEE BJACK-DEAL'S
+      *   CALC-4/CALC-5), SO NO EXTRA CARD READ IS NEEDED HERE -- ONLY A
+      *   CHECK OF WHAT BJACK-SCORE ALREADY COMPUTED INTO WS-DT.
+      *   INSURANCE IS OFFERED (INS-1) AND SETTLED IMMEDIATELY, RIGHT
+      *   HERE, WHENEVER THE UP CARD IS AN ACE -- BEFORE DPEEK-2 DECIDES
+      *   WHETHER THE DEALER'S NATURAL ENDS THE ROUND -- SO A HAND WHERE
+      *   THE DEALER DOES HOLD A NATURAL IS STILL A HAND WHERE INSURANCE
+      *   CAN PAY OUT. ADDED 06/91.
+       DPEEK-1.
+           IF WS-DRK(1) = 'A'
+               GO TO INS-1
+           END-IF
+           GO TO DPEEK-2.
+      * DPEEK-2 -- NATURAL CHECK. WHEN THE UP CARD IS A TEN OR AN ACE
+      *   AND THE DEALER HOLDS A NATURAL, THE ROUND ENDS HERE (PUSH OR
+      *   DEALER WIN) BEFORE THIS SEAT CAN HIT, DOUBLE, OR SPLIT A HAND
+      *   THAT IS ALREADY LOST. ADDED 06/91.
+       DPEEK-2.
+           IF WS-DRK(1) NOT = 'A' AND WS-DFV(1) NOT = 10
+               GO TO PROC-A3
+           END-IF
+           IF WS-DC NOT = 2 OR WS-DT NOT = 21
+               GO TO PROC-A3
+           END-IF
+           GO TO DPEEK-NB.
+      * DPEEK-NB -- DEALER HAS A NATURAL. PUSH IF THIS SEAT ALSO HAS A
+      *   NATURAL, OTHERWISE AN IMMEDIATE DEALER WIN -- NEITHER CASE
+      *   WAITS ON PROC-B/PROC-C1 SINCE THE DEALER IS ALREADY SETTLED.
+      *   (INSURANCE, IF ANY, WAS ALREADY SETTLED AT INS-1.)
+       DPEEK-NB.
+           IF WS-PC = 2 AND WS-PT = 21
+               MOVE 3 TO WS-RC
+           ELSE
+               MOVE 2 TO WS-RC
+               COMPUTE WS-BAL = WS-BAL - WS-BET
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) - WS-BET
+           END-IF
+           MOVE 1 TO WS-STAT
+           IF WS-BATCH-MODE NOT = 'Y'
+               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+           END-IF
+           CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+               WS-PLX WS-HND WS-GM
+           DISPLAY "   *** DEALER HAS BLACKJACK ***"
+           MOVE WS-RC TO WS-PL-RC(WS-PLX)
+           GO TO PSNAP-1.
+      * PROC-A3 -- PLAYER NATURAL CHECK, THEN DISPLAY. REACHED ONLY WHEN
+      *   DPEEK-2 DID NOT END THE ROUND. INSURANCE (IF OFFERED AT ALL)
+      *   WAS ALREADY SETTLED BACK AT INS-1, BEFORE DPEEK-2 RAN.
+       PROC-A3.
            IF WS-PC = 2 AND WS-PT = 21
                GO TO PROC-NB
            END-IF
            MOVE 0 TO WS-STAT
-           CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+           IF WS-BATCH-MODE NOT = 'Y'
+               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+           END-IF
+           CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+               WS-PLX WS-HND WS-GM
            GO TO LOOP-A.
+      * INS-1 -- INSURANCE OFFER. REACTIVATED 06/91 -- SEE THE OLD
+      *   DISABLED PROC-INS STUB IN BJACK-DEALER. THE DEALER'S UP CARD
+      *   (WS-DRK(1)) IS ALREADY KNOWN HERE SINCE THE DEALER IS DEALT
+      *   ONCE PER ROUND BY SEAT 1, BEFORE ANY SEAT ACTS ON ITS HAND.
+      *   INSURANCE IS HALF THE ORIGINAL BET PER STANDARD HOUSE RULE.
+      * UPDATED 06/91 -- SETTLES RIGHT HERE AGAINST THE DEALER'S
+      *   ALREADY-SCORED WS-DC/WS-DT INSTEAD OF WAITING FOR PROC-C1,
+      *   SINCE REACHING PROC-C1 REQUIRES DPEEK-2 TO HAVE ALREADY
+      *   ROUTED THIS SEAT PAST THE NATURAL CHECK -- BY WHICH POINT THE
+      *   ONLY HAND AN INSURANCE BET COULD BE SETTLING AGAINST IS ONE
+      *   THE PEEK HAS ALREADY PROVEN IS NOT A NATURAL, SO THE BET
+      *   COULD NEVER WIN.
+       INS-1.
+           MOVE 0 TO WS-INSBET
+           MOVE 'N' TO WS-INS
+           DISPLAY "   DEALER SHOWS ACE -- INSURANCE? (Y/N):"
+           ACCEPT WS-INS
+           IF WS-INS = 'Y'
+               COMPUTE WS-INSBET = WS-BET / 2
+               MOVE WS-INSBET TO WS-PL-INS(WS-PLX)
+               DISPLAY "   INSURANCE BET: " WS-INSBET
+               IF WS-DC = 2 AND WS-DT = 21
+                   COMPUTE WS-BAL = WS-BAL + WS-INSBET * 2
+                   COMPUTE WS-PL-NET(WS-PLX) =
+                       WS-PL-NET(WS-PLX) + WS-INSBET * 2
+                   DISPLAY "   INSURANCE PAYS 2:1"
+               ELSE
+                   COMPUTE WS-BAL = WS-BAL - WS-INSBET
+                   COMPUTE WS-PL-NET(WS-PLX) =
+                       WS-PL-NET(WS-PLX) - WS-INSBET
+                   DISPLAY "   INSURANCE LOST"
+               END-IF
+           END-IF
+           GO TO DPEEK-2.
       * PROC-NB -- NATURAL 21 BONUS PAY -- SEE CASINO RULES 1980 EDITION
+      *   SETTLED IMMEDIATELY FOR THIS SEAT -- DOES NOT WAIT ON DEALER.
+      * UPDATED 06/91 -- WS-RC 7 = NATURAL BLACKJACK WIN, ITS OWN CODE
+      *   NOW THAT WS-RC DISTINGUISHES HOW A HAND WAS WON OR LOST (SEE
+      *   THE WS-RC COMMENT IN WS-GAME.cpy).
        PROC-NB.
-           COMPUTE WS-BAL = WS-BAL + WS-BET * 3 / 2
+           COMPUTE WS-BAL = WS-BAL + WS-BET * WS-BJPAY
+           COMPUTE WS-PL-NET(WS-PLX) =
+               WS-PL-NET(WS-PLX) + WS-BET * WS-BJPAY
+           MOVE 7 TO WS-RC
            MOVE 1 TO WS-STAT
-           CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+           IF WS-BATCH-MODE NOT = 'Y'
+               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+           END-IF
+           CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+               WS-PLX WS-HND WS-GM
            DISPLAY "   *** NATURAL BLACKJACK ***"
-           GO TO CHECK-X.
-      * LOOP-A -- VALIDATES INPUT AND ROUTES TO HIT OR STAND
+           MOVE WS-RC TO WS-PL-RC(WS-PLX)
+           GO TO PSNAP-1.
+      * LOOP-A -- VALIDATES INPUT AND ROUTES TO HIT, STAND, OR SPLIT
       * UPDATED 07/89 -- ADDED SPLIT HAND SUPPORT
+      * UPDATED 05/91 -- SPLIT HAND SUPPORT ACTUALLY WIRED IN, SEE PROC-SP
+      * UPDATED 06/91 -- ADDED SURRENDER (PROC-SUR), FIRST DECISION
+      *   POINT ONLY, SAME WS-PC = 2 RESTRICTION AS DOUBLE.
+      * UPDATED 06/91 -- WRAPPED WITH TIME-OUT WS-IDLE-TENTHS, SAME
+      *   IDLE SAFEGUARD AS BET-1.
        LOOP-A.
-           DISPLAY "   ENTER H, S, OR D:"
+           DISPLAY "   ENTER H, S, D, P, OR R:"
            ACCEPT WS-FLG-A
+               WITH TIME-OUT WS-IDLE-TENTHS
+               ON EXCEPTION
+                   GO TO IDLE-X
+           END-ACCEPT
+           IF WS-FLG-A = 'P'
+               IF WS-PC = 2 AND WS-PFV(1) = WS-PFV(2)
+                       AND WS-SPCT < WS-MAXSPLIT
+                   GO TO PROC-SP
+               END-IF
+               GO TO LOOP-A
+           END-IF
            IF WS-FLG-A = 'S'
-               GO TO PROC-B
+               GO TO PROC-C
+           END-IF
+           IF WS-FLG-A = 'R'
+               IF WS-PC NOT = 2
+                   DISPLAY "   CAN ONLY SURRENDER ON THE FIRST TWO "
+                       "CARDS"
+                   GO TO LOOP-A
+               END-IF
+               GO TO PROC-SUR
            END-IF
            IF WS-FLG-A = 'D'
+               IF WS-PC NOT = 2
+                   DISPLAY "   CAN ONLY DOUBLE ON THE FIRST TWO CARDS"
+                   GO TO LOOP-A
+               END-IF
+               IF WS-WATCH-LASTRC(WS-PLX) = 2 OR WS-WATCH-LASTRC(WS-PLX) = 4
+                       OR WS-WATCH-LASTRC(WS-PLX) = 5
+                   MOVE SPACES TO WS-AM
+                   STRING "WATCH: SEAT " WS-PLX " DOUBLED DOWN AFTER "
+                       "A LOSS -- BET " WS-BET
+                       DELIMITED BY SIZE INTO WS-AM
+                   CALL 'CASINO-AUDIT-LOG' USING BY REFERENCE WS-FLG-A
+                       WS-AM
+               END-IF
                COMPUTE WS-BET = WS-BET * 2
                CALL 'BJACK-DEAL' USING BY REFERENCE WS-DK WS-HND
                CALL 'BJACK-SCORE' USING BY REFERENCE WS-HND WS-GM
                MOVE 0 TO WS-STAT
-               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+               IF WS-BATCH-MODE NOT = 'Y'
+                   CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+               END-IF
+               CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+                   WS-PLX WS-HND WS-GM
                IF WS-PT > 21
-                   GO TO PROC-C
+                   GO TO PROC-BUST
                END-IF
-               GO TO PROC-B
+               GO TO PROC-C
+           END-IF
+           IF WS-FLG-A NOT = 'H'
+               DISPLAY "   INVALID RESPONSE -- ENTER H, S, D, P, OR R"
+               GO TO LOOP-A
            END-IF
            GO TO CALC-1.
        CALC-1.
            CALL 'BJACK-DEAL' USING BY REFERENCE WS-DK WS-HND
            CALL 'BJACK-SCORE' USING BY REFERENCE WS-HND WS-GM
            MOVE 0 TO WS-STAT
-           CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+           IF WS-BATCH-MODE NOT = 'Y'
+               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+           END-IF
+           CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+               WS-PLX WS-HND WS-GM
            IF WS-PT > 21
-               GO TO PROC-C
+               GO TO PROC-BUST
+           END-IF
+           IF WS-CBFLAG = 'Y' AND WS-PC = 5 AND WS-PT < 22
+               GO TO PROC-CB
            END-IF
            GO TO LOOP-A.
+      * PROC-BUST -- SEAT BUSTED. SETTLED NOW, DEALER STILL PLAYS ON.
+      * UPDATED 06/91 -- WS-RC 5 = PLAYER BUST LOSS, ITS OWN CODE NOW
+      *   INSTEAD OF THE GENERIC DEALER-WIN CODE.
+       PROC-BUST.
+           MOVE 5 TO WS-RC
+           COMPUTE WS-BAL = WS-BAL - WS-BET
+           COMPUTE WS-PL-NET(WS-PLX) = WS-PL-NET(WS-PLX) - WS-BET
+           MOVE WS-RC TO WS-PL-RC(WS-PLX)
+           GO TO PSNAP-1.
+      * PROC-C -- SEAT STOOD PAT. RESULT PENDING UNTIL DEALER PLAYS.
+       PROC-C.
+           MOVE 0 TO WS-PL-RC(WS-PLX)
+           GO TO PSNAP-1.
+      * PROC-SUR -- SURRENDER. HALF THE ORIGINAL BET IS REFUNDED, THE
+      *   OTHER HALF FORFEITED. SETTLED IMMEDIATELY, LIKE A BUST --
+      *   DOES NOT WAIT ON THE DEALER. WS-RC 4 = SURRENDER. ADDED 06/91.
+       PROC-SUR.
+           COMPUTE WS-BAL = WS-BAL - WS-BET / 2
+           COMPUTE WS-PL-NET(WS-PLX) = WS-PL-NET(WS-PLX) - WS-BET / 2
+           MOVE 4 TO WS-RC
+           MOVE WS-RC TO WS-PL-RC(WS-PLX)
+           GO TO PSNAP-1.
+      * PROC-CB -- FIVE CARD CHARLIE BONUS. REINSTATED 06/91 AS AN
+      *   OPTIONAL HOUSE RULE -- SEE TCFG-CHARLIE/WS-CBFLAG AND THE OLD
+      *   DROPPED PROC-CB IN BJACK-SCORE. MOVED HERE SINCE BJACK-SCORE
+      *   HAS NO ACCESS TO THIS SEAT'S WS-PL-RC/PSNAP-1 SNAPSHOT FLOW.
+      *   SETTLED IMMEDIATELY LIKE A NATURAL -- DOES NOT WAIT ON DEALER.
+       PROC-CB.
+           COMPUTE WS-BAL = WS-BAL + WS-BET * 2
+           COMPUTE WS-PL-NET(WS-PLX) = WS-PL-NET(WS-PLX) + WS-BET * 2
+           MOVE 1 TO WS-RC
+           MOVE 1 TO WS-STAT
+           IF WS-BATCH-MODE NOT = 'Y'
+               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+           END-IF
+           CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+               WS-PLX WS-HND WS-GM
+           DISPLAY "   *** FIVE CARD CHARLIE ***"
+           MOVE WS-RC TO WS-PL-RC(WS-PLX)
+           GO TO PSNAP-1.
+      * PROC-SP -- SPLIT HAND ENTRY POINT. REACTIVATED 05/91. CARD 1
+      *   OF THE PAIR STAYS IN WS-PHD(1) AS HAND 1; CARD 2 IS STASHED
+      *   AND BECOMES HAND 2'S FIRST CARD ONCE HAND 1 IS DONE. EACH
+      *   HAND'S ADDITIONAL CARDS ARE DEALT INTO WS-SPLT VIA PROC-DS
+      *   (BJACK-DEAL) SINCE WS-PHD ONLY HOLDS ONE HAND AT A TIME.
+      * UPDATED 06/91 -- ADD 1 TO WS-SPCT SO LOOP-A'S ENTRY CONDITION
+      *   CAN ENFORCE THE TABLE'S CONFIGURABLE RE-SPLIT CEILING
+      *   (WS-MAXSPLIT) INSTEAD OF THE OLD ONE-SHOT WS-SP FLAG.
+       PROC-SP.
+           MOVE 'Y' TO WS-SP
+           ADD 1 TO WS-SPCT
+           MOVE WS-BET TO WS-SPBET
+           MOVE WS-PFV(2) TO WS-SP2ANC
+           MOVE WS-PS1(2) TO WS-SP2ANS
+           MOVE WS-PFV(1) TO WS-SPANC
+           MOVE 1 TO WS-SPHAND
+           MOVE 0 TO WS-SC
+           MOVE 'N' TO WS-SPDBL
+           MOVE 0 TO WS-STAT
+           IF WS-BATCH-MODE NOT = 'Y'
+               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+           END-IF
+           CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+               WS-PLX WS-HND WS-GM
+           DISPLAY "   *** HAND SPLIT -- PLAYING HAND 1 OF 2 ***"
+           GO TO SPTOT-1.
+      * SPTOT-1 -- RECOMPUTES THE CURRENT SPLIT HAND'S ACE-ADJUSTED
+      *   TOTAL FROM ITS ANCHOR CARD PLUS WS-SPLT (BJACK-SCORE ONLY
+      *   SEES WS-PHD/WS-DHD, NOT WS-SPLT, SO IT CAN'T SCORE A SPLIT
+      *   HAND FOR US).
+      * UPDATED 06/91 -- SPTOT-3 MATCHES BJACK-SCORE'S CALC-2/CALC-5
+      *   SINGLE-REDUCTION BEHAVIOR (ONE SUBTRACT, NO LOOP) RATHER THAN
+      *   FULLY RESOLVING EVERY UNRESOLVED ACE, SO A SPLIT HAND SCORES
+      *   THE SAME WAY AN UNSPLIT HAND WITH THE IDENTICAL CARDS WOULD.
+      *   BJACK-SCORE'S SINGLE-REDUCTION LOGIC UNDER-SCORES A HAND WITH
+      *   3+ UNRESOLVED ACES (SEE T33-SCORE-ACE) -- THAT DISCREPANCY IS
+      *   LEFT DELIBERATELY UNFIXED HERE, THE SAME AS IN BJACK-SCORE
+      *   ITSELF, SINCE THE END-OF-SHIFT RECONCILIATION PASS IS WHAT
+      *   CATCHES IT RATHER THAN A LIVE-SCORING FIX.
+       SPTOT-1.
+           MOVE WS-SPANC TO WS-SPT
+           MOVE 0 TO WS-SPAC
+           IF WS-SPANC = 11
+               MOVE 1 TO WS-SPAC
+           END-IF
+           MOVE 1 TO WS-SPI
+           GO TO SPTOT-2.
+       SPTOT-2.
+           IF WS-SPI > WS-SC
+               GO TO SPTOT-3
+           END-IF
+           ADD WS-SV(WS-SPI) TO WS-SPT
+           IF WS-SV(WS-SPI) = 11
+               ADD 1 TO WS-SPAC
+           END-IF
+           ADD 1 TO WS-SPI
+           GO TO SPTOT-2.
+       SPTOT-3.
+           IF WS-SPT NOT > 21
+               GO TO SPDISP
+           END-IF
+           IF WS-SPAC = 0
+               GO TO SPDISP
+           END-IF
+           SUBTRACT 10 FROM WS-SPT
+           SUBTRACT 1 FROM WS-SPAC
+           GO TO SPDISP.
+      * SPDISP -- PLAIN-TEXT SPLIT HAND DISPLAY. SEE THE OLD REMOVED
+      *   CALC-8 IN BJACK-DISPL -- BJACK-DISPL CANNOT SEE WS-SPLT SO
+      *   THIS STAYS HERE RATHER THAN A FULL CARD-GRAPHIC CALL.
+       SPDISP.
+           DISPLAY "   SPLIT HAND " WS-SPHAND " TOTAL: " WS-SPT
+           MOVE 1 TO WS-SPJ
+           GO TO SPDISP2.
+       SPDISP2.
+           IF WS-SPJ > WS-SC
+               GO TO SPDISPX
+           END-IF
+           DISPLAY "     " WS-SS(WS-SPJ) WS-SV(WS-SPJ)
+           ADD 1 TO WS-SPJ
+           GO TO SPDISP2.
+       SPDISPX.
+           IF WS-SPT > 21
+               GO TO SPBUST
+           END-IF
+           IF WS-SPDBL = 'Y'
+               GO TO SPSTAND
+           END-IF
+      * SPLIT ACES DRAW EXACTLY ONE CARD AND THEN STAND, NO FURTHER
+      *   PLAYER CHOICE -- STANDARD HOUSE RULE, ADDED 06/91. WS-SPANC
+      *   = 11 IS AN ACE (SEE SPTOT-1); WS-SC = 0 MEANS THE ONE CARD
+      *   THIS RULE ALLOWS HASN'T BEEN DEALT YET.
+           IF WS-SPANC = 11
+               IF WS-SC = 0
+                   GO TO SPHIT
+               END-IF
+               DISPLAY "   SPLIT ACES DRAW ONE CARD ONLY -- STANDING"
+               GO TO SPSTAND
+           END-IF
+           GO TO SPLOOP-A.
+      * SPLOOP-A -- HIT/STAND/DOUBLE FOR WHICHEVER SPLIT HAND IS
+      *   CURRENTLY ACTIVE (WS-SPHAND). NO RE-SPLIT -- SEE WS-SP ABOVE.
+      * UPDATED 06/91 -- DOUBLE ONLY ALLOWED ON THE FIRST CARD AFTER
+      *   THE SPLIT (WS-SC = 0), SAME HOUSE RULE AS LOOP-A'S WS-PC = 2.
+      * UPDATED 06/91 -- WRAPPED WITH TIME-OUT WS-IDLE-TENTHS, SAME
+      *   IDLE SAFEGUARD AS LOOP-A.
+       SPLOOP-A.
+           DISPLAY "   ENTER H, S, OR D:"
+           ACCEPT WS-FLG-A
+               WITH TIME-OUT WS-IDLE-TENTHS
+               ON EXCEPTION
+                   GO TO IDLE-X
+           END-ACCEPT
+           MOVE 'N' TO WS-SPDBL
+           IF WS-FLG-A = 'S'
+               GO TO SPSTAND
+           END-IF
+           IF WS-FLG-A = 'D'
+               IF WS-SC NOT = 0
+                   DISPLAY "   CAN ONLY DOUBLE ON THE FIRST CARD "
+                       "AFTER A SPLIT"
+                   GO TO SPLOOP-A
+               END-IF
+               MOVE 'Y' TO WS-SPDBL
+               IF WS-SPHAND = 1
+                   COMPUTE WS-BET = WS-BET * 2
+               ELSE
+                   COMPUTE WS-SPBET = WS-SPBET * 2
+               END-IF
+           END-IF
+           IF WS-FLG-A NOT = 'H' AND WS-FLG-A NOT = 'D'
+               DISPLAY "   INVALID RESPONSE -- ENTER H, S, OR D"
+               GO TO SPLOOP-A
+           END-IF
+           GO TO SPHIT.
+       SPHIT.
+           MOVE 'Y' TO WS-SPF
+           CALL 'BJACK-DEAL' USING BY REFERENCE WS-DK WS-HND
+           MOVE 'N' TO WS-SPF
+           GO TO SPTOT-1.
+       SPBUST.
+           MOVE 5 TO WS-SPRC
+           GO TO SPNEXT.
+       SPSTAND.
+           MOVE 0 TO WS-SPRC
+           GO TO SPNEXT.
+      * SPNEXT -- HAND 1 DONE: STASH ITS RESULT IN THE SEAT'S NORMAL
+      *   FIELDS AND START HAND 2. HAND 2 DONE: STASH ITS RESULT IN
+      *   THE WS-PL-SP2* FIELDS AND FALL INTO THE NORMAL SEAT-SNAPSHOT
+      *   FLOW (PSNAP-1) JUST LIKE AN UNSPLIT HAND.
+       SPNEXT.
+           IF WS-SPHAND = 1
+               MOVE WS-SPT  TO WS-PT
+               MOVE WS-SPRC TO WS-RC
+               IF WS-SPRC = 5
+                   COMPUTE WS-BAL = WS-BAL - WS-BET
+                   COMPUTE WS-PL-NET(WS-PLX) =
+                       WS-PL-NET(WS-PLX) - WS-BET
+               END-IF
+               MOVE WS-SP2ANC TO WS-SPANC
+               MOVE 2 TO WS-SPHAND
+               MOVE 0 TO WS-SC
+               MOVE 'N' TO WS-SPDBL
+               DISPLAY "   *** PLAYING HAND 2 OF 2 ***"
+               GO TO SPTOT-1
+           END-IF
+           MOVE WS-SPBET TO WS-PL-SP2BET(WS-PLX)
+           MOVE WS-SPT   TO WS-PL-SP2T(WS-PLX)
+           MOVE WS-SPRC  TO WS-PL-SP2RC(WS-PLX)
+           IF WS-SPRC = 5
+               COMPUTE WS-BAL = WS-BAL - WS-SPBET
+               COMPUTE WS-PL-NET(WS-PLX) = WS-PL-NET(WS-PLX) - WS-SPBET
+           END-IF
+           MOVE 'Y' TO WS-PL-SP(WS-PLX)
+           GO TO PSNAP-1.
+      * PSNAP-1 -- SNAPSHOTS THIS SEAT'S BET/TOTAL/CARDS, THEN MOVES
+      *   ON TO THE NEXT SEAT (OR THE DEALER, ONCE ALL SEATS HAVE ACTED)
+       PSNAP-1.
+           MOVE WS-BET TO WS-PL-BET(WS-PLX)
+           MOVE WS-PT  TO WS-PL-PT(WS-PLX)
+           MOVE WS-PC  TO WS-PL-PC(WS-PLX)
+           MOVE 1 TO WS-PSI
+           GO TO PSNAP-2.
+       PSNAP-2.
+           IF WS-PSI > WS-PC
+               GO TO PLYR-NEXT
+           END-IF
+           MOVE WS-PS1(WS-PSI) TO WS-PL-PS1(WS-PLX, WS-PSI)
+           MOVE WS-PRK(WS-PSI) TO WS-PL-PRK(WS-PLX, WS-PSI)
+           MOVE WS-PFV(WS-PSI) TO WS-PL-PFV(WS-PLX, WS-PSI)
+           ADD 1 TO WS-PSI
+           GO TO PSNAP-2.
+       PLYR-NEXT.
+           ADD 1 TO WS-PLX
+           IF WS-PLX > WS-NPL
+               GO TO PROC-B
+           END-IF
+           GO TO BET-1.
+      * PROC-B -- DEALER PLAYS ONCE, AGAINST ALL SEATS AT THE TABLE
        PROC-B.
            CALL 'BJACK-DEALER' USING BY REFERENCE WS-DK WS-HND WS-GM
            CALL 'BJACK-SCORE' USING BY REFERENCE WS-HND WS-GM
-           GO TO PROC-C.
-       PROC-C.
-           IF WS-PT > 21
-               MOVE 2 TO WS-RC
-               COMPUTE WS-BAL = WS-BAL - WS-BET
-               GO TO CALC-2
+           MOVE 1 TO WS-PLX
+           GO TO PROC-C1.
+      * PROC-C1 -- SETTLES EACH SEAT AGAINST THE DEALER'S FINAL TOTAL.
+      *   SEATS ALREADY SETTLED (NATURAL / BUST) ARE LEFT AS-IS.
+      * UPDATED 06/91 -- INSURANCE NO LONGER SETTLES HERE. IT NOW
+      *   SETTLES IMMEDIATELY AT INS-1, AGAINST THE DEALER'S ORIGINAL
+      *   TWO-CARD PEEK RESULT, BECAUSE BY THE TIME THIS SEAT CAN
+      *   REACH PROC-C1 THE DEALER HAS ALREADY PLAYED ITS HAND OUT
+      *   (SEE PROC-B) -- A SEAT COULD ONLY GET HERE WITH AN INSURANCE
+      *   BET STILL PENDING IF DPEEK-2 HAD ALREADY PROVEN NO NATURAL,
+      *   SO RE-CHECKING WS-DC/WS-DT HERE COULD NEVER PAY OUT.
+       PROC-C1.
+           IF WS-PLX > WS-NPL
+               GO TO CHECK-X
            END-IF
+           IF WS-PL-RC(WS-PLX) NOT = 0
+               GO TO PROC-C1B
+           END-IF
+      * WS-RC 6 = DEALER BUST WIN, ITS OWN CODE NOW INSTEAD OF THE
+      *   GENERIC PLAYER-WIN CODE. ADDED 06/91.
            IF WS-DT > 21
-               MOVE 1 TO WS-RC
-               COMPUTE WS-BAL = WS-BAL + WS-BET
-               GO TO CALC-2
+               MOVE 6 TO WS-PL-RC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + WS-PL-BET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) + WS-PL-BET(WS-PLX)
+               GO TO PROC-C1B
            END-IF
-           IF WS-PT > WS-DT
-               MOVE 1 TO WS-RC
-               COMPUTE WS-BAL = WS-BAL + WS-BET
-               GO TO CALC-2
+           IF WS-PL-PT(WS-PLX) > WS-DT
+               MOVE 1 TO WS-PL-RC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + WS-PL-BET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) + WS-PL-BET(WS-PLX)
+               GO TO PROC-C1B
            END-IF
-           IF WS-DT > WS-PT
-               MOVE 2 TO WS-RC
-               COMPUTE WS-BAL = WS-BAL - WS-BET
-               GO TO CALC-2
+           IF WS-DT > WS-PL-PT(WS-PLX)
+               MOVE 2 TO WS-PL-RC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL - WS-PL-BET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) - WS-PL-BET(WS-PLX)
+               GO TO PROC-C1B
+           END-IF
+           MOVE 3 TO WS-PL-RC(WS-PLX).
+      * PROC-C1B -- IF THIS SEAT SPLIT, SETTLE HAND 2 AGAINST THE
+      *   DEALER THE SAME WAY PROC-C1 JUST SETTLED HAND 1.
+       PROC-C1B.
+           IF WS-PL-SP(WS-PLX) NOT = 'Y'
+               GO TO PROC-C2
+           END-IF
+           IF WS-PL-SP2RC(WS-PLX) NOT = 0
+               GO TO PROC-C2
+           END-IF
+           IF WS-DT > 21
+               MOVE 6 TO WS-PL-SP2RC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + WS-PL-SP2BET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) + WS-PL-SP2BET(WS-PLX)
+               GO TO PROC-C2
+           END-IF
+           IF WS-PL-SP2T(WS-PLX) > WS-DT
+               MOVE 1 TO WS-PL-SP2RC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL + WS-PL-SP2BET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) + WS-PL-SP2BET(WS-PLX)
+               GO TO PROC-C2
+           END-IF
+           IF WS-DT > WS-PL-SP2T(WS-PLX)
+               MOVE 2 TO WS-PL-SP2RC(WS-PLX)
+               COMPUTE WS-BAL = WS-BAL - WS-PL-SP2BET(WS-PLX)
+               COMPUTE WS-PL-NET(WS-PLX) =
+                   WS-PL-NET(WS-PLX) - WS-PL-SP2BET(WS-PLX)
+               GO TO PROC-C2
            END-IF
-           MOVE 3 TO WS-RC
-           GO TO CALC-2.
-       CALC-2.
+           MOVE 3 TO WS-PL-SP2RC(WS-PLX).
+      * PROC-C2 -- RESTORES THE SEAT'S HAND FOR DISPLAY/AUDIT, THEN
+      *   ROLLS THE RESULT INTO THE PLAYER'S ACCOUNT. ALSO ROLLS IN
+      *   HAND 2'S RESULT WHEN THIS SEAT SPLIT (SEE PROC-C1B).
+       PROC-C2.
+           MOVE WS-PL-BET(WS-PLX) TO WS-BET
+           MOVE WS-PL-PT(WS-PLX)  TO WS-PT
+           MOVE WS-PL-PC(WS-PLX)  TO WS-PC
+           MOVE WS-PL-RC(WS-PLX)  TO WS-RC
+           MOVE 1 TO WS-PSI
+           GO TO PRST-1.
+       PRST-1.
+           IF WS-PSI > WS-PC
+               GO TO PRST-X
+           END-IF
+           MOVE WS-PL-PS1(WS-PLX, WS-PSI) TO WS-PS1(WS-PSI)
+           MOVE WS-PL-PRK(WS-PLX, WS-PSI) TO WS-PRK(WS-PSI)
+           MOVE WS-PL-PFV(WS-PLX, WS-PSI) TO WS-PFV(WS-PSI)
+           ADD 1 TO WS-PSI
+           GO TO PRST-1.
+      * UPDATED 06/91 -- WS-AM NOW CARRIES REAL AUDIT DETAIL (PLAYER,
+      *   BET, OUTCOME CODE, RESULTING BALANCE) INSTEAD OF BEING LEFT
+      *   AS SPACES FROM INIT-1. BUILT FRESH HERE EACH TIME PRST-X
+      *   RUNS SINCE IT IS ENTERED ONCE PER SETTLED SEAT.
+       PRST-X.
            MOVE 1 TO WS-STAT
-           CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+           IF WS-BATCH-MODE NOT = 'Y'
+               CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
+                    WS-DISPMODE WS-LANG
+           END-IF
+           CALL 'BJACK-TSTAT' USING BY REFERENCE WS-TBL-ID
+               WS-PLX WS-HND WS-GM
+           MOVE WS-RC TO WS-WATCH-LASTRC(WS-PLX)
+           MOVE SPACES TO WS-AM
+           STRING "PLYR=" WS-PLYR-KEY " BET=" WS-BET " RC=" WS-RC
+               " BAL=" WS-BAL DELIMITED BY SIZE INTO WS-AM
            CALL 'CASINO-AUDIT-LOG' USING BY REFERENCE WS-FLG-A WS-AM
-           GO TO CHECK-X.
+           IF WS-PRACTICE = 'Y'
+               GO TO PRACT-X
+           END-IF
+           GO TO RCPT-1.
+      * PRACT-X -- PRACTICE HANDS NEVER GET A COMPLIANCE RECEIPT OR
+      *   TOUCH SHIFT-LOG-FILE/HAND-HIST-FILE/DAILY-STAT-FILE/ACCOUNT-
+      *   FILE -- NONE OF IT WAS REAL MONEY. JUST ADVANCE TO THE NEXT
+      *   SEAT THE SAME WAY HIST-X DOES FOR A REAL HAND. ADDED 06/91.
+       PRACT-X.
+           ADD 1 TO WS-PLX
+           GO TO PROC-C1.
+      * RCPT-1 -- PRINTS A FIXED-WIDTH COMPLIANCE RECEIPT FOR THIS
+      *   SETTLED SEAT ON THE SLIP PRINTER (WS-RCPT-LINE), SO THE
+      *   PLAYER HAS A WALK-AWAY RECORD OF THE BET, OUTCOME, AND
+      *   RESULTING BALANCE FOR DISPUTE/TAX PURPOSES. ADDED 06/91.
+       RCPT-1.
+           MOVE SPACES TO WS-RCPT-LINE
+           MOVE "----------------------------------------"
+               TO WS-RCPT-LINE
+           DISPLAY WS-RCPT-LINE
+           MOVE SPACES TO WS-RCPT-LINE
+           STRING "  BLACKJACK TABLE " WS-TBL-ID " -- SEAT "
+               WS-PLX DELIMITED BY SIZE INTO WS-RCPT-LINE
+           DISPLAY WS-RCPT-LINE
+           MOVE SPACES TO WS-RCPT-LINE
+           STRING "  PLAYER: " WS-PLYR-KEY
+               DELIMITED BY SIZE INTO WS-RCPT-LINE
+           DISPLAY WS-RCPT-LINE
+           MOVE SPACES TO WS-RCPT-LINE
+           STRING "  BET:     " WS-BET
+               DELIMITED BY SIZE INTO WS-RCPT-LINE
+           DISPLAY WS-RCPT-LINE
+           MOVE SPACES TO WS-RCPT-LINE
+           MOVE "WIN"  TO WS-RCPT-OUT
+           IF WS-RC = 2
+               MOVE "LOSS" TO WS-RCPT-OUT
+           END-IF
+           IF WS-RC = 3
+               MOVE "PUSH" TO WS-RCPT-OUT
+           END-IF
+           IF WS-RC = 4
+               MOVE "SURR" TO WS-RCPT-OUT
+           END-IF
+           IF WS-RC = 5
+               MOVE "BUST" TO WS-RCPT-OUT
+           END-IF
+           IF WS-RC = 6
+               MOVE "DBST" TO WS-RCPT-OUT
+           END-IF
+           IF WS-RC = 7
+               MOVE "BJ" TO WS-RCPT-OUT
+           END-IF
+           STRING "  OUTCOME: " WS-RCPT-OUT
+               DELIMITED BY SIZE INTO WS-RCPT-LINE
+           DISPLAY WS-RCPT-LINE
+           MOVE SPACES TO WS-RCPT-LINE
+           STRING "  BALANCE: " WS-BAL
+               DELIMITED BY SIZE INTO WS-RCPT-LINE
+           DISPLAY WS-RCPT-LINE
+           MOVE SPACES TO WS-RCPT-LINE
+           MOVE "----------------------------------------"
+               TO WS-RCPT-LINE
+           DISPLAY WS-RCPT-LINE
+           GO TO RCPT-X.
+       RCPT-X.
+           MOVE WS-BET TO WS-SLWAGER
+           ADD WS-PL-INS(WS-PLX) TO WS-SLWAGER
+           ADD WS-PL-SIDEBET(WS-PLX) TO WS-SLWAGER
+           IF WS-PL-SP(WS-PLX) = 'Y'
+               ADD WS-PL-SP2BET(WS-PLX) TO WS-SLWAGER
+           END-IF
+           MOVE WS-TBL-ID         TO SL-TBL
+           MOVE WS-PL-RC(WS-PLX)  TO SL-RC
+           MOVE WS-SLWAGER        TO SL-BET
+           MOVE WS-PL-NET(WS-PLX) TO SL-NET
+           WRITE SL-REC
+           IF WS-BATCH-MODE = 'Y'
+               MOVE WS-PLYR-KEY       TO BR-PLYR
+               MOVE WS-PLX            TO BR-SEAT
+               MOVE WS-SLWAGER        TO BR-BET
+               MOVE WS-PL-RC(WS-PLX)  TO BR-RC
+               MOVE WS-PL-NET(WS-PLX) TO BR-NET
+               MOVE WS-BAL            TO BR-BAL
+               WRITE BR-REC
+           END-IF
+           GO TO DSTAT-1.
+      * DSTAT-1 -- ROLLS THIS SETTLED SEAT INTO TODAY'S RUNNING TOTALS.
+      *   WS-SLWAGER/WS-PL-NET(WS-PLX) ARE THE SAME FRESHLY-COMPUTED
+      *   WAGER/NET FIGURES SHIFT-LOG-FILE JUST WROTE ABOVE, SO THE
+      *   DAILY TOTALS AND THE SHIFT LOG NEVER DISAGREE. ADDED 06/91.
+       DSTAT-1.
+           MOVE WS-TODAY TO DSTAT-DATE
+           READ DAILY-STAT-FILE KEY IS DSTAT-DATE
+           ADD 1 TO DSTAT-HANDS
+           IF WS-PL-RC(WS-PLX) = 1 OR WS-PL-RC(WS-PLX) = 6
+                   OR WS-PL-RC(WS-PLX) = 7
+               ADD 1 TO DSTAT-WINS
+           END-IF
+           IF WS-PL-RC(WS-PLX) = 2 OR WS-PL-RC(WS-PLX) = 4
+                   OR WS-PL-RC(WS-PLX) = 5
+               ADD 1 TO DSTAT-LOSSES
+           END-IF
+           IF WS-PL-RC(WS-PLX) = 3
+               ADD 1 TO DSTAT-PUSHES
+           END-IF
+           IF WS-PL-RC(WS-PLX) = 7
+               ADD 1 TO DSTAT-BJ
+           END-IF
+           ADD WS-SLWAGER TO DSTAT-WAGERED
+           IF WS-PL-NET(WS-PLX) > 0
+               ADD WS-PL-NET(WS-PLX) TO DSTAT-PAID
+           END-IF
+           REWRITE DSTAT-REC
+           GO TO HIST-1.
+      * HIST-1 -- BUILDS AND WRITES ONE HAND-HISTORY CSV LINE FOR THIS
+      *   SEAT: PLAYER, TABLE, SEAT, BET, SIDE BET, OUTCOME CODE, NET,
+      *   THEN THE PLAYER'S AND DEALER'S FULL CARD LAYOUT. ADDED 06/91.
+       HIST-1.
+           MOVE SPACES TO WS-HH-LINE
+           MOVE 1 TO WS-HH-PTR
+           IF WS-PL-NET(WS-PLX) < 0
+               MOVE '-' TO WS-HH-NSIGN
+           ELSE
+               MOVE '+' TO WS-HH-NSIGN
+           END-IF
+           MOVE WS-PL-NET(WS-PLX) TO WS-HH-NABS
+           STRING WS-PLYR-KEY DELIMITED BY SPACE ","
+               WS-TBL-ID DELIMITED BY SIZE ","
+               WS-PLX DELIMITED BY SIZE ","
+               WS-BET DELIMITED BY SIZE ","
+               WS-PL-SIDEBET(WS-PLX) DELIMITED BY SIZE ","
+               WS-PL-RC(WS-PLX) DELIMITED BY SIZE ","
+               WS-HH-NSIGN DELIMITED BY SIZE
+               WS-HH-NABS DELIMITED BY SIZE ","
+               INTO WS-HH-LINE
+               WITH POINTER WS-HH-PTR
+           MOVE 1 TO WS-HHI
+           GO TO HIST-2.
+       HIST-2.
+           IF WS-HHI > WS-PC
+               GO TO HIST-3
+           END-IF
+           STRING WS-PRK(WS-HHI) DELIMITED BY SIZE
+               WS-PS1(WS-HHI) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO WS-HH-LINE
+               WITH POINTER WS-HH-PTR
+           ADD 1 TO WS-HHI
+           GO TO HIST-2.
+       HIST-3.
+           STRING "," DELIMITED BY SIZE INTO WS-HH-LINE
+               WITH POINTER WS-HH-PTR
+           MOVE 1 TO WS-HHI
+           GO TO HIST-4.
+       HIST-4.
+           IF WS-HHI > WS-DC
+               GO TO HIST-5
+           END-IF
+           STRING WS-DRK(WS-HHI) DELIMITED BY SIZE
+               WS-DS1(WS-HHI) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO WS-HH-LINE
+               WITH POINTER WS-HH-PTR
+           ADD 1 TO WS-HHI
+           GO TO HIST-4.
+      * HIST-5 -- APPENDS THE SHOE DEPTH THIS HAND WAS DEALT FROM (CARDS
+      *   ALREADY DEALT OUT OF THE CURRENT SHOE, AS A PERCENTAGE OF THE
+      *   SHOE'S TOTAL SIZE) AFTER THE DEALER'S CARDS, SO A LATER READER
+      *   OF HANDHIST CAN LINE UP BET SIZE AGAINST HOW FAR INTO THE SHOE
+      *   THAT BET WAS PLACED WITHOUT DISTURBING THE EXISTING COMMA
+      *   POSITIONS BJACK-RECON ALREADY UNSTRINGS. ADDED 06/91.
+       HIST-5.
+           IF WS-MAXC > 0
+               COMPUTE WS-HH-DEPTH = (WS-CT1 - 1) * 100 / WS-MAXC
+           ELSE
+               MOVE 0 TO WS-HH-DEPTH
+           END-IF
+           STRING "," DELIMITED BY SIZE
+               WS-HH-DEPTH DELIMITED BY SIZE
+               INTO WS-HH-LINE
+               WITH POINTER WS-HH-PTR
+           GO TO HIST-X.
+       HIST-X.
+           MOVE WS-HH-LINE TO HH-REC
+           WRITE HH-REC
+           MOVE WS-PLYR-KEY TO ACCT-ID
+           READ ACCOUNT-FILE KEY IS ACCT-ID
+           MOVE WS-BAL      TO ACCT-BAL
+           ADD 1 TO ACCT-HANDS
+           ADD WS-BET TO ACCT-WAGERED
+           ADD WS-PL-SIDEBET(WS-PLX) TO ACCT-WAGERED
+      * LOYALTY POINTS -- 1 POINT PER 5 UNITS WAGERED, MAIN BET AND
+      *   SIDE BET BOTH COUNT. ADDED 06/91.
+           COMPUTE ACCT-POINTS = ACCT-POINTS
+               + (WS-BET + WS-PL-SIDEBET(WS-PLX)) / 5
+           DISPLAY "   LOYALTY POINTS: " ACCT-POINTS
+      * ACCT-WON/LOST COVER EVERY WIN-FAMILY (1 REGULAR, 6 DEALER BUST,
+      *   7 NATURAL) AND LOSS-FAMILY (2 REGULAR, 4 SURRENDER, 5 PLAYER
+      *   BUST) WS-RC CODE, NOT JUST THE ORIGINAL 1/2. ADDED 06/91.
+           IF WS-RC = 1 OR WS-RC = 6 OR WS-RC = 7
+               ADD 1 TO ACCT-WON
+           END-IF
+           IF WS-RC = 2 OR WS-RC = 4 OR WS-RC = 5
+               ADD 1 TO ACCT-LOST
+           END-IF
+           IF WS-RC = 3
+               ADD 1 TO ACCT-PUSH
+           END-IF
+           IF WS-PL-SP(WS-PLX) = 'Y'
+               DISPLAY "   SPLIT HAND 2 -- BET " WS-PL-SP2BET(WS-PLX)
+                   " TOTAL " WS-PL-SP2T(WS-PLX)
+               ADD 1 TO ACCT-HANDS
+               ADD WS-PL-SP2BET(WS-PLX) TO ACCT-WAGERED
+               COMPUTE ACCT-POINTS = ACCT-POINTS
+                   + WS-PL-SP2BET(WS-PLX) / 5
+               IF WS-PL-SP2RC(WS-PLX) = 1 OR WS-PL-SP2RC(WS-PLX) = 6
+                       OR WS-PL-SP2RC(WS-PLX) = 7
+                   ADD 1 TO ACCT-WON
+                   DISPLAY "     *** HAND 2 WINS ***"
+               END-IF
+               IF WS-PL-SP2RC(WS-PLX) = 2 OR WS-PL-SP2RC(WS-PLX) = 4
+                       OR WS-PL-SP2RC(WS-PLX) = 5
+                   ADD 1 TO ACCT-LOST
+                   DISPLAY "     *** HAND 2 LOSES ***"
+               END-IF
+               IF WS-PL-SP2RC(WS-PLX) = 3
+                   ADD 1 TO ACCT-PUSH
+                   DISPLAY "     *** HAND 2 PUSH ***"
+               END-IF
+           END-IF
+           REWRITE ACCT-REC
+           ADD 1 TO WS-PLX
+           GO TO PROC-C1.
+      * IDLE-X -- REACHED WHEN BET-1/LOOP-A/SPLOOP-A'S TIME-OUT EXPIRES
+      *   WITH NO INPUT. WRITES OFF THE CURRENT BALANCE TO THE PLAYER'S
+      *   ACCOUNT (PRACTICE CHIPS NEVER TOUCH ACCOUNT-FILE, SAME RULE AS
+      *   EVERYWHERE ELSE PRACTICE MODE IS CHECKED) AND DISPLAYS A
+      *   CASH-OUT NOTICE INSTEAD OF LEAVING THE SESSION HANGING ON A
+      *   PLAYER WHO WALKED AWAY. ADDED 06/91 AS A RESPONSIBLE-GAMING
+      *   SAFEGUARD.
+       IDLE-X.
+           DISPLAY " "
+           DISPLAY "   *** NO ACTIVITY -- SESSION ENDED AND CASHED OUT"
+               " ***"
+           DISPLAY "   FINAL BALANCE: " WS-BAL
+           IF WS-PRACTICE = 'Y'
+               GO TO PRACT-WX
+           END-IF
+           MOVE WS-PLYR-KEY TO ACCT-ID
+           READ ACCOUNT-FILE KEY IS ACCT-ID
+           MOVE WS-BAL TO ACCT-BAL
+           REWRITE ACCT-REC
+           GO TO HISC-U.
+      * CHECK-X -- END-OF-ROUND CHECKPOINT. UPDATED 06/91 -- NOW ROUTES
+      *   THROUGH LOWBAL-1 WHILE WS-BAL IS STILL POSITIVE BUT HAS
+      *   DROPPED TO WS-LOW-PCT OR LESS OF WS-START-BAL, SO A PLAYER
+      *   GETS A RESPONSIBLE-GAMING WARNING BEFORE HITTING ZERO AND
+      *   LANDING ON REBUY-1'S OUTRIGHT "YOU ARE OUT OF CHIPS" MESSAGE.
        CHECK-X.
+           IF WS-BAL > 0 AND WS-LOWBAL-WARN NOT = 'Y'
+               IF WS-BAL <= WS-START-BAL * WS-LOW-PCT / 100
+                   GO TO LOWBAL-1
+               END-IF
+           END-IF
+           GO TO CHECK-X2.
+      * LOWBAL-1 -- ONE-TIME-PER-SESSION LOW-BALANCE ALERT, OFFERING A
+      *   CHANCE TO WALK AWAY WHILE CHIPS REMAIN INSTEAD OF PLAYING
+      *   DOWN TO ZERO. DECLINING FALLS BACK INTO THE NORMAL CHECK-X2
+      *   FLOW. ADDED 06/91.
+       LOWBAL-1.
+           MOVE 'Y' TO WS-LOWBAL-WARN
+           DISPLAY " "
+           DISPLAY "   *** YOUR BALANCE IS RUNNING LOW ***"
+           DISPLAY "   BALANCE: " WS-BAL "  SESSION STARTED WITH: "
+               WS-START-BAL
+           DISPLAY "   CONSIDER TAKING A BREAK. TAKE A BREAK NOW?"
+               " (Y/N):"
+           ACCEPT WS-FLG-B
+           IF WS-FLG-B = 'Y'
+               DISPLAY "   *** SESSION ENDED -- FINAL BALANCE: "
+                   WS-BAL " ***"
+               IF WS-PRACTICE = 'Y'
+                   GO TO PRACT-WX
+               END-IF
+               GO TO HISC-U
+           END-IF
+           GO TO CHECK-X2.
+       CHECK-X2.
            IF WS-BAL = 0
-               DISPLAY "   YOU ARE BROKE"
-               STOP RUN
+               IF WS-PRACTICE = 'Y'
+                   DISPLAY "   *** OUT OF PLAY CHIPS -- PRACTICE "
+                       "SESSION OVER ***"
+                   GO TO PRACT-WX
+               END-IF
+               GO TO REBUY-1
            END-IF
            DISPLAY "   PLAY AGAIN? (Y/N):"
            ACCEPT WS-FLG-B
            IF WS-FLG-B = 'Y'
                GO TO INIT-1
            END-IF
+           IF WS-PRACTICE = 'Y'
+               GO TO PRACT-WX
+           END-IF
+           GO TO HISC-U.
+      * REBUY-1 -- OFFERS CREDIT AGAINST THE ACCOUNT'S HOUSE CREDIT
+      *   LINE INSTEAD OF ENDING THE SESSION OUTRIGHT THE INSTANT
+      *   WS-BAL HITS ZERO. ADDED 06/91.
+       REBUY-1.
+           DISPLAY "   YOU ARE OUT OF CHIPS"
+           MOVE WS-PLYR-KEY TO ACCT-ID
+           READ ACCOUNT-FILE KEY IS ACCT-ID
+           IF ACCT-OWED >= ACCT-CREDIT
+               DISPLAY "   NO CREDIT REMAINING"
+               GO TO HISC-U
+           END-IF
+           COMPUTE WS-CREDAVAIL = ACCT-CREDIT - ACCT-OWED
+           DISPLAY "   CREDIT AVAILABLE: " WS-CREDAVAIL
+           DISPLAY "   REBUY AGAINST YOUR CREDIT LINE? (Y/N):"
+           ACCEPT WS-FLG-B
+           IF WS-FLG-B NOT = 'Y'
+               GO TO HISC-U
+           END-IF
+           DISPLAY "   ENTER REBUY AMOUNT:"
+           ACCEPT WS-REBUY
+           IF WS-REBUY = 0
+               GO TO HISC-U
+           END-IF
+           IF WS-REBUY > ACCT-CREDIT - ACCT-OWED
+               DISPLAY "   EXCEEDS AVAILABLE CREDIT"
+               GO TO REBUY-1
+           END-IF
+           ADD WS-REBUY TO WS-BAL
+           ADD WS-REBUY TO ACCT-OWED
+           MOVE WS-BAL TO ACCT-BAL
+           REWRITE ACCT-REC
+           DISPLAY "   " WS-REBUY " ADDED -- NEW BALANCE " WS-BAL
+           GO TO INIT-1.
+      * HISC-U -- CHECKS/UPDATES THE HIGH SCORE TABLE ON SESSION EXIT
+       HISC-U.
+           MOVE 1 TO WS-HS-I
+           GO TO HISC-U1.
+       HISC-U1.
+           IF WS-HS-I > WS-HS-CT
+               GO TO HISC-U2
+           END-IF
+           IF WS-HS-ID(WS-HS-I) = WS-PLYR-KEY
+               IF WS-BAL > WS-HS-AMT(WS-HS-I)
+                   MOVE WS-BAL TO WS-HS-AMT(WS-HS-I)
+               END-IF
+               GO TO HISC-SRT
+           END-IF
+           ADD 1 TO WS-HS-I
+           GO TO HISC-U1.
+       HISC-U2.
+           IF WS-HS-CT < 5
+               ADD 1 TO WS-HS-CT
+               MOVE WS-PLYR-KEY TO WS-HS-ID(WS-HS-CT)
+               MOVE WS-BAL      TO WS-HS-AMT(WS-HS-CT)
+               GO TO HISC-SRT
+           END-IF
+           MOVE 1 TO WS-HS-I
+           MOVE 1 TO WS-HS-J
+           GO TO HISC-U3.
+       HISC-U3.
+           IF WS-HS-I > WS-HS-CT
+               GO TO HISC-U4
+           END-IF
+           IF WS-HS-AMT(WS-HS-I) < WS-HS-AMT(WS-HS-J)
+               MOVE WS-HS-I TO WS-HS-J
+           END-IF
+           ADD 1 TO WS-HS-I
+           GO TO HISC-U3.
+       HISC-U4.
+      * LOWEST ENTRY IS NOW AT WS-HS-J -- REPLACE IT IF THIS BAL IS HIGHER
+           IF WS-BAL > WS-HS-AMT(WS-HS-J)
+               MOVE WS-PLYR-KEY TO WS-HS-ID(WS-HS-J)
+               MOVE WS-BAL      TO WS-HS-AMT(WS-HS-J)
+           END-IF
+           GO TO HISC-SRT.
+      * HISC-SRT -- SELECTION SORT, HIGHEST BALANCE FIRST
+       HISC-SRT.
+           MOVE 1 TO WS-HS-I
+           GO TO HISC-SRT1.
+       HISC-SRT1.
+           IF WS-HS-I >= WS-HS-CT
+               GO TO HISC-W
+           END-IF
+           MOVE WS-HS-I TO WS-HS-J
+           ADD 1 TO WS-HS-J
+           GO TO HISC-SRT2.
+       HISC-SRT2.
+           IF WS-HS-J > WS-HS-CT
+               ADD 1 TO WS-HS-I
+               GO TO HISC-SRT1
+           END-IF
+           IF WS-HS-AMT(WS-HS-J) > WS-HS-AMT(WS-HS-I)
+               MOVE WS-HS-ID(WS-HS-I)  TO WS-HS-TMPID
+               MOVE WS-HS-AMT(WS-HS-I) TO WS-HS-TMPAMT
+               MOVE WS-HS-ID(WS-HS-J)  TO WS-HS-ID(WS-HS-I)
+               MOVE WS-HS-AMT(WS-HS-J) TO WS-HS-AMT(WS-HS-I)
+               MOVE WS-HS-TMPID        TO WS-HS-ID(WS-HS-J)
+               MOVE WS-HS-TMPAMT       TO WS-HS-AMT(WS-HS-J)
+           END-IF
+           ADD 1 TO WS-HS-J
+           GO TO HISC-SRT2.
+      * HISC-W -- WRITES THE HIGH SCORE TABLE BACK AND ENDS THE SESSION
+       HISC-W.
+           OPEN OUTPUT HISCORE-FILE
+           MOVE 1 TO WS-HS-I
+           GO TO HISC-W1.
+       HISC-W1.
+           IF WS-HS-I > WS-HS-CT
+               GO TO HISC-WX
+           END-IF
+           MOVE WS-HS-ID(WS-HS-I)  TO HS-ID
+           MOVE WS-HS-AMT(WS-HS-I) TO HS-AMT
+           WRITE HS-REC
+           ADD 1 TO WS-HS-I
+           GO TO HISC-W1.
+       HISC-WX.
+           CLOSE HISCORE-FILE
+           CLOSE ACCOUNT-FILE
+           CLOSE SHIFT-LOG-FILE
+           CLOSE SHOE-LOG-FILE
+           CLOSE HAND-HIST-FILE
+           CLOSE DAILY-STAT-FILE
+           CLOSE JACKPOT-FILE
+           IF WS-BATCH-MODE = 'Y'
+               CLOSE BATCH-RESULTS-FILE
+           END-IF
+           STOP RUN.
+      * PRACT-WX -- ENDS A PRACTICE SESSION. ACCOUNT-FILE AND HISCORE-
+      *   FILE WERE NEVER OPENED FOR A PRACTICE LOGIN (SEE STRT-1 AND
+      *   HISC-1'S WS-PRACTICE GATES), SO
+      *   NEITHER IS CLOSED HERE AND WS-BAL NEVER REACHES THE REAL HIGH
+      *   SCORE TABLE. ADDED 06/91.
+       PRACT-WX.
+           CLOSE SHIFT-LOG-FILE
+           CLOSE SHOE-LOG-FILE
+           CLOSE HAND-HIST-FILE
+           CLOSE DAILY-STAT-FILE
+           CLOSE JACKPOT-FILE
+           IF WS-BATCH-MODE = 'Y'
+               CLOSE BATCH-RESULTS-FILE
+           END-IF
            STOP RUN.
-      *  PROC-SP -- SPLIT HAND ENTRY POINT. NOT ACTIVE PER MGR NOTE 09/87
-      *   PROC-SP.
-      *       MOVE 'Y' TO WS-SP
-      *       MOVE WS-BET TO WS-BET
-      *       CALL 'BJACK-DEAL' USING BY REFERENCE WS-DK WS-HND
-      *       CALL 'BJACK-SCORE' USING BY REFERENCE WS-HND WS-GM
-      *       CALL 'BJACK-DISPL' USING BY REFERENCE WS-HND WS-GM
-      *       GO TO LOOP-A.

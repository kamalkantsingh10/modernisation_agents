@@ -0,0 +1,167 @@
+      * BJACK-SHIFT -- END-OF-SHIFT SETTLEMENT REPORT
+      * WRITTEN 06/91 -- READS SHIFTLOG (WRITTEN BY BJACK-MAIN'S PRST-X)
+      *   AND PRINTS HANDS/WAGERED/PAID OUT/NET BY WS-RC OUTCOME. THE
+      *   FLOOR MANAGER RUNS THIS AT SHIFT CHANGE INSTEAD OF TRYING TO
+      *   RECONSTRUCT THE SHIFT BY HAND FROM CASINO-AUDIT-LOG.
+      * UPDATED 06/91 -- SL-BET/SL-NET WIDENED TO PIC 9(6)V99/S9(6)V99
+      *   TO MATCH BJACK-MAIN'S WIDER WS-BET/WS-BAL (SEE WS-GAME.cpy) --
+      *   THE SHIFT LOG IS A FLAT LINE SEQUENTIAL FILE SO THIS RECORD
+      *   HAS TO STAY BYTE-FOR-BYTE IDENTICAL TO WHAT PRST-X WRITES.
+      * UPDATED 06/91 -- SL-RC NOW CARRIES BJACK-MAIN'S FULL 1-7
+      *   OUTCOME CODE RANGE (SEE THE WS-RC COMMENT IN WS-GAME.cpy)
+      *   INSTEAD OF JUST 1/2/3/4, SO LOOP-A'S WIN/LOSE/PUSH TOTALS
+      *   NOW GROUP THE NEW BUST/DEALER-BUST/NATURAL CODES INTO THE
+      *   SAME BUCKETS 1/2 USED TO FALL IN, KEEPING THE SHIFT TOTALS
+      *   CORRECT.
+      * UPDATED 06/91 -- PRT-1 NOW ALSO APPENDS THE SHIFT TOTALS TO
+      *   GLFEED, A FIXED-FORMAT GENERAL-LEDGER TRANSACTION FILE THE
+      *   ACCOUNTING SYSTEM PICKS UP ON ITS OWN, SO FINANCE NO LONGER
+      *   HAS TO RE-KEY THE PRINTED REPORT'S TOTAL HANDLE AND NET WIN/
+      *   LOSS INTO THE BOOKS BY HAND.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-SHIFT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIFT-LOG-FILE ASSIGN TO "SHIFTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-FS.
+      * GL-FEED-FILE -- FIXED-FORMAT GENERAL-LEDGER TRANSACTION FEED.
+      *   APPEND-ONLY, ONE SHIFT'S POSTINGS PER RUN, SAME OPEN-EXTEND-
+      *   OR-CREATE IDIOM BJACK-MAIN USES FOR SHIFT-LOG-FILE. ADDED
+      *   06/91.
+           SELECT GL-FEED-FILE ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * SL-REC -- SAME LAYOUT BJACK-MAIN WRITES AT PRST-X. ONE LINE PER
+      *   SETTLED SEAT PER ROUND.
+       FD  SHIFT-LOG-FILE.
+       01  SL-REC.
+           05 SL-TBL           PIC X(04).
+           05 SL-RC            PIC 9.
+           05 SL-BET           PIC 9(6)V99.
+           05 SL-NET           PIC S9(6)V99.
+      * GL-REC -- ONE FIXED-FORMAT POSTING. GL-DRCR IS 'D' FOR A DEBIT
+      *   TO THE HOUSE (MONEY IN, TOTAL HANDLE) OR 'C' FOR A CREDIT
+      *   (MONEY OUT -- ONLY POSTED WHEN THE SHIFT'S NET WIN/LOSS IS
+      *   NEGATIVE, I.E. THE PLAYERS WON OVERALL).
+       FD  GL-FEED-FILE.
+       01  GL-REC.
+           05 GL-DATE          PIC 9(6).
+           05 GL-ACCT          PIC X(10).
+           05 GL-DESC          PIC X(20).
+           05 GL-AMT           PIC 9(8)V99.
+           05 GL-DRCR          PIC X.
+       WORKING-STORAGE SECTION.
+           77 WS-SL-FS         PIC XX.
+           77 WS-GL-FS         PIC XX.
+           77 WS-GLDATE        PIC 9(6).
+           77 WS-HANDS         PIC 9(6).
+           77 WS-WAGERED       PIC 9(8)V99.
+           77 WS-PAIDOUT       PIC 9(8)V99.
+           77 WS-NET           PIC S9(8)V99.
+      * WS-H-WIN/LOSE/PUSH -- HAND COUNTS BY WS-RC OUTCOME (1/2/3)
+           77 WS-H-WIN         PIC 9(6).
+           77 WS-H-LOSE        PIC 9(6).
+           77 WS-H-PUSH        PIC 9(6).
+           77 WS-W-WIN         PIC 9(8)V99.
+           77 WS-W-LOSE        PIC 9(8)V99.
+           77 WS-W-PUSH        PIC 9(8)V99.
+           77 WS-N-WIN         PIC S9(8)V99.
+           77 WS-N-LOSE        PIC S9(8)V99.
+           77 WS-N-PUSH        PIC S9(8)V99.
+       PROCEDURE DIVISION.
+       INIT-1.
+           MOVE ZERO TO WS-HANDS WS-WAGERED WS-PAIDOUT WS-NET
+           MOVE ZERO TO WS-H-WIN WS-H-LOSE WS-H-PUSH
+           MOVE ZERO TO WS-W-WIN WS-W-LOSE WS-W-PUSH
+           MOVE ZERO TO WS-N-WIN WS-N-LOSE WS-N-PUSH
+           OPEN INPUT SHIFT-LOG-FILE
+           IF WS-SL-FS = "35"
+               DISPLAY "   NO SHIFT LOG FOUND -- NOTHING TO REPORT"
+               GO TO CHECK-X
+           END-IF
+           OPEN EXTEND GL-FEED-FILE
+           IF WS-GL-FS = "35"
+               OPEN OUTPUT GL-FEED-FILE
+               CLOSE GL-FEED-FILE
+               OPEN EXTEND GL-FEED-FILE
+           END-IF
+           ACCEPT WS-GLDATE FROM DATE
+           GO TO LOOP-A.
+      * LOOP-A -- ONE PASS OVER EVERY SETTLED SEAT IN THE LOG
+       LOOP-A.
+           READ SHIFT-LOG-FILE
+               AT END
+                   GO TO PRT-1
+           END-READ
+           ADD 1 TO WS-HANDS
+           ADD SL-BET TO WS-WAGERED
+           ADD SL-NET TO WS-NET
+           IF SL-NET > 0
+               ADD SL-NET TO WS-PAIDOUT
+           END-IF
+           IF SL-RC = 1 OR SL-RC = 6 OR SL-RC = 7
+               ADD 1 TO WS-H-WIN
+               ADD SL-BET TO WS-W-WIN
+               ADD SL-NET TO WS-N-WIN
+           END-IF
+           IF SL-RC = 2 OR SL-RC = 4 OR SL-RC = 5
+               ADD 1 TO WS-H-LOSE
+               ADD SL-BET TO WS-W-LOSE
+               ADD SL-NET TO WS-N-LOSE
+           END-IF
+           IF SL-RC = 3
+               ADD 1 TO WS-H-PUSH
+               ADD SL-BET TO WS-W-PUSH
+               ADD SL-NET TO WS-N-PUSH
+           END-IF
+           GO TO LOOP-A.
+      * PRT-1 -- PRINTS THE SHIFT TOTALS ONCE THE LOG IS EXHAUSTED
+       PRT-1.
+           DISPLAY "   === END OF SHIFT REPORT ==="
+           DISPLAY "   TOTAL HANDS:      " WS-HANDS
+           DISPLAY "   TOTAL WAGERED:    " WS-WAGERED
+           DISPLAY "   TOTAL PAID OUT:   " WS-PAIDOUT
+           DISPLAY "   NET WIN/LOSS:     " WS-NET
+           DISPLAY "   -- BY OUTCOME --"
+           DISPLAY "   WINS:   " WS-H-WIN  " HANDS  "
+               WS-W-WIN  " WAGERED  " WS-N-WIN  " NET"
+           DISPLAY "   LOSSES: " WS-H-LOSE " HANDS  "
+               WS-W-LOSE " WAGERED  " WS-N-LOSE " NET"
+           DISPLAY "   PUSHES: " WS-H-PUSH " HANDS  "
+               WS-W-PUSH " WAGERED  " WS-N-PUSH " NET"
+           GO TO GLPOST-1.
+      * GLPOST-1 -- POSTS THE SHIFT'S TWO HEADLINE TOTALS TO GLFEED.
+      *   THE HANDLE POSTS AS A DEBIT TO CASH (MONEY THAT CROSSED THE
+      *   TABLE); THE NET WIN/LOSS POSTS AS A CREDIT TO GAMING REVENUE
+      *   WHEN THE HOUSE CAME OUT AHEAD (WS-NET NEGATIVE, PLAYERS NET
+      *   LOST) OR A DEBIT WHEN THE HOUSE PAID OUT MORE THAN IT TOOK IN
+      *   (WS-NET POSITIVE, PLAYERS NET WON).
+       GLPOST-1.
+           MOVE WS-GLDATE TO GL-DATE
+           MOVE "CASH"      TO GL-ACCT
+           MOVE "SHIFT TOTAL HANDLE" TO GL-DESC
+           MOVE WS-WAGERED  TO GL-AMT
+           MOVE "D"         TO GL-DRCR
+           WRITE GL-REC
+           MOVE WS-GLDATE TO GL-DATE
+           MOVE "GAMINGREV"  TO GL-ACCT
+           MOVE "SHIFT NET WIN/LOSS" TO GL-DESC
+           IF WS-NET < 0
+               COMPUTE GL-AMT = WS-NET * -1
+               MOVE "C"     TO GL-DRCR
+           ELSE
+               MOVE WS-NET  TO GL-AMT
+               MOVE "D"     TO GL-DRCR
+           END-IF
+           WRITE GL-REC
+           GO TO CLOSE-X.
+       CLOSE-X.
+           CLOSE SHIFT-LOG-FILE
+           CLOSE GL-FEED-FILE
+           GO TO CHECK-X.
+       CHECK-X.
+           STOP RUN.

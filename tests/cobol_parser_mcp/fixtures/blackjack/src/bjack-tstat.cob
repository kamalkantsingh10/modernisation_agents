@@ -0,0 +1,83 @@
+      * BJACK-TSTAT -- LIVE TABLE STATUS WRITER. WRITTEN 06/91 SO A PIT
+      *   BOSS CAN SEE WHAT'S HAPPENING AT A TABLE WHILE A HAND IS STILL
+      *   IN PROGRESS INSTEAD OF ONLY AFTER PRST-X SETTLES IT. BJACK-MAIN
+      *   CALLS THIS RIGHT AFTER EVERY BJACK-DISPL CALL (SEE PROC-A2,
+      *   LOOP-A, PROC-SP, AND PRST-X) SO TABLE-STATUS-FILE ALWAYS HOLDS
+      *   THE CURRENT BET/CARDS/TOTALS FOR EVERY SEAT. THE COMPANION
+      *   PROGRAM BJACK-PITMON READS THIS FILE BACK FOR DISPLAY.
+      *   THIS PROGRAM IS NOT INITIAL -- WORKING-STORAGE PERSISTS ACROSS
+      *   CALLS THE SAME WAY CASINO-RNG'S WS-SEEDED DOES, SO THE STATUS
+      *   FILE IS OPENED ONCE PER RUN INSTEAD OF ON EVERY CALL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-TSTAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-STATUS-FILE ASSIGN TO "TABSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TSTAT-KEY
+               FILE STATUS IS WS-TS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * TSTAT-REC -- ONE RECORD PER TABLE/SEAT, REWRITTEN AFTER EVERY
+      *   DEAL. TSTAT-KEY IS THE TABLE ID FOLLOWED BY THE SEAT NUMBER SO
+      *   BJACK-PITMON CAN BROWSE EVERY SEAT AT EVERY TABLE IN ONE FILE.
+       FD  TABLE-STATUS-FILE.
+       01  TSTAT-REC.
+           05 TSTAT-KEY.
+              10 TSTAT-TBL     PIC X(04).
+              10 TSTAT-SEAT    PIC 9.
+           05 TSTAT-BET        PIC 9(6)V99.
+           05 TSTAT-PC         PIC 99.
+           05 TSTAT-PT         PIC 999.
+           05 TSTAT-DC         PIC 99.
+           05 TSTAT-DT         PIC 999.
+           05 TSTAT-RC         PIC 9.
+       WORKING-STORAGE SECTION.
+           77 WS-TS-FS         PIC XX.
+      * WS-TS-OPEN -- 'Y' ONCE TABLE-STATUS-FILE IS OPEN. STAYS SET FOR
+      *   THE LIFE OF THE RUN SINCE THIS PROGRAM IS NOT INITIAL.
+           77 WS-TS-OPEN       PIC X VALUE 'N'.
+       LINKAGE SECTION.
+           77 LK-TBL-ID        PIC X(04).
+           77 LK-SEAT          PIC 9.
+           COPY WS-HANDS.
+           COPY WS-GAME.
+       PROCEDURE DIVISION USING LK-TBL-ID LK-SEAT WS-HND WS-GM.
+       INIT-1.
+           IF WS-TS-OPEN = 'N'
+               GO TO OPEN-1
+           END-IF
+           GO TO WRITE-1.
+      * OPEN-1 -- FIRST CALL THIS RUN. OPENS I-O SO EXISTING SEAT
+      *   RECORDS FROM AN EARLIER RUN CAN BE REWRITTEN, THE SAME
+      *   OPEN-I-O-WITH-"35"-FALLBACK IDIOM BJACK-MAIN'S TCFG-1 USES
+      *   FOR TABCFG-FILE.
+       OPEN-1.
+           OPEN I-O TABLE-STATUS-FILE
+           IF WS-TS-FS = "35"
+               OPEN OUTPUT TABLE-STATUS-FILE
+               CLOSE TABLE-STATUS-FILE
+               OPEN I-O TABLE-STATUS-FILE
+           END-IF
+           MOVE 'Y' TO WS-TS-OPEN
+           GO TO WRITE-1.
+      * WRITE-1 -- UPSERTS THIS SEAT'S CURRENT STATE. TRIES WRITE FIRST
+      *   SINCE MOST SEATS ARE NEW ON THE FIRST HAND OF A RUN, AND
+      *   REWRITES ON AN INVALID KEY (THE SEAT ALREADY HAS A RECORD
+      *   FROM AN EARLIER HAND).
+       WRITE-1.
+           MOVE LK-TBL-ID  TO TSTAT-TBL
+           MOVE LK-SEAT    TO TSTAT-SEAT
+           MOVE WS-BET     TO TSTAT-BET
+           MOVE WS-PC      TO TSTAT-PC
+           MOVE WS-PT      TO TSTAT-PT
+           MOVE WS-DC      TO TSTAT-DC
+           MOVE WS-DT      TO TSTAT-DT
+           MOVE WS-RC      TO TSTAT-RC
+           WRITE TSTAT-REC
+               INVALID KEY
+                   REWRITE TSTAT-REC
+           END-WRITE
+           GOBACK.

@@ -1,33 +1,98 @@
       * BJACK-DECK -- CARD MANAGEMENT ROUTINE
       * WRITTEN 01/12/84 -- UPDATED 06/88 FOR NEW DECK SIZE
       * UPDATED 05/89 FOR NEW DECK PROTOCOL
+      * UPDATED 06/91 -- BUILDS WS-DECKS COPIES OF THE 52-CARD DECK
+      *   INTO THE SHOE INSTEAD OF JUST ONE (SEE WS-DECK.cpy). WS-DECKS
+      *   = 0 (AN OLDER CALLER THAT ZEROED THE WHOLE WS-DK RECORD
+      *   BEFORE CALLING) IS TREATED AS A SINGLE DECK, UNCHANGED FROM
+      *   BEFORE.
+      * UPDATED 06/91 -- CUT-1 NOW CALCULATES A CUT-CARD POSITION
+      *   (WS-CUTPOS) RIGHT AFTER THE SHUFFLE PASS, FROM WS-PEN
+      *   (PENETRATION PERCENTAGE). THE CALLER (BJACK-MAIN PROC-A)
+      *   RESHUFFLES ONCE WS-CT1 PASSES IT INSTEAD OF DEALING FURTHER
+      *   INTO THIS SHOE.
+      * UPDATED 06/91 -- LOOP-B NOW DRAWS SWAP TARGETS FROM CASINO-RNG
+      *   (SEE THAT PROGRAM) INSTEAD OF LEGACY-RANDOM-GEN, WHICH HAD NO
+      *   SOURCE ANYWHERE IN THIS SYSTEM AND PRODUCED THE SAME SHUFFLE
+      *   EVERY RUN (SEE TEST T31-DECK-BIAS).
+      * UPDATED 06/91 -- CUT-1 NOW ALSO BURNS THE TOP CARD OF A FRESH
+      *   SHOE RIGHT AFTER THE SHUFFLE PASS (SEE BURN-1 AND WS-BURNED
+      *   IN WS-DECK.cpy), REAL SHOE PROCEDURE. WS-CT1 STARTS PLAY ON
+      *   THE SECOND CARD OF THE SHOE INSTEAD OF THE FIRST.
+      * UPDATED 06/91 -- BURN-1 NOW FALLS INTO SHFLOG-1, WHICH APPENDS
+      *   THE RESULTING CARD ORDER FOR THIS SHUFFLE, ALONG WITH A
+      *   TIMESTAMP AND THE TABLE ID (WS-TBL, NOW CARRIED IN WS-DECK.cpy
+      *   ITSELF), TO SHFLLOG -- A PERMANENT, APPEND-ONLY RECORD KEPT
+      *   FOR AS LONG AS THE GAMING COMMISSION REQUIRES. BEFORE THIS, A
+      *   SHUFFLE LEFT NO TRACE ONCE BJACK-DEAL STARTED CONSUMING
+      *   WS-CT1.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BJACK-DECK.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SHUFFLE-LOG-FILE -- PERMANENT, APPEND-ONLY SHUFFLE AUDIT TRAIL.
+      *   ONE RECORD PER COMPLETED LOOP-A/LOOP-B PASS. ADDED 06/91.
+           SELECT SHUFFLE-LOG-FILE ASSIGN TO "SHFLLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SF-FS.
        DATA DIVISION.
+       FILE SECTION.
+      * SFL-REC -- DATE, TIME, TABLE ID, THEN THE FULL RESULTING SHOE
+      *   ORDER AS A FLAT RUN OF SUIT/RANK/VALUE TRIPLETS, ONE PER CARD,
+      *   BUILT BY SHFLOG-1/SHFLOG-2 BELOW.
+       FD  SHUFFLE-LOG-FILE.
+       01  SFL-REC.
+           05 SFL-DATE         PIC 9(6).
+           05 SFL-TIME         PIC 9(6).
+           05 SFL-TBL          PIC X(04).
+           05 SFL-ORDER        PIC X(2080).
        WORKING-STORAGE SECTION.
            77 WS-X1          PIC 9.
-           77 WS-CT2         PIC 99.
+      * WS-CT2 -- WIDENED FROM PIC 99 TO PIC 999 06/91. IT DOUBLES AS
+      *   LOOP-A/LOOP-B'S SHUFFLE-PASS INDEX, WHICH NOW HAS TO COUNT AS
+      *   HIGH AS WS-TOTC (UP TO 416 FOR AN 8-DECK SHOE) -- PIC 99
+      *   WOULD SILENTLY WRAP PAST 99.
+           77 WS-CT2         PIC 999.
            77 WS-CT3         PIC 99.
-           77 WS-CT4         PIC 99.
-           77 WS-X2          PIC 99.
+           77 WS-CT4         PIC 999.
+      * WS-CT5 -- WHICH DECK COPY (1 THRU WS-DECKS) IS BEING BUILT
+           77 WS-CT5         PIC 9.
+      * WS-TOTC -- TOTAL CARDS IN THE SHOE (WS-DECKS * 52), THE BOUND
+      *   FOR THE SHUFFLE PASS IN LOOP-A/LOOP-B
+           77 WS-TOTC        PIC 999.
+           77 WS-X2          PIC 999.
            77 WS-TS          PIC X.
            77 WS-TR          PIC XX.
            77 WS-TV          PIC 99.
+      * WS-SF-FS/WS-SDATE/WS-STIME/WS-SFL-PTR/WS-CT6 -- SHUFFLE-LOG
+      *   BUILDING VARIABLES FOR SHFLOG-1/SHFLOG-2. ADDED 06/91.
+           77 WS-SF-FS       PIC XX.
+           77 WS-SDATE       PIC 9(6).
+           77 WS-STIME       PIC 9(6).
+           77 WS-SFL-PTR     PIC 9(4).
+           77 WS-CT6         PIC 999.
        LINKAGE SECTION.
            COPY WS-DECK.
        PROCEDURE DIVISION USING WS-DK.
        INIT-1.
-           MOVE 0 TO WS-CT2
+           IF WS-DECKS = 0
+               MOVE 1 TO WS-DECKS
+           END-IF
+           COMPUTE WS-TOTC = WS-DECKS * 52
            MOVE 0 TO WS-CT3
            MOVE 0 TO WS-CT4
+           MOVE 1 TO WS-CT5
            GO TO PROC-A.
        PROC-A.
+           IF WS-CT5 > WS-DECKS
+               GO TO LOOP-A
+           END-IF
            MOVE 1 TO WS-CT2
            GO TO CALC-1.
        CALC-1.
            IF WS-CT2 > 4
-               GO TO LOOP-A
+               GO TO CALC-3B
            END-IF
            MOVE 1 TO WS-CT3
            GO TO CALC-2.
@@ -116,14 +181,19 @@
        CALC-3.
            ADD 1 TO WS-CT2
            GO TO CALC-1.
+      * CALC-3B -- THIS DECK COPY IS FULLY BUILT. MOVE ON TO THE NEXT
+      *   COPY (PROC-A), OR TO THE SHUFFLE PASS IF THAT WAS THE LAST.
+       CALC-3B.
+           ADD 1 TO WS-CT5
+           GO TO PROC-A.
        LOOP-A.
            MOVE 1 TO WS-CT2
            GO TO LOOP-B.
        LOOP-B.
-           IF WS-CT2 > 52
-               GO TO CHECK-X
+           IF WS-CT2 > WS-TOTC
+               GO TO CUT-1
            END-IF
-           CALL 'LEGACY-RANDOM-GEN' USING BY REFERENCE WS-X2
+           CALL 'CASINO-RNG' USING BY REFERENCE WS-X2 WS-TOTC WS-CT2
            MOVE WS-S1(WS-CT2) TO WS-TS
            MOVE WS-RK(WS-CT2) TO WS-TR
            MOVE WS-FV(WS-CT2) TO WS-TV
@@ -135,8 +205,63 @@
            MOVE WS-TV         TO WS-FV(WS-X2)
            ADD 1 TO WS-CT2
            GO TO LOOP-B.
+      * CUT-1 -- CALCULATES THE CUT-CARD POSITION FROM WS-PEN. ZERO
+      *   (AN OLDER CALLER THAT NEVER SET IT) DEFAULTS TO 75% -- A
+      *   TYPICAL HOUSE PENETRATION.
+       CUT-1.
+           IF WS-PEN = 0
+               MOVE 75 TO WS-PEN
+           END-IF
+           COMPUTE WS-CUTPOS = WS-TOTC * WS-PEN / 100
+           MOVE WS-TOTC TO WS-MAXC
+           GO TO BURN-1.
+      * BURN-1 -- BURNS THE TOP CARD OF THE FRESH SHOE, REAL SHOE
+      *   PROCEDURE AFTER EVERY SHUFFLE. THE BURNED CARD IS RECORDED IN
+      *   WS-BURN-S1/RK/FV RATHER THAN JUST DISCARDED.
+       BURN-1.
+           MOVE WS-S1(1) TO WS-BURN-S1
+           MOVE WS-RK(1) TO WS-BURN-RK
+           MOVE WS-FV(1) TO WS-BURN-FV
+           MOVE 'Y' TO WS-BURNED
+           GO TO SHFLOG-1.
+      * SHFLOG-1 -- OPENS (OR CREATES) SHFLLOG AND WRITES THE TIMESTAMP/
+      *   TABLE ID HEADER FIELDS FOR THIS SHUFFLE'S RECORD.
+       SHFLOG-1.
+           OPEN EXTEND SHUFFLE-LOG-FILE
+           IF WS-SF-FS = "35"
+               OPEN OUTPUT SHUFFLE-LOG-FILE
+               CLOSE SHUFFLE-LOG-FILE
+               OPEN EXTEND SHUFFLE-LOG-FILE
+           END-IF
+           ACCEPT WS-SDATE FROM DATE
+           ACCEPT WS-STIME FROM TIME
+           MOVE WS-SDATE TO SFL-DATE
+           MOVE WS-STIME TO SFL-TIME
+           MOVE WS-TBL   TO SFL-TBL
+           MOVE SPACES   TO SFL-ORDER
+           MOVE 1 TO WS-SFL-PTR
+           MOVE 1 TO WS-CT6
+           GO TO SHFLOG-2.
+      * SHFLOG-2 -- APPENDS EACH CARD'S SUIT/RANK/VALUE TO SFL-ORDER IN
+      *   SHOE POSITION 1 THRU WS-TOTC, THEN WRITES THE COMPLETED
+      *   RECORD.
+       SHFLOG-2.
+           IF WS-CT6 > WS-TOTC
+               GO TO SHFLOG-X
+           END-IF
+           STRING WS-S1(WS-CT6) DELIMITED BY SIZE
+               WS-RK(WS-CT6) DELIMITED BY SIZE
+               WS-FV(WS-CT6) DELIMITED BY SIZE
+               INTO SFL-ORDER
+               WITH POINTER WS-SFL-PTR
+           ADD 1 TO WS-CT6
+           GO TO SHFLOG-2.
+       SHFLOG-X.
+           WRITE SFL-REC
+           CLOSE SHUFFLE-LOG-FILE
+           GO TO CHECK-X.
        CHECK-X.
-           MOVE 1 TO WS-CT1
+           MOVE 2 TO WS-CT1
            GOBACK.
       * DEAD-1 -- DECK REBALANCE SUBROUTINE (RESERVED FOR FUTURE USE)
        DEAD-1.

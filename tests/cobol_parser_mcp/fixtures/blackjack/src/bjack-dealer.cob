@@ -1,6 +1,9 @@
       * BJACK-DEALER -- DEALER TURN AUTOMATION
       * WRITTEN 05/84 -- UPDATED 08/89 FOR SOFT 17 RULE CHANGE
       * SOFT 17 LOGIC ADDED PER NEVADA GAMING COMMISSION
+      * UPDATED 06/91 -- SOFT-1 WAS A NO-OP STUB (BOTH BRANCHES FELL
+      *   THROUGH TO CHECK-X, SO THE DEALER STOOD ON EVERY 17) -- NOW
+      *   HONORS WS-RULE-H17 FROM WS-GM FOR REAL.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BJACK-DEALER.
        ENVIRONMENT DIVISION.
@@ -18,7 +21,7 @@
            MOVE 0 TO WS-X1
            MOVE 0 TO WS-CT2
            MOVE 0 TO WS-CT3
-           GO TO PROC-A.
+           GO TO CALC-1.
        PROC-A.
            IF WS-DT >= 17
                GO TO SOFT-1
@@ -26,15 +29,34 @@
            GO TO LOOP-A.
       * HINWEIS: SOFT-17-REGEL GEMAESS NEVADA-VORSCHRIFT ANGEPASST
       * SOFT-1 -- HIT ON SOFT 17 PER NEVADA GAMING COMMISSION RULES
+      * UPDATED 06/91 -- WS-RULE-H17 (LOADED FROM TCFG-REC BY
+      *   BJACK-MAIN TCFG-1) NOW ACTUALLY CONTROLS THIS. A HARD 17 OR
+      *   BETTER ALWAYS STANDS REGARDLESS OF THE FLAG.
+      * UPDATED 08/91 -- WS-CT3 WAS ONLY EVER RECOMPUTED BY CALC-1/
+      *   CALC-2 AFTER LOOP-A DREW A CARD, SO THE VERY FIRST PROC-A
+      *   PASS (BEFORE THE DEALER HAS HIT) ALWAYS SAW WS-CT3 = 0 AND
+      *   STOOD ON A GENUINE SOFT 17. INIT-1 NOW RUNS THE HAND THROUGH
+      *   CALC-1 ONCE UP FRONT SO WS-CT3 REFLECTS THE DEALER'S ACTUAL
+      *   UNRESOLVED ACES ON EVERY PASS, NOT JUST AFTER THE FIRST HIT.
        SOFT-1.
-           IF WS-DT = 17
-               IF WS-CT3 > 0
-                   GO TO CHECK-X
-               END-IF
+           IF WS-DT NOT = 17
+               GO TO CHECK-X
+           END-IF
+           IF WS-CT3 = 0
+               GO TO CHECK-X
+           END-IF
+           IF WS-RULE-H17 = 'Y'
+               GO TO LOOP-A
            END-IF
            GO TO CHECK-X.
       * LOOP-A -- DRAWS FROM SHUFFLED SUBSET ONLY
+      * UPDATED 06/91 -- GUARDS WS-CT1 AGAINST WS-MAXC FIRST SO A LONG
+      *   DEALER DRAW CANNOT WALK PAST THE END OF THE SHOE.
        LOOP-A.
+           IF WS-CT1 > WS-MAXC
+               CALL 'BJACK-DECK' USING BY REFERENCE WS-DK
+               DISPLAY "   *** SHOE EXHAUSTED -- BURN AND RESHUFFLE ***"
+           END-IF
            MOVE ZERO TO WS-CT3
            ADD 1 TO WS-DC
            MOVE WS-S1(WS-CT1)  TO WS-DS1(WS-DC)
@@ -79,3 +101,7 @@
       *           ACCEPT WS-INS
       *       END-IF
       *       GO TO LOOP-A.
+      * REACTIVATED 06/91 -- NOT HERE, THOUGH. THE OFFER NEEDS TO HAPPEN
+      *   PER SEAT RIGHT AFTER THAT SEAT'S OWN DEAL, NOT INSIDE THE
+      *   DEALER'S OWN TURN, SO IT LIVES AS INS-1 IN BJACK-MAIN NOW.
+      *   KEPT HERE FOR THE HISTORY -- WS-DS1(1) = 'A' IS THE SAME CHECK.

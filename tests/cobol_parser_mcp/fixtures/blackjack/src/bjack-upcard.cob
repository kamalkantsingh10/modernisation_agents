@@ -0,0 +1,158 @@
+      * BJACK-UPCARD -- DEALER UP-CARD WIN-RATE REPORT. WRITTEN 06/91
+      *   SO THE FLOOR CAN SEE, EMPIRICALLY, WHETHER EACH DEALER UP CARD
+      *   IS PRODUCING THE WIN RATES BASIC STRATEGY PREDICTS -- WS-DS1/
+      *   WS-DRK(1) IS ONLY EVER USED LIVE FOR DISPLAY AND DEALER-AI
+      *   DECISIONS (SEE BJACK-DEALER), NEVER AGGREGATED FOR ANALYSIS
+      *   UNTIL NOW. READS HANDHIST (WRITTEN BY BJACK-MAIN'S HIST-1 THRU
+      *   HIST-X) THE SAME OPEN-READ-PRINT SHAPE BJACK-RECON USES,
+      *   BREAKING OUT WS-F-RC BY THE FIRST CARD OF WS-F-DCARDS (THE
+      *   DEALER'S UP CARD).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BJACK-UPCARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HAND-HIST-FILE ASSIGN TO "HANDHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HH-FS.
+       DATA DIVISION.
+       FILE SECTION.
+      * HH-REC -- SAME CSV LAYOUT BJACK-MAIN'S HIST-1 THRU HIST-X
+      *   WRITES. THIS REPORT ONLY NEEDS WS-F-RC AND THE FIRST TWO
+      *   CHARACTERS OF WS-F-DCARDS (THE DEALER'S UP CARD RANK).
+       FD  HAND-HIST-FILE.
+       01  HH-REC              PIC X(200).
+       WORKING-STORAGE SECTION.
+           77 WS-HH-FS         PIC XX.
+           77 WS-LINES         PIC 9(6).
+       01 WS-HH-FLDS.
+          05 WS-F-PLYR         PIC X(10).
+          05 WS-F-TBL          PIC X(04).
+          05 WS-F-SEAT         PIC X(01).
+          05 WS-F-BET          PIC X(08).
+          05 WS-F-SIDE         PIC X(08).
+          05 WS-F-RC           PIC X(01).
+          05 WS-F-NET          PIC X(09).
+          05 WS-F-PCARDS       PIC X(60).
+          05 WS-F-DCARDS       PIC X(60).
+           77 WS-UPCARD        PIC XX.
+      * WS-UP-TBL -- ONE ENTRY PER DISTINCT DEALER UP-CARD RANK SEEN
+      *   (AT MOST 13 -- A,2,3,4,5,6,7,8,9,10,J,Q,K), EACH WITH A HAND
+      *   COUNT AND A COUNT FOR EVERY WS-F-RC OUTCOME CODE. SAME LINEAR
+      *   FIND-OR-INSERT SHAPE AS BJACK-MAIN'S WS-HS-TABLE.
+           77 WS-UP-CT         PIC 99 VALUE 0.
+           77 WS-UP-I          PIC 99.
+       01 WS-UP-TBL.
+          05 WS-UP-ENT OCCURS 13 TIMES.
+             10 WS-UP-RK       PIC XX.
+             10 WS-UP-HANDS    PIC 9(6).
+      * WS-UP-WIN -- WS-F-RC 1, 6, OR 7 (PLAYER WIN, DEALER BUST, OR
+      *   NATURAL BLACKJACK).
+             10 WS-UP-WIN      PIC 9(6).
+      * WS-UP-LOSS -- WS-F-RC 2, 4, OR 5 (DEALER WIN, SURRENDER, OR
+      *   PLAYER BUST).
+             10 WS-UP-LOSS     PIC 9(6).
+      * WS-UP-PUSH -- WS-F-RC 3.
+             10 WS-UP-PUSH     PIC 9(6).
+           77 WS-WINPCT        PIC 999.
+       PROCEDURE DIVISION.
+       INIT-1.
+           MOVE 0 TO WS-LINES
+           MOVE 0 TO WS-UP-CT
+           OPEN INPUT HAND-HIST-FILE
+           IF WS-HH-FS = "35"
+               DISPLAY "   NO HAND HISTORY FOUND -- NOTHING TO ANALYZE"
+               GO TO CHECK-X
+           END-IF
+           DISPLAY "   === DEALER UP-CARD WIN-RATE REPORT ==="
+           GO TO LOOP-A.
+      * LOOP-A -- ONE PASS OVER EVERY SETTLED HAND IN THE LOG
+       LOOP-A.
+           READ HAND-HIST-FILE
+               AT END
+                   GO TO PRT-X
+           END-READ
+           ADD 1 TO WS-LINES
+           UNSTRING HH-REC DELIMITED BY ","
+               INTO WS-F-PLYR WS-F-TBL WS-F-SEAT WS-F-BET WS-F-SIDE
+                    WS-F-RC WS-F-NET WS-F-PCARDS WS-F-DCARDS
+           MOVE WS-F-DCARDS(1:2) TO WS-UPCARD
+           GO TO FIND-1.
+      * FIND-1 -- LINEAR SEARCH OF WS-UP-TBL FOR THIS UP-CARD RANK,
+      *   ADDING A NEW ENTRY IF NOT SEEN YET THIS PASS
+       FIND-1.
+           MOVE 1 TO WS-UP-I
+           GO TO FIND-2.
+       FIND-2.
+           IF WS-UP-I > WS-UP-CT
+               GO TO FIND-3
+           END-IF
+           IF WS-UP-RK(WS-UP-I) = WS-UPCARD
+               GO TO ACCUM-1
+           END-IF
+           ADD 1 TO WS-UP-I
+           GO TO FIND-2.
+      * FIND-3 -- NOT FOUND. ADD A NEW ENTRY IF THERE'S ROOM.
+       FIND-3.
+           IF WS-UP-CT >= 13
+               GO TO LOOP-A
+           END-IF
+           ADD 1 TO WS-UP-CT
+           MOVE WS-UP-CT TO WS-UP-I
+           MOVE WS-UPCARD TO WS-UP-RK(WS-UP-I)
+           MOVE 0 TO WS-UP-HANDS(WS-UP-I)
+           MOVE 0 TO WS-UP-WIN(WS-UP-I)
+           MOVE 0 TO WS-UP-LOSS(WS-UP-I)
+           MOVE 0 TO WS-UP-PUSH(WS-UP-I)
+           GO TO ACCUM-1.
+      * ACCUM-1 -- CLASSIFIES THIS HAND'S OUTCOME CODE INTO WIN, LOSS,
+      *   OR PUSH FOR THIS UP-CARD RANK
+       ACCUM-1.
+           ADD 1 TO WS-UP-HANDS(WS-UP-I)
+           IF WS-F-RC = "1" OR WS-F-RC = "6" OR WS-F-RC = "7"
+               ADD 1 TO WS-UP-WIN(WS-UP-I)
+           ELSE
+               IF WS-F-RC = "2" OR WS-F-RC = "4" OR WS-F-RC = "5"
+                   ADD 1 TO WS-UP-LOSS(WS-UP-I)
+               ELSE
+                   IF WS-F-RC = "3"
+                       ADD 1 TO WS-UP-PUSH(WS-UP-I)
+                   END-IF
+               END-IF
+           END-IF
+           GO TO LOOP-A.
+      * PRT-X -- SUMMARY ONCE THE LOG IS EXHAUSTED. ONE LINE PER
+      *   DEALER UP-CARD RANK WITH ITS WIN PERCENTAGE.
+       PRT-X.
+           IF WS-UP-CT = 0
+               DISPLAY "   NO HANDS LOGGED"
+               GO TO CLOSE-X
+           END-IF
+           MOVE 1 TO WS-UP-I
+           GO TO PRT-1.
+       PRT-1.
+           IF WS-UP-I > WS-UP-CT
+               GO TO PRT-X2
+           END-IF
+           MOVE 0 TO WS-WINPCT
+           IF WS-UP-HANDS(WS-UP-I) > 0
+               COMPUTE WS-WINPCT =
+                   WS-UP-WIN(WS-UP-I) * 100 / WS-UP-HANDS(WS-UP-I)
+           END-IF
+           DISPLAY "   UP CARD=" WS-UP-RK(WS-UP-I)
+               " HANDS=" WS-UP-HANDS(WS-UP-I)
+               " WIN=" WS-UP-WIN(WS-UP-I)
+               " LOSS=" WS-UP-LOSS(WS-UP-I)
+               " PUSH=" WS-UP-PUSH(WS-UP-I)
+               " WIN PCT=" WS-WINPCT "%"
+           ADD 1 TO WS-UP-I
+           GO TO PRT-1.
+       PRT-X2.
+           DISPLAY "   HANDS EXAMINED: " WS-LINES
+           DISPLAY "   UP-CARD RANKS SEEN: " WS-UP-CT
+           GO TO CLOSE-X.
+       CLOSE-X.
+           CLOSE HAND-HIST-FILE
+           GO TO CHECK-X.
+       CHECK-X.
+           STOP RUN.
